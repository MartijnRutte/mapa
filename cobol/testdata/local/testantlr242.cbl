@@ -1,31 +1,221 @@
        PROCESS DEFINE(X=2)                                              00000001
        Identification Division.                                         00000002
        Program-ID. testantlr242.                                        00000003
-       Data Division.                                                   00000004
-       Working-Storage Section.                                         00000005
-                                                                        00000006
-       01  CONSTANTS.                                                   00000007
-           05  MYNAME               PIC X(012) VALUE 'testantlr242'.    00000008
-           >>EVALUATE TRUE                                              00000009
-           >>WHEN X = 1                                                 00000010
-           05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.        00000011
-           >>WHEN X = 2                                                 00000012
-           05  PGM-0001             PIC X(008) VALUE 'PGMA0002'.        00000013
-           >>WHEN X = 3                                                 00000014
-           05  PGM-0001             PIC X(008) VALUE 'PGMA0003'.        00000015
-           >>WHEN OTHER                                                 00000016
-           05  PGM-0001             PIC X(008) VALUE 'PGMA0009'.        00000017
-           >>END-EVALUATE                                               00000018
-                                                                        00000019
-      *                                                                 00000020
-                                                                        00000021
-       Procedure Division.                                              00000022
-           DISPLAY MYNAME ' Begin'                                      00000023
-           CALL PGM-0001                                                00000024
-                                                                        00000025
-           DISPLAY MYNAME ' End'                                        00000026
-                                                                        00000027
-           GOBACK                                                       00000028
-           .                                                            00000029
-                                                                        00000030
+       Environment Division.                                            00000004
+       Input-Output Section.                                            00000005
+       File-Control.                                                    00000006
+           Select Catchall-Usage Assign to 'CATCHUSE'                   00000007
+               Organization is Line Sequential                          00000008
+               File Status is WS-CATCHUSE-STATUS.                       00000009
+           Select Call-Frequency-Log Assign to 'CALLFREQ'               00000010
+               Organization is Line Sequential                          00000011
+               File Status is WS-CALLFREQ-STATUS.                       00000012
+           Select Run-History Assign to 'RUNHIST'                       00000013
+               Organization is Line Sequential                          00000014
+               File Status is WS-RUNHIST-STATUS.                        00000015
+       Data Division.                                                   00000016
+       File Section.                                                    00000017
+       FD  Catchall-Usage                                               00000018
+           Label Records are Standard                                   00000019
+           Recording Mode is F.                                         00000020
+       COPY CATCHUSE.                                                   00000021
+       FD  Call-Frequency-Log                                           00000022
+           Label Records are Standard                                   00000023
+           Recording Mode is F.                                         00000024
+       COPY CALLFREQ.                                                   00000025
+       FD  Run-History                                                  00000026
+           Label Records are Standard                                   00000027
+           Recording Mode is F.                                         00000028
+       COPY RUNHIST.                                                    00000029
+       Working-Storage Section.                                         00000030
                                                                         00000031
+      *                                                                 00000032
+      * SHARED COUNTER/SWITCH GROUP -- SEE WORKAREA.CPY.                00000033
+       COPY WORKAREA.                                                   00000034
+                                                                        00000035
+       01  CONSTANTS.                                                   00000036
+           05  MYNAME               PIC X(012) VALUE 'testantlr242'.    00000037
+           >>EVALUATE TRUE                                              00000038
+           >>WHEN X = 1                                                 00000039
+           05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.        00000040
+           >>WHEN X = 2                                                 00000041
+           05  PGM-0001             PIC X(008) VALUE 'PGMA0002'.        00000042
+           >>WHEN X = 3                                                 00000043
+           05  PGM-0001             PIC X(008) VALUE 'PGMA0003'.        00000044
+           >>WHEN X = 4                                                 00000045
+           05  PGM-0001             PIC X(008) VALUE 'PGMA0004'.        00000046
+           >>WHEN OTHER                                                 00000047
+           05  PGM-0001             PIC X(008) VALUE 'PGMA0009'.        00000048
+           >>END-EVALUATE                                               00000049
+                                                                        00000050
+           05  PGM-0009             PIC X(008) VALUE 'PGMA0009'.        00000051
+                                                                        00000052
+       01  WS-CATCHUSE-STATUS       PIC X(002) VALUE '00'.              00000053
+       01  WS-CALLFREQ-STATUS       PIC X(002) VALUE '00'.              00000054
+       01  WS-RUNHIST-STATUS        PIC X(002) VALUE '00'.              00000055
+                                                                        00000056
+      *                                                                 00000057
+      * WS-RUNHIST-RUN-ID-TIME DOUBLES AS THE START-OF-RUN CLOCK READING00000058
+      * SO 9200-WRITE-RUNHIST-END CAN COMPUTE HOW LONG THE RUN TOOK.    00000059
+       01  WS-RUNHIST-RUN-ID-DATE    PIC 9(008) VALUE 0.                00000060
+       01  WS-RUNHIST-RUN-ID-TIME    PIC 9(008) VALUE 0.                00000061
+       01  WS-RUNHIST-START-TIME-X REDEFINES WS-RUNHIST-RUN-ID-TIME.    00000062
+           05  WS-RHT-START-HH       PIC 9(002).                        00000063
+           05  WS-RHT-START-MM       PIC 9(002).                        00000064
+           05  WS-RHT-START-SS       PIC 9(002).                        00000065
+           05  WS-RHT-START-CS       PIC 9(002).                        00000066
+       01  WS-RUNHIST-END-TIME       PIC 9(008) VALUE 0.                00000067
+       01  WS-RUNHIST-END-TIME-X REDEFINES WS-RUNHIST-END-TIME.         00000068
+           05  WS-RHT-END-HH         PIC 9(002).                        00000069
+           05  WS-RHT-END-MM         PIC 9(002).                        00000070
+           05  WS-RHT-END-SS         PIC 9(002).                        00000071
+           05  WS-RHT-END-CS         PIC 9(002).                        00000072
+       01  WS-RUNHIST-ELAPSED        PIC 9(008) VALUE 0.                00000073
+                                                                        00000074
+      *                                                                 00000075
+                                                                        00000076
+       Procedure Division.                                              00000077
+           PERFORM 9100-WRITE-RUNHIST-START THRU 9100-EXIT              00000078
+                                                                        00000079
+           DISPLAY MYNAME ' Begin'                                      00000080
+           CALL PGM-0001                                                00000081
+                                                                        00000082
+           PERFORM 2100-WRITE-CALL-FREQUENCY THRU 2100-EXIT             00000083
+                                                                        00000084
+           IF PGM-0001 = PGM-0009                                       00000085
+               PERFORM 2000-REPORT-CATCHALL-USAGE THRU 2000-EXIT        00000086
+           END-IF                                                       00000087
+                                                                        00000088
+           DISPLAY MYNAME ' End'                                        00000089
+                                                                        00000090
+           PERFORM 9200-WRITE-RUNHIST-END THRU 9200-EXIT                00000091
+           CLOSE Run-History                                            00000092
+                                                                        00000093
+           GOBACK                                                       00000094
+           .                                                            00000095
+                                                                        00000096
+      * ****************************************************************00000097
+      * 2000-REPORT-CATCHALL-USAGE                                      00000098
+      *                                                                 00000099
+      * WRITES ONE CATCHALL-USAGE RECORD WHENEVER THIS PROGRAM WAS      00000100
+      * BUILT WITH A PROCESS DEFINE VALUE THAT FELL THROUGH TO THE      00000101
+      * >>WHEN OTHER BRANCH ABOVE, SO A RUN ON THE GENERIC CATCH-ALL    00000102
+      * ROUTE SHOWS UP EVEN THOUGH THE COMPILE-TIME VALUE OF X IS NOT   00000103
+      * VISIBLE AT RUN TIME.                                            00000104
+      * ****************************************************************00000105
+       2000-REPORT-CATCHALL-USAGE.                                      00000106
+                                                                        00000107
+           OPEN EXTEND Catchall-Usage                                   00000108
+           IF WS-CATCHUSE-STATUS = '05' OR WS-CATCHUSE-STATUS = '35'    00000109
+               OPEN OUTPUT Catchall-Usage                               00000110
+           END-IF                                                       00000111
+                                                                        00000112
+           ACCEPT CUR-TIMESTAMP-DATE FROM DATE YYYYMMDD                 00000113
+           ACCEPT CUR-TIMESTAMP-TIME FROM TIME                          00000114
+           MOVE MYNAME    TO CUR-PROGRAM-ID                             00000115
+           MOVE PGM-0001  TO CUR-CATCH-ALL-PGM                          00000116
+                                                                        00000117
+           WRITE CUR-USAGE-RECORD                                       00000118
+                                                                        00000119
+           CLOSE Catchall-Usage                                         00000120
+                                                                        00000121
+           .                                                            00000122
+       2000-EXIT.                                                       00000123
+           EXIT.                                                        00000124
+                                                                        00000125
+      * ****************************************************************00000126
+      * 2100-WRITE-CALL-FREQUENCY                                       00000127
+      *                                                                 00000128
+      * WRITES ONE CALLFREQ RECORD FOR EVERY CALL PGM-0001 THIS PROGRAM 00000129
+      * ISSUES, NAMING WHICHEVER TARGET PROGRAM THE COMPILED-IN VALUE   00000130
+      * ACTUALLY RESOLVED TO.  CALLRPT AGGREGATES THIS LOG INTO A       00000131
+      * CALL-COUNT PER TARGET SO CAPACITY PLANNING CAN SEE WHICH        00000132
+      * DOWNSTREAM HANDLERS ARE ACTUALLY BEING EXERCISED.               00000133
+      * ****************************************************************00000134
+       2100-WRITE-CALL-FREQUENCY.                                       00000135
+                                                                        00000136
+           OPEN EXTEND Call-Frequency-Log                               00000137
+           IF WS-CALLFREQ-STATUS = '05' OR WS-CALLFREQ-STATUS = '35'    00000138
+               OPEN OUTPUT Call-Frequency-Log                           00000139
+           END-IF                                                       00000140
+                                                                        00000141
+           ACCEPT CFQ-TIMESTAMP-DATE FROM DATE YYYYMMDD                 00000142
+           ACCEPT CFQ-TIMESTAMP-TIME FROM TIME                          00000143
+           MOVE MYNAME    TO CFQ-PROGRAM-ID                             00000144
+           MOVE PGM-0001  TO CFQ-TARGET-PGM                             00000145
+                                                                        00000146
+           WRITE CFQ-CALL-RECORD                                        00000147
+                                                                        00000148
+           CLOSE Call-Frequency-Log                                     00000149
+                                                                        00000150
+           .                                                            00000151
+       2100-EXIT.                                                       00000152
+           EXIT.                                                        00000153
+                                                                        00000154
+      * ****************************************************************00000155
+      * 9100-WRITE-RUNHIST-START                                        00000156
+      *                                                                 00000157
+      * OPENS RUN-HISTORY AND WRITES THE START RECORD FOR THIS RUN.     00000158
+      * THE RUN-ID IS THE START TIMESTAMP ITSELF, SO 9200-WRITE-RUNHIST-00000159
+      * END CAN STAMP THE MATCHING END RECORD WITH THE SAME RUN-ID AND  00000160
+      * THIS PARAGRAPH'S SAVED START TIME CAN BE USED TO COMPUTE HOW    00000161
+      * LONG THE RUN TOOK.                                              00000162
+      * ****************************************************************00000163
+       9100-WRITE-RUNHIST-START.                                        00000164
+                                                                        00000165
+           OPEN EXTEND Run-History                                      00000166
+           IF WS-RUNHIST-STATUS = '05' OR WS-RUNHIST-STATUS = '35'      00000167
+               OPEN OUTPUT Run-History                                  00000168
+           END-IF                                                       00000169
+                                                                        00000170
+           ACCEPT WS-RUNHIST-RUN-ID-DATE FROM DATE YYYYMMDD             00000171
+           ACCEPT WS-RUNHIST-RUN-ID-TIME FROM TIME                      00000172
+                                                                        00000173
+           MOVE MYNAME                  TO RHR-PROGRAM-ID               00000174
+           MOVE WS-RUNHIST-RUN-ID-DATE   TO RHR-RUN-ID-DATE             00000175
+           MOVE WS-RUNHIST-RUN-ID-TIME   TO RHR-RUN-ID-TIME             00000176
+           SET RHR-TYPE-START            TO TRUE                        00000177
+           MOVE WS-RUNHIST-RUN-ID-DATE   TO RHR-TIMESTAMP-DATE          00000178
+           MOVE WS-RUNHIST-RUN-ID-TIME   TO RHR-TIMESTAMP-TIME          00000179
+           MOVE 0                        TO RHR-ELAPSED-SECONDS         00000180
+                                                                        00000181
+           WRITE RHR-HISTORY-RECORD                                     00000182
+                                                                        00000183
+           .                                                            00000184
+       9100-EXIT.                                                       00000185
+           EXIT.                                                        00000186
+                                                                        00000187
+      * ****************************************************************00000188
+      * 9200-WRITE-RUNHIST-END                                          00000189
+      *                                                                 00000190
+      * WRITES THE MATCHING END RECORD FOR THE RUN 9100-WRITE-RUNHIST-  00000191
+      * START OPENED, CARRYING THE SAME RUN-ID AND THE ELAPSED SECONDS  00000192
+      * COMPUTED FROM THE SAVED START TIME AND THE CURRENT CLOCK.  RUN- 00000193
+      * HISTORY IS CLOSED BY THE CALLER AFTER THIS PARAGRAPH RETURNS.   00000194
+      * ****************************************************************00000195
+       9200-WRITE-RUNHIST-END.                                          00000196
+                                                                        00000197
+           ACCEPT WS-RUNHIST-END-TIME FROM TIME                         00000198
+                                                                        00000199
+           COMPUTE WS-RUNHIST-ELAPSED =                                 00000200
+               ((WS-RHT-END-HH * 3600) + (WS-RHT-END-MM * 60)           00000201
+                   + WS-RHT-END-SS)                                     00000202
+             - ((WS-RHT-START-HH * 3600) + (WS-RHT-START-MM * 60)       00000203
+                   + WS-RHT-START-SS)                                   00000204
+           IF WS-RUNHIST-ELAPSED < 0                                    00000205
+               ADD 86400 TO WS-RUNHIST-ELAPSED                          00000206
+           END-IF                                                       00000207
+                                                                        00000208
+           MOVE MYNAME                  TO RHR-PROGRAM-ID               00000209
+           MOVE WS-RUNHIST-RUN-ID-DATE   TO RHR-RUN-ID-DATE             00000210
+           MOVE WS-RUNHIST-RUN-ID-TIME   TO RHR-RUN-ID-TIME             00000211
+           SET RHR-TYPE-END              TO TRUE                        00000212
+           ACCEPT RHR-TIMESTAMP-DATE FROM DATE YYYYMMDD                 00000213
+           MOVE WS-RUNHIST-END-TIME     TO RHR-TIMESTAMP-TIME           00000214
+           MOVE WS-RUNHIST-ELAPSED      TO RHR-ELAPSED-SECONDS          00000215
+                                                                        00000216
+           WRITE RHR-HISTORY-RECORD                                     00000217
+                                                                        00000218
+           .                                                            00000219
+       9200-EXIT.                                                       00000220
+           EXIT.                                                        00000221
