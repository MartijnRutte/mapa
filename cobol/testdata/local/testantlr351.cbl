@@ -1,49 +1,354 @@
 000001 PROCESS DEFINE(A=B'1'),DEFINE(B=B'0')                            00000001
 000002 ID Division.                                                     00000002
 000003 Program-ID. testantlr351.                                        00000003
-000004 Procedure Division.                                              00000004
-000005     >>IF A                                                       00000005
-000006     CALL 'PGM0001A'                                              00000006
-000007     >>END-IF                                                     00000007
-000008                                                                  00000008
-000009     >>IF B                                                       00000009
-000010     CALL 'PGM0001B'                                              00000010
-000011     >>END-IF                                                     00000011
-000012                                                                  00000012
-000013     >>DEFINE A B'0' OVERRIDE                                     00000013
-000014     >>DEFINE B B'1' OVERRIDE                                     00000014
-000015                                                                  00000015
-000016     >>IF A                                                       00000016
-000017     CALL 'PGM0001C'                                              00000017
-000018     >>END-IF                                                     00000018
-000019                                                                  00000019
-000020     >>IF B                                                       00000020
-000021     CALL 'PGM0001D'                                              00000021
-000022     >>END-IF                                                     00000022
-000023                                                                  00000023
-000024     >>DEFINE A AS PARAMETER                                      00000024
-000025     >>DEFINE B AS PARAMETER                                      00000025
-000026                                                                  00000026
-000027     >>IF A                                                       00000027
-000028     CALL 'PGM0001E'                                              00000028
-000029     >>END-IF                                                     00000029
-000030                                                                  00000030
-000031     >>IF B                                                       00000031
-000032     CALL 'PGM0001F'                                              00000032
-000033     >>END-IF                                                     00000033
-000034                                                                  00000034
-000035     >>IF A                                                       00000035
-000036     COPY testantlr351.cpy.                                       00000036
-000037     >>END-IF                                                     00000037
-000038                                                                  00000038
-000039     >>IF B                                                       00000039
-000040     CALL 'PGM0001G'                                              00000040
-000041     >>END-IF                                                     00000041
-000042                                                                  00000042
-000043     >>DEFINE B AS PARAMETER                                      00000043
-000044                                                                  00000044
-000045     >>IF B                                                       00000045
-000046     CALL 'PGM0001H'                                              00000046
-000047     >>END-IF                                                     00000047
-000048                                                                  00000048
-000049     GOBACK.                                                      00000049
+000004 Environment Division.                                            00000004
+000005 Input-Output Section.                                            00000005
+000006 File-Control.                                                    00000006
+000007     Select Checkpoint-File Assign to 'CHKPOINT'                  00000007
+000008         Organization is Line Sequential                          00000008
+000009         File Status is WS-CHKPOINT-STATUS.                       00000009
+000010     Select Run-Control Assign to 'RUNCTL'                        00000010
+000011         Organization is Line Sequential                          00000011
+000012         File Status is WS-RUNCTL-STATUS.                         00000012
+000013     Select Trace-Log Assign to 'TRC351'                          00000013
+000014         Organization is Line Sequential                          00000014
+000015         File Status is WS-TRCLOG-STATUS.                         00000015
+000016     Select Run-History Assign to 'RUNHIST'                       00000016
+000017         Organization is Line Sequential                          00000017
+000018         File Status is WS-RUNHIST-STATUS.                        00000018
+000019 Data Division.                                                   00000019
+000020 File Section.                                                    00000020
+000021 FD  Checkpoint-File                                              00000021
+000022     Label Records are Standard                                   00000022
+000023     Recording Mode is F.                                         00000023
+000024 COPY CHKPOINT.                                                   00000024
+000025 FD  Run-Control                                                  00000025
+000026     Label Records are Standard                                   00000026
+000027     Recording Mode is F.                                         00000027
+000028 COPY RUNCTL.                                                     00000028
+000029 FD  Trace-Log                                                    00000029
+000030     Label Records are Standard                                   00000030
+000031     Recording Mode is F.                                         00000031
+000032 COPY TRC351.                                                     00000032
+000033 FD  Run-History                                                  00000033
+000034     Label Records are Standard                                   00000034
+000035     Recording Mode is F.                                         00000035
+000036 COPY RUNHIST.                                                    00000036
+000037 Working-Storage Section.                                         00000037
+000038 01  CONSTANTS.                                                   00000038
+000039     05  MYNAME               PIC X(012) VALUE 'testantlr351'.    00000039
+000040                                                                  00000040
+000041* ----------------------------------------------------------------00000041
+000042* WS-LAST-STEP HOLDS THE STEP-ID OF THE LAST CALL THAT COMPLETED  00000042
+000043* ON A PRIOR RUN.  SPACES MEANS THERE IS NO CHECKPOINT YET, SO    00000043
+000044* EVERY STEP-ID (THEY ALL START WITH 'PGM0001') SORTS HIGHER AND  00000044
+000045* THE FULL CHAIN RUNS.  EACH GUARDED CALL BELOW SKIPS ITSELF      00000045
+000046* WHEN ITS STEP-ID IS NOT GREATER THAN WS-LAST-STEP.              00000046
+000047* ----------------------------------------------------------------00000047
+000048 01  WS-LAST-STEP             PIC X(008) VALUE SPACES.            00000048
+000049 01  WS-CHKPOINT-STATUS       PIC X(002) VALUE '00'.              00000049
+000050 01  WS-TRCLOG-STATUS         PIC X(002) VALUE '00'.              00000050
+000051 01  WS-RUNHIST-STATUS        PIC X(002) VALUE '00'.              00000051
+000052*                                                                 00000052
+000053* WS-RUNHIST-RUN-ID-TIME DOUBLES AS THE START-OF-RUN CLOCK READING00000053
+000054* SO 9050-WRITE-RUNHIST-END CAN COMPUTE HOW LONG THE RUN TOOK.    00000054
+000055 01  WS-RUNHIST-RUN-ID-DATE   PIC 9(008) VALUE 0.                 00000055
+000056 01  WS-RUNHIST-RUN-ID-TIME   PIC 9(008) VALUE 0.                 00000056
+000057 01  WS-RUNHIST-START-TIME-X REDEFINES WS-RUNHIST-RUN-ID-TIME.    00000057
+000058     05  WS-RHT-START-HH      PIC 9(002).                         00000058
+000059     05  WS-RHT-START-MM      PIC 9(002).                         00000059
+000060     05  WS-RHT-START-SS      PIC 9(002).                         00000060
+000061     05  WS-RHT-START-CS      PIC 9(002).                         00000061
+000062 01  WS-RUNHIST-END-TIME      PIC 9(008) VALUE 0.                 00000062
+000063 01  WS-RUNHIST-END-TIME-X REDEFINES WS-RUNHIST-END-TIME.         00000063
+000064     05  WS-RHT-END-HH        PIC 9(002).                         00000064
+000065     05  WS-RHT-END-MM        PIC 9(002).                         00000065
+000066     05  WS-RHT-END-SS        PIC 9(002).                         00000066
+000067     05  WS-RHT-END-CS        PIC 9(002).                         00000067
+000068 01  WS-RUNHIST-ELAPSED       PIC 9(008) VALUE 0.                 00000068
+000069                                                                  00000069
+000070*                                                                 00000070
+000071* RUN-CONTROL FLAGS.  WS-RUN-x-SW IS LOADED FROM RUNCTL BY        00000071
+000072* 9020-LOAD-RUN-CONTROL AT STARTUP SO OPERATIONS CAN DISABLE ANY  00000072
+000073* OF PGM0001A THROUGH PGM0001H FOR A GIVEN RUN WITHOUT RECOMPILE. 00000073
+000074* NO FILE, OR A SWITCH NOT EQUAL TO 'Y', LEAVES THE STEP ENABLED. 00000074
+000075 01  WS-RUNCTL-STATUS         PIC X(002) VALUE '00'.              00000075
+000076 01  WS-RUN-A-SW              PIC X(001) VALUE 'Y'.               00000076
+000077     88  WS-RUN-A-ON              VALUE 'Y'.                      00000077
+000078 01  WS-RUN-B-SW              PIC X(001) VALUE 'Y'.               00000078
+000079     88  WS-RUN-B-ON              VALUE 'Y'.                      00000079
+000080 01  WS-RUN-C-SW              PIC X(001) VALUE 'Y'.               00000080
+000081     88  WS-RUN-C-ON              VALUE 'Y'.                      00000081
+000082 01  WS-RUN-D-SW              PIC X(001) VALUE 'Y'.               00000082
+000083     88  WS-RUN-D-ON              VALUE 'Y'.                      00000083
+000084 01  WS-RUN-E-SW              PIC X(001) VALUE 'Y'.               00000084
+000085     88  WS-RUN-E-ON              VALUE 'Y'.                      00000085
+000086 01  WS-RUN-F-SW              PIC X(001) VALUE 'Y'.               00000086
+000087     88  WS-RUN-F-ON              VALUE 'Y'.                      00000087
+000088 01  WS-RUN-G-SW              PIC X(001) VALUE 'Y'.               00000088
+000089     88  WS-RUN-G-ON              VALUE 'Y'.                      00000089
+000090 01  WS-RUN-H-SW              PIC X(001) VALUE 'Y'.               00000090
+000091     88  WS-RUN-H-ON              VALUE 'Y'.                      00000091
+000092                                                                  00000092
+000093 Procedure Division.                                              00000093
+000094     PERFORM 9040-WRITE-RUNHIST-START THRU 9040-EXIT              00000094
+000095     PERFORM 9000-LOAD-CHECKPOINT THRU 9000-EXIT                  00000095
+000096     PERFORM 9020-LOAD-RUN-CONTROL THRU 9020-EXIT                 00000096
+000097                                                                  00000097
+000098     >>IF A                                                       00000098
+000099     IF WS-LAST-STEP < 'PGM0001A' AND WS-RUN-A-ON                 00000099
+000100         CALL 'PGM0001A'                                          00000100
+000101         MOVE 'PGM0001A' TO WS-LAST-STEP                          00000101
+000102         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000102
+000103     END-IF                                                       00000103
+000104     >>END-IF                                                     00000104
+000105                                                                  00000105
+000106     >>IF B                                                       00000106
+000107     IF WS-LAST-STEP < 'PGM0001B' AND WS-RUN-B-ON                 00000107
+000108         CALL 'PGM0001B'                                          00000108
+000109         MOVE 'PGM0001B' TO WS-LAST-STEP                          00000109
+000110         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000110
+000111     END-IF                                                       00000111
+000112     >>END-IF                                                     00000112
+000113                                                                  00000113
+000114     >>DEFINE A B'0' OVERRIDE                                     00000114
+000115     >>DEFINE B B'1' OVERRIDE                                     00000115
+000116                                                                  00000116
+000117     >>IF A                                                       00000117
+000118     IF WS-LAST-STEP < 'PGM0001C' AND WS-RUN-C-ON                 00000118
+000119         CALL 'PGM0001C'                                          00000119
+000120         MOVE 'PGM0001C' TO WS-LAST-STEP                          00000120
+000121         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000121
+000122     END-IF                                                       00000122
+000123     >>END-IF                                                     00000123
+000124                                                                  00000124
+000125     >>IF B                                                       00000125
+000126     IF WS-LAST-STEP < 'PGM0001D' AND WS-RUN-D-ON                 00000126
+000127         CALL 'PGM0001D'                                          00000127
+000128         MOVE 'PGM0001D' TO WS-LAST-STEP                          00000128
+000129         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000129
+000130     END-IF                                                       00000130
+000131     >>END-IF                                                     00000131
+000132                                                                  00000132
+000133     >>DEFINE A AS PARAMETER                                      00000133
+000134     >>DEFINE B AS PARAMETER                                      00000134
+000135                                                                  00000135
+000136     >>IF A                                                       00000136
+000137     IF WS-LAST-STEP < 'PGM0001E' AND WS-RUN-E-ON                 00000137
+000138         CALL 'PGM0001E'                                          00000138
+000139         MOVE 'PGM0001E' TO WS-LAST-STEP                          00000139
+000140         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000140
+000141     END-IF                                                       00000141
+000142     >>END-IF                                                     00000142
+000143                                                                  00000143
+000144     >>IF B                                                       00000144
+000145     IF WS-LAST-STEP < 'PGM0001F' AND WS-RUN-F-ON                 00000145
+000146         CALL 'PGM0001F'                                          00000146
+000147         MOVE 'PGM0001F' TO WS-LAST-STEP                          00000147
+000148         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000148
+000149     END-IF                                                       00000149
+000150     >>END-IF                                                     00000150
+000151                                                                  00000151
+000152     >>IF A                                                       00000152
+000153     PERFORM 9030-TRACE-COPY-PATH THRU 9030-EXIT                  00000153
+000154     COPY testantlr351.cpy.                                       00000154
+000155     >>END-IF                                                     00000155
+000156                                                                  00000156
+000157     >>IF B                                                       00000157
+000158     IF WS-LAST-STEP < 'PGM0001G' AND WS-RUN-G-ON                 00000158
+000159         CALL 'PGM0001G'                                          00000159
+000160         MOVE 'PGM0001G' TO WS-LAST-STEP                          00000160
+000161         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000161
+000162     END-IF                                                       00000162
+000163     >>END-IF                                                     00000163
+000164                                                                  00000164
+000165     >>DEFINE B AS PARAMETER                                      00000165
+000166                                                                  00000166
+000167     >>IF B                                                       00000167
+000168     IF WS-LAST-STEP < 'PGM0001H' AND WS-RUN-H-ON                 00000168
+000169         CALL 'PGM0001H'                                          00000169
+000170         MOVE 'PGM0001H' TO WS-LAST-STEP                          00000170
+000171         PERFORM 9010-WRITE-CHECKPOINT THRU 9010-EXIT             00000171
+000172     END-IF                                                       00000172
+000173     >>END-IF                                                     00000173
+000174                                                                  00000174
+000175     PERFORM 9050-WRITE-RUNHIST-END THRU 9050-EXIT                00000175
+000176     CLOSE Run-History                                            00000176
+000177                                                                  00000177
+000178     GOBACK.                                                      00000178
+000179                                                                  00000179
+000180* ****************************************************************00000180
+000181* 9000-LOAD-CHECKPOINT                                            00000181
+000182*                                                                 00000182
+000183* READS THE ONE-RECORD CHECKPOINT FILE LEFT BY A PRIOR RUN, IF    00000183
+000184* ANY, SO THE GUARDED CALLS ABOVE KNOW WHERE TO RESUME.  NO       00000184
+000185* CHECKPOINT FILE MEANS START FROM PGM0001A.                      00000185
+000186* ****************************************************************00000186
+000187 9000-LOAD-CHECKPOINT.                                            00000187
+000188                                                                  00000188
+000189     OPEN INPUT Checkpoint-File                                   00000189
+000190     IF WS-CHKPOINT-STATUS NOT = '00'                             00000190
+000191         GO TO 9000-EXIT                                          00000191
+000192     END-IF                                                       00000192
+000193                                                                  00000193
+000194     READ Checkpoint-File                                         00000194
+000195         AT END                                                   00000195
+000196             MOVE SPACES TO WS-LAST-STEP                          00000196
+000197         NOT AT END                                               00000197
+000198             MOVE CKP-LAST-STEP TO WS-LAST-STEP                   00000198
+000199     END-READ                                                     00000199
+000200                                                                  00000200
+000201     CLOSE Checkpoint-File                                        00000201
+000202                                                                  00000202
+000203     .                                                            00000203
+000204 9000-EXIT.                                                       00000204
+000205     EXIT.                                                        00000205
+000206                                                                  00000206
+000207* ****************************************************************00000207
+000208* 9020-LOAD-RUN-CONTROL                                           00000208
+000209*                                                                 00000209
+000210* READS THE ONE-RECORD RUNCTL CONTROL FILE, IF PRESENT, AND SETS  00000210
+000211* WS-RUN-A-SW THROUGH WS-RUN-H-SW FROM RTC-STEP-A-SW THROUGH      00000211
+000212* RTC-STEP-H-SW.  NO FILE, OR A STATUS OTHER THAN '00', LEAVES    00000212
+000213* EVERY STEP ENABLED.                                             00000213
+000214* ****************************************************************00000214
+000215 9020-LOAD-RUN-CONTROL.                                           00000215
+000216                                                                  00000216
+000217     OPEN INPUT Run-Control                                       00000217
+000218     IF WS-RUNCTL-STATUS NOT = '00'                               00000218
+000219         GO TO 9020-EXIT                                          00000219
+000220     END-IF                                                       00000220
+000221                                                                  00000221
+000222     READ Run-Control                                             00000222
+000223         NOT AT END                                               00000223
+000224             MOVE RTC-STEP-A-SW TO WS-RUN-A-SW                    00000224
+000225             MOVE RTC-STEP-B-SW TO WS-RUN-B-SW                    00000225
+000226             MOVE RTC-STEP-C-SW TO WS-RUN-C-SW                    00000226
+000227             MOVE RTC-STEP-D-SW TO WS-RUN-D-SW                    00000227
+000228             MOVE RTC-STEP-E-SW TO WS-RUN-E-SW                    00000228
+000229             MOVE RTC-STEP-F-SW TO WS-RUN-F-SW                    00000229
+000230             MOVE RTC-STEP-G-SW TO WS-RUN-G-SW                    00000230
+000231             MOVE RTC-STEP-H-SW TO WS-RUN-H-SW                    00000231
+000232     END-READ                                                     00000232
+000233                                                                  00000233
+000234     CLOSE Run-Control                                            00000234
+000235                                                                  00000235
+000236     .                                                            00000236
+000237 9020-EXIT.                                                       00000237
+000238     EXIT.                                                        00000238
+000239                                                                  00000239
+000240* ****************************************************************00000240
+000241* 9010-WRITE-CHECKPOINT                                           00000241
+000242*                                                                 00000242
+000243* REWRITES THE ONE-RECORD CHECKPOINT FILE TO RECORD WS-LAST-STEP  00000243
+000244* AS THE MOST RECENTLY COMPLETED STEP, SO A RERUN AFTER AN ABEND  00000244
+000245* RESUMES AFTER THIS STEP INSTEAD OF BEFORE IT.                   00000245
+000246* ****************************************************************00000246
+000247 9010-WRITE-CHECKPOINT.                                           00000247
+000248                                                                  00000248
+000249     OPEN OUTPUT Checkpoint-File                                  00000249
+000250     MOVE MYNAME         TO CKP-PROGRAM-ID                        00000250
+000251     MOVE WS-LAST-STEP   TO CKP-LAST-STEP                         00000251
+000252     WRITE CKP-CHECKPOINT-RECORD                                  00000252
+000253     CLOSE Checkpoint-File                                        00000253
+000254                                                                  00000254
+000255     .                                                            00000255
+000256 9010-EXIT.                                                       00000256
+000257     EXIT.                                                        00000257
+000258                                                                  00000258
+000259* ****************************************************************00000259
+000260* 9030-TRACE-COPY-PATH                                            00000260
+000261*                                                                 00000261
+000262* WRITES ONE TRC351 RECORD IMMEDIATELY AHEAD OF THE >>IF A -GATED 00000262
+000263* COPY TESTANTLR351.CPY STEP, SO WHETHER THAT A-GATED CODE PATH   00000263
+000264* ACTUALLY EXECUTED ON A GIVEN RUN CAN BE CONFIRMED FROM THE TRACE00000264
+000265* LOG INSTEAD OF BEING INVISIBLE AT RUN TIME.                     00000265
+000266* ****************************************************************00000266
+000267 9030-TRACE-COPY-PATH.                                            00000267
+000268                                                                  00000268
+000269     OPEN EXTEND Trace-Log                                        00000269
+000270     IF WS-TRCLOG-STATUS = '05' OR WS-TRCLOG-STATUS = '35'        00000270
+000271         OPEN OUTPUT Trace-Log                                    00000271
+000272     END-IF                                                       00000272
+000273                                                                  00000273
+000274     ACCEPT TRC-TIMESTAMP-DATE FROM DATE YYYYMMDD                 00000274
+000275     ACCEPT TRC-TIMESTAMP-TIME FROM TIME                          00000275
+000276     MOVE MYNAME              TO TRC-PROGRAM-ID                   00000276
+000277     MOVE 'TESTANTLR351'      TO TRC-COPY-MEMBER                  00000277
+000278                                                                  00000278
+000279     WRITE TRC-TRACE-RECORD                                       00000279
+000280                                                                  00000280
+000281     CLOSE Trace-Log                                              00000281
+000282                                                                  00000282
+000283     .                                                            00000283
+000284 9030-EXIT.                                                       00000284
+000285     EXIT.                                                        00000285
+000286                                                                  00000286
+000287* ****************************************************************00000287
+000288* 9040-WRITE-RUNHIST-START                                        00000288
+000289*                                                                 00000289
+000290* OPENS RUN-HISTORY AND WRITES THE START RECORD FOR THIS RUN.  THE00000290
+000291* RUN-ID IS THE START TIMESTAMP ITSELF, SO 9050-WRITE-RUNHIST-END 00000291
+000292* CAN STAMP THE MATCHING END RECORD WITH THE SAME RUN-ID AND THIS 00000292
+000293* PARAGRAPH'S SAVED START TIME CAN BE USED TO COMPUTE HOW LONG THE00000293
+000294* RUN TOOK.                                                       00000294
+000295* ****************************************************************00000295
+000296 9040-WRITE-RUNHIST-START.                                        00000296
+000297                                                                  00000297
+000298     OPEN EXTEND Run-History                                      00000298
+000299     IF WS-RUNHIST-STATUS = '05' OR WS-RUNHIST-STATUS = '35'      00000299
+000300         OPEN OUTPUT Run-History                                  00000300
+000301     END-IF                                                       00000301
+000302                                                                  00000302
+000303     ACCEPT WS-RUNHIST-RUN-ID-DATE FROM DATE YYYYMMDD             00000303
+000304     ACCEPT WS-RUNHIST-RUN-ID-TIME FROM TIME                      00000304
+000305                                                                  00000305
+000306     MOVE MYNAME                 TO RHR-PROGRAM-ID                00000306
+000307     MOVE WS-RUNHIST-RUN-ID-DATE  TO RHR-RUN-ID-DATE              00000307
+000308     MOVE WS-RUNHIST-RUN-ID-TIME  TO RHR-RUN-ID-TIME              00000308
+000309     SET RHR-TYPE-START           TO TRUE                         00000309
+000310     MOVE WS-RUNHIST-RUN-ID-DATE  TO RHR-TIMESTAMP-DATE           00000310
+000311     MOVE WS-RUNHIST-RUN-ID-TIME  TO RHR-TIMESTAMP-TIME           00000311
+000312     MOVE 0                       TO RHR-ELAPSED-SECONDS          00000312
+000313                                                                  00000313
+000314     WRITE RHR-HISTORY-RECORD                                     00000314
+000315                                                                  00000315
+000316     .                                                            00000316
+000317 9040-EXIT.                                                       00000317
+000318     EXIT.                                                        00000318
+000319                                                                  00000319
+000320* ****************************************************************00000320
+000321* 9050-WRITE-RUNHIST-END                                          00000321
+000322*                                                                 00000322
+000323* WRITES THE MATCHING END RECORD FOR THE RUN 9040-WRITE-RUNHIST-  00000323
+000324* START OPENED, CARRYING THE SAME RUN-ID AND THE ELAPSED SECONDS  00000324
+000325* COMPUTED FROM THE SAVED START TIME AND THE CURRENT CLOCK.  RUN- 00000325
+000326* HISTORY IS CLOSED BY THE CALLER AFTER THIS PARAGRAPH RETURNS.   00000326
+000327* ****************************************************************00000327
+000328 9050-WRITE-RUNHIST-END.                                          00000328
+000329                                                                  00000329
+000330     ACCEPT WS-RUNHIST-END-TIME FROM TIME                         00000330
+000331                                                                  00000331
+000332     COMPUTE WS-RUNHIST-ELAPSED =                                 00000332
+000333         ((WS-RHT-END-HH * 3600) + (WS-RHT-END-MM * 60)           00000333
+000334             + WS-RHT-END-SS)                                     00000334
+000335       - ((WS-RHT-START-HH * 3600) + (WS-RHT-START-MM * 60)       00000335
+000336             + WS-RHT-START-SS)                                   00000336
+000337     IF WS-RUNHIST-ELAPSED < 0                                    00000337
+000338         ADD 86400 TO WS-RUNHIST-ELAPSED                          00000338
+000339     END-IF                                                       00000339
+000340                                                                  00000340
+000341     MOVE MYNAME                 TO RHR-PROGRAM-ID                00000341
+000342     MOVE WS-RUNHIST-RUN-ID-DATE  TO RHR-RUN-ID-DATE              00000342
+000343     MOVE WS-RUNHIST-RUN-ID-TIME  TO RHR-RUN-ID-TIME              00000343
+000344     SET RHR-TYPE-END             TO TRUE                         00000344
+000345     ACCEPT RHR-TIMESTAMP-DATE FROM DATE YYYYMMDD                 00000345
+000346     MOVE WS-RUNHIST-END-TIME    TO RHR-TIMESTAMP-TIME            00000346
+000347     MOVE WS-RUNHIST-ELAPSED     TO RHR-ELAPSED-SECONDS           00000347
+000348                                                                  00000348
+000349     WRITE RHR-HISTORY-RECORD                                     00000349
+000350                                                                  00000350
+000351     .                                                            00000351
+000352 9050-EXIT.                                                       00000352
+000353     EXIT.                                                        00000353
+000354                                                                  00000354
