@@ -1,128 +1,992 @@
 000001 Identification Division.
 000002 Program-ID. testantlr133.
-000003 Data Division.
-000004 Working-Storage Section.
-000005 01  CONSTANTS.
-000006     05  MYNAME               PIC X(012) VALUE 'testantlr133'.
-000007
-000008* 
-000009 01  SWITCHES.
-000010     05  SD-001-TRUTH-SW      PIC X(008).
-000011         88  SD-001-TRUTH     VALUE 'ZAPHOD'.
-000012         88  SD-001-ALSO-TRUE VALUE 'FPREFECT'.
-000013
-000014 01  SOME-DATA.
-000015     05  SD-001               PIC X(008).
-000016     05  SD-002.
-000017         10  SD-002-A         PIC X(001).
-000018         10  SD-002-B         PIC X(001).
-000019     05  SD-003               PIC X(008).
-000020
-000021 01  WS-BUF                   PIC X(100).
-000022
-000023 77  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
-000024
-000025 Procedure Division.
-000026     DISPLAY MYNAME ' Begin'
-000027     
-000028     JSON PARSE WS-BUF INTO SOME-DATA END-JSON
-000029
-000030     JSON PARSE
-000031         WS-BUF INTO SOME-DATA
-000032         DETAIL
-000033         NAME SD-001 'ARTHUR'
-000034              SD-002 'DENT'
-000035         SUPPRESS 
-000036              SD-001
-000037              SD-002
-000038         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000039         NOT ON EXCEPTION PERFORM 1000-para
-000040     END-JSON
-000041
-000042     JSON PARSE
-000043         WS-BUF INTO SOME-DATA
-000044         WITH DETAIL
-000045         NAME OF SD-001 IS 'ARTHUR'
-000046                 SD-002 IS OMITTED
-000047         SUPPRESS SD-001 SD-003
-000048         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000049         NOT ON EXCEPTION PERFORM 1000-para
-000050     END-JSON
-000051
-000052     JSON PARSE
-000053         WS-BUF INTO SOME-DATA
-000054         WITH DETAIL
-000055         NAME OF SD-001 IS 'ARTHUR'
-000056                 SD-002 IS OMITTED
-000057         SUPPRESS SD-001 SD-003
-000058         CONVERTING SD-001 FROM JSON BOOLEAN USING SD-001-TRUTH
-000059         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000060         NOT ON EXCEPTION PERFORM 1000-para
-000061     END-JSON
-000062
-000063     JSON PARSE
-000064         WS-BUF INTO SOME-DATA
-000065         WITH DETAIL
-000066         NAME OF SD-001 IS 'ARTHUR'
-000067                 SD-002 IS OMITTED
-000068         SUPPRESS SD-001 SD-003
-000069         CONVERTING 
-000070                SD-001 FROM JSON BOOLEAN 
-000071                    USING SD-001-TRUTH AND SD-001-ALSO-TRUE
-000072         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000073         NOT ON EXCEPTION PERFORM 1000-para
-000074     END-JSON
-000075
-000076     JSON PARSE
-000077         WS-BUF INTO SOME-DATA
-000078         WITH DETAIL
-000079         NAME OF SD-001 IS 'ARTHUR'
-000080                 SD-002 IS OMITTED
-000081         SUPPRESS SD-001 SD-003
-000082         CONVERTING 
-000083                SD-001 FROM JSON BOOLEAN 
-000084                    USING 'TRILLIAN' AND 'MARVIN'
-000085         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000086         NOT ON EXCEPTION PERFORM 1000-para
-000087     END-JSON
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     Select Error-File Assign to 'JSONERR'
+000007         Organization is Line Sequential
+000008         File Status is WS-ERRFILE-STATUS.
+000009     Select Utf8-Reject-File Assign to 'UTF8REJ'
+000010         Organization is Line Sequential
+000011         File Status is WS-UTF8REJ-STATUS.
+000012     Select Pre-Parse-Reject Assign to 'PPVREJ'
+000013         Organization is Line Sequential
+000014         File Status is WS-PPVREJ-STATUS.
+000015     Select Boolean-Xref-Report Assign to 'BOOLXREF'
+000016         Organization is Line Sequential
+000017         File Status is WS-BOOLXREF-STATUS.
+000018     Select Omitted-Field-Report Assign to 'OMITRPT'
+000019         Organization is Line Sequential
+000020         File Status is WS-OMITRPT-STATUS.
+000021     Select Truth-Table Assign to 'TRUTHTBL'
+000022         Organization is Line Sequential
+000023         File Status is WS-TRUTHTBL-STATUS.
+000024     Select Feed-Parm Assign to 'FEEDPRM'
+000025         Organization is Line Sequential
+000026         File Status is WS-FEEDPRM-STATUS.
+000027 Data Division.
+000028 File Section.
+000029 FD  Error-File
+000030     Label Records are Standard
+000031     Recording Mode is F.
+000032 COPY JSNERLOG.
+000033 FD  Utf8-Reject-File
+000034     Label Records are Standard
+000035     Recording Mode is F.
+000036 COPY UTF8REJ.
+000037 FD  Pre-Parse-Reject
+000038     Label Records are Standard
+000039     Recording Mode is F.
+000040 COPY PPVREJ.
+000041 FD  Boolean-Xref-Report
+000042     Label Records are Standard
+000043     Recording Mode is F.
+000044 COPY BOOLXREF.
+000045 FD  Omitted-Field-Report
+000046     Label Records are Standard
+000047     Recording Mode is F.
+000048 COPY OMITRPT.
+000049 FD  Truth-Table
+000050     Label Records are Standard
+000051     Recording Mode is F.
+000052 COPY TRUTHTBL.
+000053 FD  Feed-Parm
+000054     Label Records are Standard
+000055     Recording Mode is F.
+000056 COPY FEEDPRM.
+000057 Working-Storage Section.
+000058 01  CONSTANTS.
+000059     05  MYNAME               PIC X(012) VALUE 'testantlr133'.
+000060
+000061*
+000062 01  SWITCHES.
+000063     05  SD-001-TRUTH-SW      PIC X(008).
+000064         88  SD-001-TRUTH     VALUE 'ZAPHOD'.
+000065         88  SD-001-ALSO-TRUE VALUE 'FPREFECT'.
+000066     05  WS-SD001-TRUTH-SW    PIC X(001) VALUE 'N'.
+000067         88  WS-SD001-RECOGNIZED-TRUE  VALUE 'Y'.
+000068
+000069 COPY SOMEDATA.
+000070
+000071*
+000072* SHARED COUNTER/SWITCH GROUP -- SEE WORKAREA.CPY.
+000073 COPY WORKAREA.
+000074
+000075*
+000076* JSON EXCEPTION SEVERITY CLASSIFICATION WORK AREA -- SEE JSONSEV.CPY.
+000077 COPY JSONSEV.
+000078
+000079 01  WS-BUF                   PIC X(100).
+000080
+000081 77  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
+000082
+000083 01  WS-ERRFILE-STATUS        PIC X(002) VALUE '00'.
+000084 01  WS-ERRFILE-OPEN-SW       PIC X(001) VALUE 'N'.
+000085     88  WS-ERRFILE-IS-OPEN   VALUE 'Y'.
+000086 01  WS-FEED-ID               PIC X(010) VALUE SPACES.
+000087 01  WS-FEEDPRM-STATUS        PIC X(002) VALUE '00'.
 000088
-000089     JSON PARSE
-000090         WS-BUF INTO SOME-DATA
-000091         WITH DETAIL
-000092         NAME OF SD-001 IS 'ARTHUR'
-000093                 SD-002 IS OMITTED
-000094         SUPPRESS SD-001 SD-003
-000095         CONVERTING 
-000096                SD-001 FROM JSON BOOLEAN 
-000097                    USING SD-001-TRUTH AND SD-001-ALSO-TRUE
-000098           ALSO
-000099                SD-002 FROM BOOL USING '%%'
-000100         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000101         NOT ON EXCEPTION PERFORM 1000-para
-000102     END-JSON
-000103
-000104     JSON PARSE
-000105         WS-BUF INTO SOME-DATA
-000106         WITH DETAIL
-000107         NAME OF SD-001 IS 'ARTHUR'
-000108                 SD-002 IS OMITTED
-000109         SUPPRESS SD-001 SD-003
-000110         CONVERTING 
-000111                SD-001 FROM JSON BOOLEAN 
-000112                    USING SD-001-TRUTH AND SD-001-ALSO-TRUE
-000113           ALSO
-000114                SD-002 FROM BOOL USING '%%' AND '##'
-000115         ON EXCEPTION CALL 'CEE3ABD' END-CALL
-000116         NOT ON EXCEPTION PERFORM 1000-para
-000117     END-JSON
-000118
-000119
-000120     DISPLAY MYNAME ' End'
-000121     
-000122     GOBACK
-000123     .
-000124
-000125 1000-para.
-000126
-000127     .
-000128
+000089*
+000090* WS-FMT-SNIFF-SW CLASSIFIES WS-BUF BEFORE ANY PARSE IS ATTEMPTED --
+000091* SEE 1900-SNIFF-INPUT-FORMAT.  A JSON BUFFER STILL RUNS THE USUAL
+000092* JSON PARSE CHAIN BELOW; A FIXED-WIDTH BUFFER IS UNLOADED BY
+000093* 2500-PARSE-FIXED-WIDTH INSTEAD; AN XML BUFFER HAS NO PARSER IN THIS
+000094* SHOP YET SO IT IS LOGGED TO THE PRE-PARSE REJECT QUEUE RATHER THAN
+000095* BURNING A JSON EXCEPTION.
+000096 01  WS-FMT-SNIFF-SW          PIC X(001) VALUE 'U'.
+000097     88  WS-FMT-IS-JSON           VALUE 'J'.
+000098     88  WS-FMT-IS-FIXED          VALUE 'F'.
+000099     88  WS-FMT-IS-XML            VALUE 'X'.
+000100     88  WS-FMT-IS-UNKNOWN        VALUE 'U'.
+000101 01  WS-FMT-FIRST-CHAR        PIC X(001) VALUE SPACE.
+000102
+000103*
+000104* WS-BUF, THE RAW JSON PARSE INPUT, IS VALIDATED FOR WELL-FORMED
+000105* UTF-8 BY 3000-VALIDATE-UTF8-FIELDS BEFORE THE FIRST JSON PARSE
+000106* BELOW RUNS, SO A BAD MULTI-BYTE CHARACTER IN THE INCOMING FEED IS
+000107* CAUGHT HERE INSTEAD OF SURFACING AS AN UNEXPLAINED JSON PARSE
+000108* FAILURE FURTHER DOWN.
+000109 01  WS-U8-INPUT              PIC X(100) VALUE SPACES.
+000110 01  WS-U8-INPUT-LEN          PIC 9(004) COMP-5 VALUE 0.
+000111 01  WS-U8-IDX                PIC 9(004) COMP-5 VALUE 0.
+000112 01  WS-U8-ORD                PIC 9(003) COMP-5 VALUE 0.
+000113 01  WS-U8-BYTE-VAL           PIC 9(003) COMP-5 VALUE 0.
+000114 01  WS-U8-CONT-NEEDED        PIC 9(001) COMP-5 VALUE 0.
+000115 01  WS-U8-CHAR               PIC X(001) VALUE SPACE.
+000116 01  WS-U8-FIELD-NAME         PIC X(008) VALUE SPACES.
+000117 01  WS-U8-INVALID-SW         PIC X(001) VALUE 'N'.
+000118     88  WS-U8-INVALID            VALUE 'Y'.
+000119 01  WS-UTF8REJ-STATUS        PIC X(002) VALUE '00'.
+000120 01  WS-UTF8REJ-OPEN-SW       PIC X(001) VALUE 'N'.
+000121     88  WS-UTF8REJ-IS-OPEN       VALUE 'Y'.
+000122
+000123*
+000124* PRE-PARSE VALIDATION OF WS-BUF, PERFORMED BY 2000-VALIDATE-PRE-PARSE
+000125* BEFORE THE FIRST JSON PARSE BELOW RUNS.  A BLANK BUFFER OR ONE WITH
+000126* UNBALANCED {}/[] NESTING GOES STRAIGHT TO THE PPVREJ REJECT QUEUE
+000127* WITH ITS RAW CONTENT ATTACHED, INSTEAD OF BEING DISCOVERED ONLY
+000128* WHEN JSON PARSE ITSELF RAISES AN EXCEPTION.
+000129 01  WS-PPV-IDX                PIC 9(004) COMP-5 VALUE 0.
+000130 01  WS-PPV-BRACE-DEPTH        PIC S9(004) COMP-5 VALUE 0.
+000131 01  WS-PPV-BRACKET-DEPTH      PIC S9(004) COMP-5 VALUE 0.
+000132 01  WS-PPV-CHAR               PIC X(001) VALUE SPACE.
+000133 01  WS-PPV-INVALID-SW         PIC X(001) VALUE 'N'.
+000134     88  WS-PPV-INVALID            VALUE 'Y'.
+000135 01  WS-PPV-REASON             PIC X(012) VALUE SPACES.
+000136 01  WS-PPVREJ-STATUS          PIC X(002) VALUE '00'.
+000137 01  WS-PPVREJ-OPEN-SW         PIC X(001) VALUE 'N'.
+000138     88  WS-PPVREJ-IS-OPEN         VALUE 'Y'.
+000139
+000140*
+000141* CROSS-REFERENCE REPORT OF INCOMING BOOLEAN TOKENS THAT A
+000142* CONVERTING ... FROM JSON BOOLEAN USING CLAUSE BELOW FAILED TO
+000143* MATCH TO EITHER OF ITS CONDITION-NAME VALUES.  SEE
+000144* 2100-CHECK-BOOL-TOKEN AND 2110-WRITE-BOOL-XREF.
+000145 01  WS-BXR-TAG                PIC X(012) VALUE SPACES.
+000146 01  WS-BXR-FIELD              PIC X(008) VALUE SPACES.
+000147 01  WS-BOOLXREF-STATUS        PIC X(002) VALUE '00'.
+000148 01  WS-BOOLXREF-OPEN-SW       PIC X(001) VALUE 'N'.
+000149     88  WS-BOOLXREF-IS-OPEN       VALUE 'Y'.
+000150
+000151*
+000152* OMITTED-FIELD RECONCILIATION REPORT FOR THE SD-002 IS OMITTED
+000153* NAME-CLAUSE MAPPINGS BELOW.  SEE 2150-CHECK-SD002-OMITTED AND
+000154* 2160-WRITE-OMITTED-FIELD-REPORT.
+000155 01  WS-OMT-TAG                PIC X(012) VALUE SPACES.
+000156 01  WS-OMT-KEY-COUNT          PIC 9(004) COMP-5 VALUE 0.
+000157 01  WS-OMITRPT-STATUS         PIC X(002) VALUE '00'.
+000158 01  WS-OMITRPT-OPEN-SW        PIC X(001) VALUE 'N'.
+000159     88  WS-OMITRPT-IS-OPEN        VALUE 'Y'.
+000160
+000161*
+000162* EXTERNAL REGISTRY OF ADDITIONAL SD-001 BOOLEAN-TRUE TOKENS --
+000163* SEE TRUTHTBL.CPY AND 2120-CHECK-TRUTH-TABLE.  A TOKEN FOUND ON
+000164* THIS TABLE IS TREATED AS RECOGNIZED TRUE EVEN THOUGH IT IS NOT
+000165* ONE OF THE TWO COMPILED-IN SD-001-TRUTH/SD-001-ALSO-TRUE
+000166* 88-LEVELS, SO ONBOARDING A NEW PARTNER'S SPELLING OF TRUE IS A
+000167* TABLE UPDATE RATHER THAN A RECOMPILE.
+000168 01  WS-TRT-LOOKUP             PIC X(008) VALUE SPACES.
+000169 01  WS-TRT-FOUND-SW           PIC X(001) VALUE 'N'.
+000170     88  WS-TRT-FOUND              VALUE 'Y'.
+000171 01  WS-TRUTHTBL-STATUS        PIC X(002) VALUE '00'.
+000172 01  WS-TRUTHTBL-EOF-SW        PIC X(001) VALUE 'N'.
+000173     88  WS-TRUTHTBL-EOF           VALUE 'Y'.
+000174
+000175* ----------------------------------------------------------------
+000176* ALL ON EXCEPTION PATHS BELOW LOG THE JSON-STATUS REASON CODE
+000177* AND THE RAW BUFFER TO THE ERROR FILE RATHER THAN ABENDING THE
+000178* JOB OUTRIGHT.  SEE 9100-LOG-JSON-EXCEPTION.
+000179* ----------------------------------------------------------------
+000180 Procedure Division.
+000181     DISPLAY MYNAME ' Begin'
+000182     PERFORM 1800-LOAD-FEED-PARM THRU 1800-EXIT
+000183
+000184     PERFORM 3000-VALIDATE-UTF8-FIELDS THRU 3000-EXIT
+000185     PERFORM 1900-SNIFF-INPUT-FORMAT THRU 1900-EXIT
+000186
+000187     EVALUATE TRUE
+000188         WHEN WS-FMT-IS-XML
+000189             PERFORM 2600-REJECT-XML-FORMAT THRU 2600-EXIT
+000190         WHEN WS-FMT-IS-FIXED
+000191             PERFORM 2500-PARSE-FIXED-WIDTH THRU 2500-EXIT
+000192         WHEN OTHER
+000193             PERFORM 2300-PARSE-AS-JSON THRU 2300-EXIT
+000194     END-EVALUATE
+000195
+000196     DISPLAY MYNAME ' End'
+000197
+000198     IF WS-ERRFILE-IS-OPEN
+000199         CLOSE Error-File
+000200     END-IF
+000201
+000202     IF WS-UTF8REJ-IS-OPEN
+000203         CLOSE Utf8-Reject-File
+000204     END-IF
+000205
+000206     IF WS-PPVREJ-IS-OPEN
+000207         CLOSE Pre-Parse-Reject
+000208     END-IF
+000209
+000210     IF WS-BOOLXREF-IS-OPEN
+000211         CLOSE Boolean-Xref-Report
+000212     END-IF
+000213
+000214     IF WS-OMITRPT-IS-OPEN
+000215         CLOSE Omitted-Field-Report
+000216     END-IF
+000217
+000218     GOBACK
+000219     .
+000220
+000221 1000-para.
+000222
+000223     .
+000224
+000225* ****************************************************************
+000226* 2100-CHECK-BOOL-TOKEN
+000227*
+000228* CALLED IMMEDIATELY AFTER A CONVERTING ... FROM JSON BOOLEAN USING
+000229* SD-001-TRUTH [AND SD-001-ALSO-TRUE] CLAUSE ABOVE.  SETS THE
+000230* UNIFIED WS-SD001-RECOGNIZED-TRUE FLAG THAT CALLERS SHOULD TEST
+000231* INSTEAD OF THE 88-LEVELS DIRECTLY -- IT IS TRUE WHEN THE TOKEN
+000232* MATCHED ONE OF THE TWO COMPILED-IN CONDITION-NAMES, OR WHEN IT
+000233* MATCHED A ROW ON TRUTHTBL (SEE 2120-CHECK-TRUTH-TABLE), SO A NEW
+000234* PARTNER'S SPELLING OF TRUE IS RECOGNIZED VIA A TABLE UPDATE, NOT
+000235* A RECOMPILE.  WHEN NEITHER THE 88-LEVELS NOR TRUTHTBL RECOGNIZE
+000236* THE TOKEN, THE RAW VALUE IS WRITTEN TO THE BOOLXREF CROSS-
+000237* REFERENCE REPORT VIA 2110-WRITE-BOOL-XREF.  THE CALLER SETS
+000238* WS-BXR-TAG/WS-BXR-FIELD BEFORE PERFORMING THIS PARAGRAPH.
+000239* ****************************************************************
+000240 2100-CHECK-BOOL-TOKEN.
+000241
+000242     IF SD-001-TRUTH OR SD-001-ALSO-TRUE
+000243         SET WS-SD001-RECOGNIZED-TRUE TO TRUE
+000244     ELSE
+000245         MOVE SD-001-TRUTH-SW TO WS-TRT-LOOKUP
+000246         PERFORM 2120-CHECK-TRUTH-TABLE THRU 2120-EXIT
+000247         IF WS-TRT-FOUND
+000248             SET WS-SD001-RECOGNIZED-TRUE TO TRUE
+000249         ELSE
+000250             MOVE 'N' TO WS-SD001-TRUTH-SW
+000251             PERFORM 2110-WRITE-BOOL-XREF THRU 2110-EXIT
+000252         END-IF
+000253     END-IF
+000254
+000255     .
+000256 2100-EXIT.
+000257     EXIT.
+000258
+000259* ****************************************************************
+000260* 2110-WRITE-BOOL-XREF
+000261*
+000262* WRITES ONE BOOLXREF RECORD CARRYING THE STATEMENT TAG, SOURCE
+000263* FIELD NAME AND RAW UNMATCHED TOKEN VALUE FOUND BY
+000264* 2100-CHECK-BOOL-TOKEN.
+000265* ****************************************************************
+000266 2110-WRITE-BOOL-XREF.
+000267
+000268     IF NOT WS-BOOLXREF-IS-OPEN
+000269         OPEN EXTEND Boolean-Xref-Report
+000270         IF WS-BOOLXREF-STATUS = '05' OR WS-BOOLXREF-STATUS = '35'
+000271             OPEN OUTPUT Boolean-Xref-Report
+000272         END-IF
+000273         SET WS-BOOLXREF-IS-OPEN TO TRUE
+000274     END-IF
+000275
+000276     ACCEPT BXR-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000277     ACCEPT BXR-TIMESTAMP-TIME FROM TIME
+000278     MOVE MYNAME          TO BXR-PROGRAM-ID
+000279     MOVE WS-BXR-TAG      TO BXR-STATEMENT-TAG
+000280     MOVE WS-BXR-FIELD    TO BXR-SOURCE-FIELD
+000281     MOVE SD-001-TRUTH-SW TO BXR-RAW-VALUE
+000282
+000283     WRITE BXR-XREF-RECORD
+000284
+000285     .
+000286 2110-EXIT.
+000287     EXIT.
+000288
+000289* ****************************************************************
+000290* 2120-CHECK-TRUTH-TABLE
+000291*
+000292* SCANS TRUTHTBL LOOKING FOR A ROW MATCHING WS-TRT-LOOKUP, SET BY
+000293* 2100-CHECK-BOOL-TOKEN TO THE RAW TOKEN NEITHER COMPILED-IN
+000294* 88-LEVEL RECOGNIZED.  LEAVES WS-TRT-FOUND-SW AT 'Y' WHEN A
+000295* MATCHING ROW IS FOUND, 'N' OTHERWISE (INCLUDING WHEN TRUTHTBL IS
+000296* NOT AVAILABLE AT ALL).
+000297* ****************************************************************
+000298 2120-CHECK-TRUTH-TABLE.
+000299
+000300     MOVE 'N' TO WS-TRT-FOUND-SW
+000301
+000302     OPEN INPUT Truth-Table
+000303     IF WS-TRUTHTBL-STATUS NOT = '00'
+000304         GO TO 2120-EXIT
+000305     END-IF
+000306
+000307     MOVE 'N' TO WS-TRUTHTBL-EOF-SW
+000308     PERFORM 2121-READ-TRUTH-TABLE THRU 2121-EXIT
+000309     PERFORM UNTIL WS-TRUTHTBL-EOF OR WS-TRT-FOUND
+000310         IF TRT-TOKEN = WS-TRT-LOOKUP
+000311             SET WS-TRT-FOUND TO TRUE
+000312         ELSE
+000313             PERFORM 2121-READ-TRUTH-TABLE THRU 2121-EXIT
+000314         END-IF
+000315     END-PERFORM
+000316
+000317     CLOSE Truth-Table
+000318
+000319     .
+000320 2120-EXIT.
+000321     EXIT.
+000322
+000323* ****************************************************************
+000324* 2121-READ-TRUTH-TABLE
+000325*
+000326* PRIMES/ADVANCES THE TRUTHTBL CURSOR USED BY 2120-CHECK-TRUTH-
+000327* TABLE.
+000328* ****************************************************************
+000329 2121-READ-TRUTH-TABLE.
+000330
+000331     READ Truth-Table
+000332         AT END
+000333             SET WS-TRUTHTBL-EOF TO TRUE
+000334     END-READ
+000335
+000336     .
+000337 2121-EXIT.
+000338     EXIT.
+000339
+000340* ****************************************************************
+000341* 2150-CHECK-SD002-OMITTED
+000342*
+000343* CALLED IMMEDIATELY AFTER A JSON PARSE ABOVE WHOSE NAME CLAUSE
+000344* CARRIES SD-002 IS OMITTED.  THAT CLAUSE ONLY TELLS JSON PARSE NOT
+000345* TO MAP SD-002 -- IT SAYS NOTHING ABOUT WHETHER THE PARTNER'S OWN
+000346* WS-BUF ACTUALLY CARRIED AN SD-002 KEY, SO THIS PARAGRAPH LOOKS AT
+000347* THE RAW BUFFER DIRECTLY.  IF NO "SD-002" KEY IS FOUND AT ALL, THE
+000348* INCOMING RECORD ARRIVED WITH THE FIELD TRULY MISSING, AND
+000349* 2160-WRITE-OMITTED-FIELD-REPORT LOGS IT.  THE CALLER SETS
+000350* WS-OMT-TAG BEFORE PERFORMING THIS PARAGRAPH.
+000351* ****************************************************************
+000352 2150-CHECK-SD002-OMITTED.
+000353
+000354     MOVE 0 TO WS-OMT-KEY-COUNT
+000355     INSPECT WS-BUF TALLYING WS-OMT-KEY-COUNT
+000356         FOR ALL '"SD-002"'
+000357
+000358     IF WS-OMT-KEY-COUNT = 0
+000359         PERFORM 2160-WRITE-OMITTED-FIELD-REPORT THRU 2160-EXIT
+000360     END-IF
+000361
+000362     .
+000363 2150-EXIT.
+000364     EXIT.
+000365
+000366* ****************************************************************
+000367* 2160-WRITE-OMITTED-FIELD-REPORT
+000368*
+000369* WRITES ONE OMITRPT RECORD CARRYING THE STATEMENT TAG AND SOURCE
+000370* FEED SET BY 2150-CHECK-SD002-OMITTED'S CALLER, RECORDING THAT
+000371* SD-002 CAME IN OMITTED ON THIS PARSE.
+000372* ****************************************************************
+000373 2160-WRITE-OMITTED-FIELD-REPORT.
+000374
+000375     IF NOT WS-OMITRPT-IS-OPEN
+000376         OPEN EXTEND Omitted-Field-Report
+000377         IF WS-OMITRPT-STATUS = '05' OR WS-OMITRPT-STATUS = '35'
+000378             OPEN OUTPUT Omitted-Field-Report
+000379         END-IF
+000380         SET WS-OMITRPT-IS-OPEN TO TRUE
+000381     END-IF
+000382
+000383     ACCEPT OMT-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000384     ACCEPT OMT-TIMESTAMP-TIME FROM TIME
+000385     MOVE MYNAME          TO OMT-PROGRAM-ID
+000386     MOVE WS-FEED-ID       TO OMT-FEED-ID
+000387     MOVE WS-OMT-TAG      TO OMT-STATEMENT-TAG
+000388     MOVE 'SD-002'        TO OMT-FIELD-NAME
+000389
+000390     WRITE OMT-OMITTED-RECORD
+000391
+000392     .
+000393 2160-EXIT.
+000394     EXIT.
+000395
+000396* ****************************************************************
+000397* 2200-PARSE-LEGACY-SD002
+000398*
+000399* FALLBACK FOR A PARTNER FEED THAT PREDATES THE SD-002-A/SD-002-B
+000400* SPLIT: THE FIRST JSON PARSE ABOVE RAISES AN EXCEPTION WHEN THE
+000401* INCOMING "SD-002" IS A PLAIN 2-CHARACTER STRING INSTEAD OF AN
+000402* OBJECT, SO THIS RE-PARSES THE SAME WS-BUF WITH SD-002 REDIRECTED
+000403* TO SD-002-OLD, THE FLAT REDEFINITION OF SD-002 CARRIED ON
+000404* SOME-DATA.  A FEED THAT FAILS EVEN THIS RE-PARSE STILL GOES TO
+000405* 9100-LOG-JSON-EXCEPTION RATHER THAN BEING SILENTLY DROPPED.
+000406* ****************************************************************
+000407 2200-PARSE-LEGACY-SD002.
+000408
+000409     SET SD-VERSION-IS-LEGACY TO TRUE
+000410
+000411     JSON PARSE WS-BUF INTO SOME-DATA
+000412         NAME OF SD-002-OLD IS 'SD-002'
+000413         ON EXCEPTION
+000414             PERFORM 9100-LOG-JSON-EXCEPTION
+000415                 THRU 9100-EXIT
+000416     END-JSON
+000417
+000418     .
+000419 2200-EXIT.
+000420     EXIT.
+000421* ****************************************************************
+000422* 2300-PARSE-AS-JSON
+000423*
+000424* THE ORIGINAL JSON PARSE CHAIN, NOW ONLY ENTERED AFTER
+000425* 1900-SNIFF-INPUT-FORMAT HAS DECIDED WS-BUF LOOKS LIKE JSON (OR
+000426* DIDN'T LOOK LIKE ANYTHING ELSE THIS SHOP KNOWS HOW TO PARSE --
+000427* SEE THE EVALUATE IN THE MAINLINE).  RUNS THE PRE-PARSE BALANCE
+000428* CHECK FIRST, THEN EVERY SUPPRESS/CONVERTING/NAME COMBINATION THIS
+000429* FEED IS KNOWN TO EXERCISE.
+000430* ****************************************************************
+000431 2300-PARSE-AS-JSON.
+000432
+000433     PERFORM 2000-VALIDATE-PRE-PARSE THRU 2000-EXIT
+000434
+000435     JSON PARSE WS-BUF INTO SOME-DATA
+000436         ON EXCEPTION
+000437             PERFORM 2200-PARSE-LEGACY-SD002 THRU 2200-EXIT
+000438     END-JSON
+000439
+000440     JSON PARSE
+000441         WS-BUF INTO SOME-DATA
+000442         DETAIL
+000443         NAME SD-001 'ARTHUR'
+000444              SD-002 'DENT'
+000445         SUPPRESS
+000446              SD-001
+000447              SD-002
+000448         ON EXCEPTION
+000449             PERFORM 9100-LOG-JSON-EXCEPTION
+000450                 THRU 9100-EXIT
+000451         NOT ON EXCEPTION PERFORM 1000-para
+000452     END-JSON
+000453
+000454     JSON PARSE
+000455         WS-BUF INTO SOME-DATA
+000456         WITH DETAIL
+000457         NAME OF SD-001 IS 'ARTHUR'
+000458                 SD-002 IS OMITTED
+000459         SUPPRESS SD-001 SD-003
+000460         ON EXCEPTION
+000461             PERFORM 9100-LOG-JSON-EXCEPTION
+000462                 THRU 9100-EXIT
+000463         NOT ON EXCEPTION PERFORM 1000-para
+000464     END-JSON
+000465     MOVE 'OMIT-PLAIN' TO WS-OMT-TAG
+000466     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000467
+000468     JSON PARSE
+000469         WS-BUF INTO SOME-DATA
+000470         WITH DETAIL
+000471         NAME OF SD-001 IS 'ARTHUR'
+000472                 SD-002 IS OMITTED
+000473         SUPPRESS SD-001 SD-003
+000474         CONVERTING SD-001 FROM JSON BOOLEAN USING SD-001-TRUTH
+000475         ON EXCEPTION
+000476             PERFORM 9100-LOG-JSON-EXCEPTION
+000477                 THRU 9100-EXIT
+000478         NOT ON EXCEPTION
+000479             MOVE 'CONV-SD001-1'  TO WS-BXR-TAG
+000480             MOVE 'SD-001' TO WS-BXR-FIELD
+000481             PERFORM 2100-CHECK-BOOL-TOKEN THRU 2100-EXIT
+000482             PERFORM 1000-para
+000483     END-JSON
+000484     MOVE 'OMIT-CONV-1' TO WS-OMT-TAG
+000485     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000486
+000487     JSON PARSE
+000488         WS-BUF INTO SOME-DATA
+000489         WITH DETAIL
+000490         NAME OF SD-001 IS 'ARTHUR'
+000491                 SD-002 IS OMITTED
+000492         SUPPRESS SD-001 SD-003
+000493         CONVERTING
+000494                SD-001 FROM JSON BOOLEAN
+000495                    USING SD-001-TRUTH AND SD-001-ALSO-TRUE
+000496         ON EXCEPTION
+000497             PERFORM 9100-LOG-JSON-EXCEPTION
+000498                 THRU 9100-EXIT
+000499         NOT ON EXCEPTION
+000500             MOVE 'CONV-SD001-2'  TO WS-BXR-TAG
+000501             MOVE 'SD-001' TO WS-BXR-FIELD
+000502             PERFORM 2100-CHECK-BOOL-TOKEN THRU 2100-EXIT
+000503             PERFORM 1000-para
+000504     END-JSON
+000505     MOVE 'OMIT-CONV-2' TO WS-OMT-TAG
+000506     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000507
+000508     JSON PARSE
+000509         WS-BUF INTO SOME-DATA
+000510         WITH DETAIL
+000511         NAME OF SD-001 IS 'ARTHUR'
+000512                 SD-002 IS OMITTED
+000513         SUPPRESS SD-001 SD-003
+000514         CONVERTING
+000515                SD-001 FROM JSON BOOLEAN
+000516                    USING 'TRILLIAN' AND 'MARVIN'
+000517         ON EXCEPTION
+000518             PERFORM 9100-LOG-JSON-EXCEPTION
+000519                 THRU 9100-EXIT
+000520         NOT ON EXCEPTION PERFORM 1000-para
+000521     END-JSON
+000522     MOVE 'OMIT-CONV-3' TO WS-OMT-TAG
+000523     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000524
+000525     JSON PARSE
+000526         WS-BUF INTO SOME-DATA
+000527         WITH DETAIL
+000528         NAME OF SD-001 IS 'ARTHUR'
+000529                 SD-002 IS OMITTED
+000530         SUPPRESS SD-001 SD-003
+000531         CONVERTING
+000532                SD-001 FROM JSON BOOLEAN
+000533                    USING SD-001-TRUTH AND SD-001-ALSO-TRUE
+000534           ALSO
+000535                SD-002 FROM BOOL USING '%%'
+000536         ON EXCEPTION
+000537             PERFORM 9100-LOG-JSON-EXCEPTION
+000538                 THRU 9100-EXIT
+000539         NOT ON EXCEPTION
+000540             MOVE 'CONV-SD001-3'  TO WS-BXR-TAG
+000541             MOVE 'SD-001' TO WS-BXR-FIELD
+000542             PERFORM 2100-CHECK-BOOL-TOKEN THRU 2100-EXIT
+000543             PERFORM 1000-para
+000544     END-JSON
+000545     MOVE 'OMIT-CONV-4' TO WS-OMT-TAG
+000546     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000547
+000548     JSON PARSE
+000549         WS-BUF INTO SOME-DATA
+000550         WITH DETAIL
+000551         NAME OF SD-001 IS 'ARTHUR'
+000552                 SD-002 IS OMITTED
+000553         SUPPRESS SD-001 SD-003
+000554         CONVERTING
+000555                SD-001 FROM JSON BOOLEAN
+000556                    USING SD-001-TRUTH AND SD-001-ALSO-TRUE
+000557           ALSO
+000558                SD-002 FROM BOOL USING '%%' AND '##'
+000559         ON EXCEPTION
+000560             PERFORM 9100-LOG-JSON-EXCEPTION
+000561                 THRU 9100-EXIT
+000562         NOT ON EXCEPTION
+000563             MOVE 'CONV-SD001-4'  TO WS-BXR-TAG
+000564             MOVE 'SD-001' TO WS-BXR-FIELD
+000565             PERFORM 2100-CHECK-BOOL-TOKEN THRU 2100-EXIT
+000566             PERFORM 1000-para
+000567     END-JSON
+000568     MOVE 'OMIT-CONV-5' TO WS-OMT-TAG
+000569     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000570
+000571*    SD-004 ARRIVES AS A JSON DATE STRING (YYYY-MM-DD); CONVERT
+000572*    IT INTO THE NUMERIC YYYYMMDD PICTURE CARRIED ON SOME-DATA.
+000573     JSON PARSE
+000574         WS-BUF INTO SOME-DATA
+000575         WITH DETAIL
+000576         NAME OF SD-001 IS 'ARTHUR'
+000577                 SD-002 IS OMITTED
+000578         SUPPRESS SD-001 SD-003
+000579         CONVERTING
+000580                SD-004 FROM JSON DATE USING 'YYYY-MM-DD'
+000581         ON EXCEPTION
+000582             PERFORM 9100-LOG-JSON-EXCEPTION
+000583                 THRU 9100-EXIT
+000584         NOT ON EXCEPTION PERFORM 1000-para
+000585     END-JSON
+000586     MOVE 'OMIT-CONV-6' TO WS-OMT-TAG
+000587     PERFORM 2150-CHECK-SD002-OMITTED THRU 2150-EXIT
+000588
+000589     .
+000590 2300-EXIT.
+000591     EXIT.
+000592
+000593
+000594
+000595* ****************************************************************
+000596* 2500-PARSE-FIXED-WIDTH
+000597*
+000598* UNLOADS A FIXED-WIDTH WS-BUF DIRECTLY INTO SOME-DATA BY POSITION,
+000599* FOR PARTNER FEEDS THAT SEND THE SAME FOUR FIELDS AS A FLAT RECORD
+000600* INSTEAD OF JSON: SD-001 IN COLUMNS 1-8, SD-002 IN COLUMNS 9-10,
+000601* SD-003 IN COLUMNS 11-18, AND SD-004 (YYYYMMDD) IN COLUMNS 19-26.
+000602* ****************************************************************
+000603 2500-PARSE-FIXED-WIDTH.
+000604
+000605     MOVE WS-BUF(1:8)      TO SD-001
+000606     MOVE WS-BUF(9:2)      TO SD-002
+000607     MOVE WS-BUF(11:8)     TO SD-003
+000608     IF WS-BUF(19:8) IS NUMERIC
+000609         MOVE WS-BUF(19:8) TO SD-004
+000610     ELSE
+000611         MOVE 0            TO SD-004
+000612     END-IF
+000613     SET SD-VERSION-IS-CURRENT TO TRUE
+000614
+000615     .
+000616 2500-EXIT.
+000617     EXIT.
+000618
+000619* ****************************************************************
+000620* 2600-REJECT-XML-FORMAT
+000621*
+000622* THIS SHOP HAS NO XML PARSER FOR THE PARTNER FEED YET, SO AN XML
+000623* WS-BUF IS LOGGED TO THE SAME PRE-PARSE REJECT QUEUE 2000-VALIDATE-
+000624* PRE-PARSE USES FOR A BLANK OR UNBALANCED BUFFER, TAGGED XML-FORMAT,
+000625* RATHER THAN BEING SENT INTO JSON PARSE TO BURN AN EXCEPTION.
+000626* ****************************************************************
+000627 2600-REJECT-XML-FORMAT.
+000628
+000629     SET PPV-REASON-XML TO TRUE
+000630     MOVE PPV-REASON    TO WS-PPV-REASON
+000631     PERFORM 2020-WRITE-PREPARSE-REJECT THRU 2020-EXIT
+000632
+000633     .
+000634 2600-EXIT.
+000635     EXIT.
+000636
+000637* ****************************************************************
+000638* 1800-LOAD-FEED-PARM
+000639*
+000640* READS THE ONE-RECORD FEEDPRM FILE, IF PRESENT, AND OVERLAYS
+000641* WS-FEED-ID WITH FDP-FEED-ID SO THE ERROR/REJECT/REPORT ROWS
+000642* WRITTEN BELOW CAN BE TRACED BACK TO THE PARTNER FEED THIS RUN
+000643* IS PROCESSING.  NO FILE, OR A STATUS OTHER THAN '00', LEAVES
+000644* WS-FEED-ID ON ITS COMPILED-IN DEFAULT OF SPACES.
+000645* ****************************************************************
+000646 1800-LOAD-FEED-PARM.
+000647
+000648     OPEN INPUT Feed-Parm
+000649     IF WS-FEEDPRM-STATUS NOT = '00'
+000650         GO TO 1800-EXIT
+000651     END-IF
+000652
+000653     READ Feed-Parm
+000654         NOT AT END
+000655             MOVE FDP-FEED-ID TO WS-FEED-ID
+000656     END-READ
+000657
+000658     CLOSE Feed-Parm
+000659
+000660     .
+000661 1800-EXIT.
+000662     EXIT.
+000663
+000664* ****************************************************************
+000665* 1900-SNIFF-INPUT-FORMAT
+000666*
+000667* CLASSIFIES WS-BUF BY ITS FIRST CHARACTER BEFORE ANY PARSE IS
+000668* ATTEMPTED: '{' OR '[' LOOKS LIKE JSON, '<' LOOKS LIKE XML, AND
+000669* ANYTHING ELSE IS TREATED AS A FIXED-WIDTH FEED.  A BLANK BUFFER
+000670* IS LEFT CLASSIFIED AS JSON SO 2000-VALIDATE-PRE-PARSE'S OWN
+000671* BLANK-BUFFER CHECK STILL CATCHES IT.
+000672* ****************************************************************
+000673 1900-SNIFF-INPUT-FORMAT.
+000674
+000675     MOVE WS-BUF(1:1) TO WS-FMT-FIRST-CHAR
+000676
+000677     EVALUATE TRUE
+000678         WHEN WS-BUF = SPACES
+000679             SET WS-FMT-IS-JSON TO TRUE
+000680         WHEN WS-FMT-FIRST-CHAR = '{' OR WS-FMT-FIRST-CHAR = '['
+000681             SET WS-FMT-IS-JSON TO TRUE
+000682         WHEN WS-FMT-FIRST-CHAR = '<'
+000683             SET WS-FMT-IS-XML TO TRUE
+000684         WHEN OTHER
+000685             SET WS-FMT-IS-FIXED TO TRUE
+000686     END-EVALUATE
+000687
+000688     .
+000689 1900-EXIT.
+000690     EXIT.
+000691
+000692* ****************************************************************
+000693* 2000-VALIDATE-PRE-PARSE
+000694*
+000695* REJECTS WS-BUF BEFORE JSON PARSE EVER SEES IT WHEN THE BUFFER IS
+000696* BLANK OR WHEN 2010-CHECK-JSON-BALANCE FINDS UNBALANCED {}/[]
+000697* NESTING.  A REJECTED BUFFER IS WRITTEN TO PPVREJ BY
+000698* 2020-WRITE-PREPARSE-REJECT.
+000699* ****************************************************************
+000700 2000-VALIDATE-PRE-PARSE.
+000701
+000702     IF WS-BUF = SPACES
+000703         SET PPV-REASON-BLANK TO TRUE
+000704         MOVE PPV-REASON      TO WS-PPV-REASON
+000705         PERFORM 2020-WRITE-PREPARSE-REJECT THRU 2020-EXIT
+000706         GO TO 2000-EXIT
+000707     END-IF
+000708
+000709     PERFORM 2010-CHECK-JSON-BALANCE THRU 2010-EXIT
+000710     IF WS-PPV-INVALID
+000711         SET PPV-REASON-UNBALANCED TO TRUE
+000712         MOVE PPV-REASON      TO WS-PPV-REASON
+000713         PERFORM 2020-WRITE-PREPARSE-REJECT THRU 2020-EXIT
+000714     END-IF
+000715
+000716     .
+000717 2000-EXIT.
+000718     EXIT.
+000719
+000720* ****************************************************************
+000721* 2010-CHECK-JSON-BALANCE
+000722*
+000723* SCANS WS-BUF CHARACTER BY CHARACTER, TRACKING {}/[] NESTING DEPTH
+000724* VIA 2015-SCAN-NEXT-CHAR.  WS-PPV-INVALID IS SET IF A CLOSING BRACE
+000725* OR BRACKET IS SEEN WITH NO MATCHING OPEN, OR IF EITHER DEPTH IS
+000726* STILL NONZERO AT THE END OF THE BUFFER.
+000727* ****************************************************************
+000728 2010-CHECK-JSON-BALANCE.
+000729
+000730     MOVE 'N'             TO WS-PPV-INVALID-SW
+000731     MOVE 0               TO WS-PPV-BRACE-DEPTH
+000732     MOVE 0               TO WS-PPV-BRACKET-DEPTH
+000733     MOVE 0               TO WS-PPV-IDX
+000734
+000735     PERFORM 2015-SCAN-NEXT-CHAR THRU 2015-EXIT
+000736         UNTIL WS-PPV-IDX >= LENGTH OF WS-BUF OR WS-PPV-INVALID
+000737
+000738     IF WS-PPV-BRACE-DEPTH NOT = 0 OR WS-PPV-BRACKET-DEPTH NOT = 0
+000739         SET WS-PPV-INVALID TO TRUE
+000740     END-IF
+000741
+000742     .
+000743 2010-EXIT.
+000744     EXIT.
+000745
+000746* ****************************************************************
+000747* 2015-SCAN-NEXT-CHAR
+000748*
+000749* ADVANCES ONE CHARACTER OF WS-BUF AND UPDATES THE BRACE/BRACKET
+000750* DEPTH COUNTERS, FLAGGING WS-PPV-INVALID THE MOMENT A CLOSING
+000751* BRACE OR BRACKET IS SEEN WITH NO MATCHING OPEN.
+000752* ****************************************************************
+000753 2015-SCAN-NEXT-CHAR.
+000754
+000755     ADD 1 TO WS-PPV-IDX
+000756     MOVE WS-BUF(WS-PPV-IDX:1) TO WS-PPV-CHAR
+000757
+000758     EVALUATE WS-PPV-CHAR
+000759         WHEN '{'
+000760             ADD 1 TO WS-PPV-BRACE-DEPTH
+000761         WHEN '}'
+000762             SUBTRACT 1 FROM WS-PPV-BRACE-DEPTH
+000763             IF WS-PPV-BRACE-DEPTH < 0
+000764                 SET WS-PPV-INVALID TO TRUE
+000765             END-IF
+000766         WHEN '['
+000767             ADD 1 TO WS-PPV-BRACKET-DEPTH
+000768         WHEN ']'
+000769             SUBTRACT 1 FROM WS-PPV-BRACKET-DEPTH
+000770             IF WS-PPV-BRACKET-DEPTH < 0
+000771                 SET WS-PPV-INVALID TO TRUE
+000772             END-IF
+000773         WHEN OTHER
+000774             CONTINUE
+000775     END-EVALUATE
+000776
+000777     .
+000778 2015-EXIT.
+000779     EXIT.
+000780
+000781* ****************************************************************
+000782* 2020-WRITE-PREPARSE-REJECT
+000783*
+000784* WRITES ONE PPVREJ RECORD CARRYING WS-PPV-REASON AND THE RAW
+000785* WS-BUF CONTENT FOR A BUFFER THAT FAILED PRE-PARSE VALIDATION.
+000786* ****************************************************************
+000787 2020-WRITE-PREPARSE-REJECT.
+000788
+000789     IF NOT WS-PPVREJ-IS-OPEN
+000790         OPEN EXTEND Pre-Parse-Reject
+000791         IF WS-PPVREJ-STATUS = '05' OR WS-PPVREJ-STATUS = '35'
+000792             OPEN OUTPUT Pre-Parse-Reject
+000793         END-IF
+000794         SET WS-PPVREJ-IS-OPEN TO TRUE
+000795     END-IF
+000796
+000797     ACCEPT PPV-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000798     ACCEPT PPV-TIMESTAMP-TIME FROM TIME
+000799     MOVE MYNAME          TO PPV-PROGRAM-ID
+000800     MOVE WS-PPV-REASON   TO PPV-REASON
+000801     MOVE WS-BUF          TO PPV-RAW-BUFFER
+000802
+000803     WRITE PPV-REJECT-RECORD
+000804
+000805     .
+000806 2020-EXIT.
+000807     EXIT.
+000808
+000809* ****************************************************************
+000810* 3000-VALIDATE-UTF8-FIELDS
+000811*
+000812* VALIDATES WS-BUF, THE RAW JSON PARSE INPUT, FOR WELL-FORMED UTF-8
+000813* BYTE SEQUENCES BEFORE THE FIRST JSON PARSE ABOVE RUNS, SO A BAD
+000814* MULTI-BYTE CHARACTER IN THE INCOMING FEED IS CAUGHT HERE INSTEAD
+000815* OF SURFACING AS AN UNEXPLAINED JSON PARSE FAILURE.
+000816* ****************************************************************
+000817 3000-VALIDATE-UTF8-FIELDS.
+000818
+000819     MOVE SPACES          TO WS-U8-INPUT
+000820     MOVE WS-BUF          TO WS-U8-INPUT
+000821     MOVE 'WS-BUF  '      TO WS-U8-FIELD-NAME
+000822     MOVE 100             TO WS-U8-INPUT-LEN
+000823     PERFORM 3005-VALIDATE-ONE-FIELD THRU 3005-EXIT
+000824
+000825     .
+000826 3000-EXIT.
+000827     EXIT.
+000828
+000829* ****************************************************************
+000830* 3005-VALIDATE-ONE-FIELD
+000831*
+000832* SCANS WS-U8-INPUT, WS-U8-INPUT-LEN BYTES LONG, USING THE
+000833* BYTE-CLASS STATE MACHINE IN 3010-CHECK-NEXT-BYTE, AND WRITES A
+000834* UTF8REJ ROW VIA 3020-WRITE-UTF8-REJECT IF THE FIELD TURNS OUT NOT
+000835* TO BE WELL-FORMED UTF-8.
+000836* ****************************************************************
+000837 3005-VALIDATE-ONE-FIELD.
+000838
+000839     MOVE 'N'             TO WS-U8-INVALID-SW
+000840     MOVE 0               TO WS-U8-CONT-NEEDED
+000841     MOVE 0               TO WS-U8-IDX
+000842
+000843     PERFORM 3010-CHECK-NEXT-BYTE THRU 3010-EXIT
+000844         UNTIL WS-U8-IDX >= WS-U8-INPUT-LEN OR WS-U8-INVALID
+000845
+000846     IF WS-U8-CONT-NEEDED > 0
+000847         SET WS-U8-INVALID TO TRUE
+000848     END-IF
+000849
+000850     IF WS-U8-INVALID
+000851         PERFORM 3020-WRITE-UTF8-REJECT THRU 3020-EXIT
+000852     END-IF
+000853
+000854     .
+000855 3005-EXIT.
+000856     EXIT.
+000857
+000858* ****************************************************************
+000859* 3010-CHECK-NEXT-BYTE
+000860*
+000861* CLASSIFIES THE NEXT BYTE OF WS-U8-INPUT: ASCII, A UTF-8 LEADING
+000862* BYTE (WHICH SETS HOW MANY CONTINUATION BYTES MUST FOLLOW), A
+000863* CONTINUATION BYTE (VALID ONLY WHILE ONE IS EXPECTED), OR AN
+000864* INVALID BYTE VALUE.
+000865* ****************************************************************
+000866 3010-CHECK-NEXT-BYTE.
+000867
+000868     ADD 1 TO WS-U8-IDX
+000869     MOVE WS-U8-INPUT(WS-U8-IDX:1) TO WS-U8-CHAR
+000870     MOVE FUNCTION ORD(WS-U8-CHAR) TO WS-U8-ORD
+000871     COMPUTE WS-U8-BYTE-VAL = WS-U8-ORD - 1
+000872
+000873     EVALUATE TRUE
+000874         WHEN WS-U8-CONT-NEEDED > 0
+000875             IF WS-U8-BYTE-VAL >= 128 AND WS-U8-BYTE-VAL <= 191
+000876                 SUBTRACT 1 FROM WS-U8-CONT-NEEDED
+000877             ELSE
+000878                 SET WS-U8-INVALID TO TRUE
+000879             END-IF
+000880         WHEN WS-U8-BYTE-VAL <= 127
+000881             CONTINUE
+000882         WHEN WS-U8-BYTE-VAL >= 194 AND WS-U8-BYTE-VAL <= 223
+000883             MOVE 1 TO WS-U8-CONT-NEEDED
+000884         WHEN WS-U8-BYTE-VAL >= 224 AND WS-U8-BYTE-VAL <= 239
+000885             MOVE 2 TO WS-U8-CONT-NEEDED
+000886         WHEN WS-U8-BYTE-VAL >= 240 AND WS-U8-BYTE-VAL <= 244
+000887             MOVE 3 TO WS-U8-CONT-NEEDED
+000888         WHEN OTHER
+000889             SET WS-U8-INVALID TO TRUE
+000890     END-EVALUATE
+000891
+000892     .
+000893 3010-EXIT.
+000894     EXIT.
+000895
+000896* ****************************************************************
+000897* 3020-WRITE-UTF8-REJECT
+000898*
+000899* WRITES ONE UTF8REJ RECORD FOR A FIELD THAT FAILED UTF-8
+000900* VALIDATION, CARRYING THE FIELD NAME AND THE RAW BYTES SO THE BAD
+000901* CHARACTER CAN BE TRACED BACK TO ITS SOURCE.
+000902* ****************************************************************
+000903 3020-WRITE-UTF8-REJECT.
+000904
+000905     IF NOT WS-UTF8REJ-IS-OPEN
+000906         OPEN EXTEND Utf8-Reject-File
+000907         IF WS-UTF8REJ-STATUS = '05' OR WS-UTF8REJ-STATUS = '35'
+000908             OPEN OUTPUT Utf8-Reject-File
+000909         END-IF
+000910         SET WS-UTF8REJ-IS-OPEN TO TRUE
+000911     END-IF
+000912
+000913     ACCEPT U8R-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000914     ACCEPT U8R-TIMESTAMP-TIME FROM TIME
+000915     MOVE MYNAME              TO U8R-PROGRAM-ID
+000916     MOVE WS-U8-FIELD-NAME    TO U8R-FIELD-NAME
+000917     MOVE WS-U8-INPUT         TO U8R-RAW-BYTES
+000918
+000919     WRITE U8R-REJECT-RECORD
+000920
+000921     .
+000922 3020-EXIT.
+000923     EXIT.
+000924
+000925* ****************************************************************
+000926* 9050-CLASSIFY-JSON-EXCEPTION
+000927*
+000928* MOVES JSON-STATUS INTO WS-JSON-SEV-CODE AND EVALUATES IT AGAINST
+000929* THE RANGES DOCUMENTED IN JSONSEV.CPY TO DECIDE WHETHER THE JSON
+000930* EXCEPTION 9100-LOG-JSON-EXCEPTION IS ABOUT TO LOG IS A WARNING, A
+000931* RETRY CONDITION, OR FATAL.  ONLY A FATAL CLASSIFICATION LEADS
+000932* 9100-LOG-JSON-EXCEPTION TO CALL CEE3ABD -- A SINGLE BAD OPTIONAL
+000933* FIELD NO LONGER TAKES DOWN THE WHOLE BATCH RUN.
+000934* ****************************************************************
+000935 9050-CLASSIFY-JSON-EXCEPTION.
+000936
+000937     MOVE JSON-STATUS TO WS-JSON-SEV-CODE
+000938
+000939     EVALUATE TRUE
+000940         WHEN WS-JSON-SEV-CODE = 1
+000941             SET WS-JSON-SEV-WARNING TO TRUE
+000942         WHEN WS-JSON-SEV-CODE >= 2 AND WS-JSON-SEV-CODE <= 3
+000943             SET WS-JSON-SEV-RETRY TO TRUE
+000944         WHEN OTHER
+000945             SET WS-JSON-SEV-FATAL TO TRUE
+000946     END-EVALUATE
+000947
+000948     .
+000949 9050-EXIT.
+000950     EXIT.
+000951
+000952* ****************************************************************
+000953* 9100-LOG-JSON-EXCEPTION
+000954*
+000955* WRITES ONE ERROR-FILE RECORD CARRYING THE JSON-STATUS REASON
+000956* CODE AND THE RAW WS-BUF FOR THE JSON PARSE STATEMENT THAT JUST
+000957* TOOK THE ON EXCEPTION PATH.  THE JOB IS DELIBERATELY NOT
+000958* ABENDED HERE -- THE ERROR FILE IS REVIEWED AFTERWARD TO DECIDE
+000959* WHETHER A GIVEN REASON CODE SHOULD HAVE ABENDED OR JUST SKIPPED
+000960* THE RECORD.
+000961* ****************************************************************
+000962 9100-LOG-JSON-EXCEPTION.
+000963
+000964     IF NOT WS-ERRFILE-IS-OPEN
+000965         OPEN EXTEND Error-File
+000966         IF WS-ERRFILE-STATUS = '05' OR WS-ERRFILE-STATUS = '35'
+000967             OPEN OUTPUT Error-File
+000968         END-IF
+000969         SET WS-ERRFILE-IS-OPEN TO TRUE
+000970     END-IF
+000971
+000972     ACCEPT JEL-TIMESTAMP-DATE FROM DATE YYYYMMDD
+000973     ACCEPT JEL-TIMESTAMP-TIME FROM TIME
+000974     MOVE MYNAME                  TO JEL-PROGRAM-ID
+000975     MOVE JSON-STATUS              TO JEL-REASON-CODE
+000976     MOVE WS-FEED-ID               TO JEL-FEED-ID
+000977     MOVE WS-BUF                   TO JEL-BUFFER
+000978
+000979     PERFORM 9050-CLASSIFY-JSON-EXCEPTION THRU 9050-EXIT
+000980     MOVE WS-JSON-SEV-SW           TO JEL-SEVERITY
+000981
+000982     WRITE JEL-ERROR-RECORD
+000983
+000984     IF WS-JSON-SEV-FATAL
+000985         CALL 'CEE3ABD'
+000986     END-IF
+000987
+000988     .
+000989 9100-EXIT.
+000990     EXIT.
+000991
+000992
