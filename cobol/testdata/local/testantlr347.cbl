@@ -1,49 +1,298 @@
-000001 Identification Division.                                         00000001
-000002 Program-ID. testantlr347.                                        00000002
-000003 Data Division.                                                   00000003
-000004 Working-Storage Section.                                         00000004
-000005                                                                  00000005
-000006 >>DEFINE A 2                                                     00000006
-000007 >>DEFINE B 3                                                     00000007
-000008 >>DEFINE C A + B                                                 00000008
-000009 >>DEFINE D A * B                                                 00000009
-000010 >>DEFINE E (D * A) / 3                                           00000010
-000011                                                                  00000011
-000012 01  CONSTANTS.                                                   00000012
-000013     05  MYNAME               PIC X(012) VALUE 'testantlr347'.    00000013
-000014     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.        00000014
-000015     05  PGM-0002             PIC X(008) VALUE 'PGMA0002'.        00000015
-000016     05  PGM-0003             PIC X(008) VALUE 'PGMA0003'.        00000016
-000017     05  PGM-0009             PIC X(008) VALUE 'PGMA0009'.        00000017
-000018                                                                  00000018
-000019*                                                                 00000019
-000020                                                                  00000020
-000021 Procedure Division.                                              00000021
-000022     DISPLAY MYNAME ' Begin'                                      00000022
-000023                                                                  00000023
-000024     >>IF F DEFINED                                               00000024
-000025     >>IF C = 5                                                   00000025
-000026     CALL PGM-0001                                                00000026
-000027     >>ELSE                                                       00000027
-000028     CALL PGM-0009                                                00000028
-000029     >>END-IF                                                     00000029
-000030     >>ELSE                                                       00000030
-000031     >>IF D = 6                                                   00000031
-000032     CALL PGM-0002                                                00000032
-000033     >>ELSE                                                       00000033
-000034     CALL PGM-0009                                                00000034
-000035     >>END-IF                                                     00000035
-000036                                                                  00000036
-000037     >>IF E = 4                                                   00000037
-000038     CALL PGM-0003                                                00000038
-000039     >>ELSE                                                       00000039
-000040     CALL PGM-0009                                                00000040
-000041     >>END-IF                                                     00000041
-000042     >>END-IF                                                     00000042
+000001  Identification Division.                                        00000001
+000002  Program-ID. testantlr347.                                       00000002
+000003  Environment Division.                                           00000003
+000004  Input-Output Section.                                           00000004
+000005  File-Control.                                                   00000005
+000006      Select Dispatch-Table Assign to 'DISPTBL'                   00000006
+000007          Organization is Line Sequential                         00000007
+000008          File Status is WS-DISPTBL-STATUS.                       00000008
+000009      Select Dispatch-Audit Assign to 'DSPAUDIT'                  00000009
+000010          Organization is Line Sequential                         00000010
+000011          File Status is WS-DSPAUDIT-STATUS.                      00000011
+000012      Select Run-History Assign to 'RUNHIST'                      00000012
+000013          Organization is Line Sequential                         00000013
+000014          File Status is WS-RUNHIST-STATUS.                       00000014
+000015      Select Route-Parm Assign to 'ROUTEPRM'                      00000015
+000016          Organization is Line Sequential                         00000016
+000017          File Status is WS-ROUTEPRM-STATUS.                      00000017
+000018  Data Division.                                                  00000018
+000019  File Section.                                                   00000019
+000020  FD  Dispatch-Table                                              00000020
+000021      Label Records are Standard                                  00000021
+000022      Recording Mode is F.                                        00000022
+000023  COPY DISPTBL.                                                   00000023
+000024                                                                  00000024
+000025  FD  Dispatch-Audit                                              00000025
+000026      Label Records are Standard                                  00000026
+000027      Recording Mode is F.                                        00000027
+000028  COPY DSPAUDIT.                                                  00000028
+000029  FD  Run-History                                                 00000029
+000030      Label Records are Standard                                  00000030
+000031      Recording Mode is F.                                        00000031
+000032  COPY RUNHIST.                                                   00000032
+000033  FD  Route-Parm                                                  00000033
+000034      Label Records are Standard                                  00000034
+000035      Recording Mode is F.                                        00000035
+000036  COPY ROUTEPRM.                                                  00000036
+000037  Working-Storage Section.                                        00000037
+000038                                                                  00000038
+000039*                                                                 00000039
+000040* SHARED COUNTER/SWITCH GROUP -- SEE WORKAREA.CPY.                00000040
+000041  COPY WORKAREA.                                                  00000041
+000042                                                                  00000042
 000043                                                                  00000043
-000044     DISPLAY MYNAME ' End'                                        00000044
-000045                                                                  00000045
-000046     GOBACK                                                       00000046
-000047     .                                                            00000047
+000044  01  CONSTANTS.                                                  00000044
+000045      05  MYNAME               PIC X(012) VALUE 'testantlr347'.   00000045
+000046                                                                  00000046
+000047*                                                                 00000047
 000048                                                                  00000048
-000049                                                                  00000049
+000049* --------------------------------------------------------------- 00000049
+000050* WS-ROUTE-CODE IS THE KEY INTO DISPTBL.  WS-DISPATCH-PGM STARTS  00000050
+000051* OUT POINTING AT THE CATCH-ALL PGM-0009 AND IS OVERLAID BY       00000051
+000052* 2000-DISPATCH WHEN DISPTBL HAS A ROW FOR THE ROUTE.             00000052
+000053* 1900-LOAD-ROUTE-PARM OVERLAYS THE COMPILED-IN DEFAULT ROUTE     00000053
+000054* BELOW FROM ROUTEPRM AT STARTUP, SO A NEW ROUTE CAN BE SELECTED  00000054
+000055* FOR A GIVEN RUN WITHOUT TOUCHING OR RECOMPILING THIS SOURCE.    00000055
+000056* --------------------------------------------------------------- 00000056
+000057  01  WS-ROUTE-CODE            PIC X(008) VALUE 'ROUTE001'.       00000057
+000058  01  WS-DISPATCH-PGM          PIC X(008) VALUE 'PGMA0009'.       00000058
+000059  01  WS-DISPTBL-STATUS        PIC X(002) VALUE '00'.             00000059
+000060  01  WS-DISPTBL-EOF-SW        PIC X(001) VALUE 'N'.              00000060
+000061      88  WS-DISPTBL-EOF           VALUE 'Y'.                     00000061
+000062  01  WS-DISPATCH-SOURCE-SW    PIC X(001) VALUE 'N'.              00000062
+000063      88  WS-DISPATCH-FROM-TABLE   VALUE 'Y'.                     00000063
+000064                                                                  00000064
+000065*                                                                 00000065
+000066* WS-DSPAUDIT-OPEN-SW TRACKS WHETHER DISPATCH-AUDIT HAS BEEN      00000066
+000067* OPENED YET THIS RUN SO 2100-WRITE-DISPATCH-AUDIT CAN OPEN IT    00000067
+000068* ON ITS FIRST CALL AND LEAVE IT OPEN FOR THE REST OF THE RUN.    00000068
+000069  01  WS-DSPAUDIT-STATUS       PIC X(002) VALUE '00'.             00000069
+000070  01  WS-DSPAUDIT-OPEN-SW      PIC X(001) VALUE 'N'.              00000070
+000071      88  WS-DSPAUDIT-IS-OPEN      VALUE 'Y'.                     00000071
+000072  01  WS-RUNHIST-STATUS        PIC X(002) VALUE '00'.             00000072
+000073  01  WS-ROUTEPRM-STATUS      PIC X(002) VALUE '00'.              00000073
+000074                                                                  00000074
+000075*                                                                 00000075
+000076* WS-RUNHIST-RUN-ID-TIME DOUBLES AS THE START-OF-RUN CLOCK        00000076
+000077* READING SO 2210-WRITE-RUNHIST-END CAN COMPUTE HOW LONG THE RUN  00000077
+000078* TOOK.                                                           00000078
+000079  01  WS-RUNHIST-RUN-ID-DATE   PIC 9(008) VALUE 0.                00000079
+000080  01  WS-RUNHIST-RUN-ID-TIME   PIC 9(008) VALUE 0.                00000080
+000081  01  WS-RUNHIST-START-TIME-X REDEFINES WS-RUNHIST-RUN-ID-TIME.   00000081
+000082      05  WS-RHT-START-HH      PIC 9(002).                        00000082
+000083      05  WS-RHT-START-MM      PIC 9(002).                        00000083
+000084      05  WS-RHT-START-SS      PIC 9(002).                        00000084
+000085      05  WS-RHT-START-CS      PIC 9(002).                        00000085
+000086  01  WS-RUNHIST-END-TIME      PIC 9(008) VALUE 0.                00000086
+000087  01  WS-RUNHIST-END-TIME-X REDEFINES WS-RUNHIST-END-TIME.        00000087
+000088      05  WS-RHT-END-HH        PIC 9(002).                        00000088
+000089      05  WS-RHT-END-MM        PIC 9(002).                        00000089
+000090      05  WS-RHT-END-SS        PIC 9(002).                        00000090
+000091      05  WS-RHT-END-CS        PIC 9(002).                        00000091
+000092  01  WS-RUNHIST-ELAPSED       PIC 9(008) VALUE 0.                00000092
+000093                                                                  00000093
+000094  Procedure Division.                                             00000094
+000095      PERFORM 2200-WRITE-RUNHIST-START THRU 2200-EXIT             00000095
+000096      DISPLAY MYNAME ' Begin'                                     00000096
+000097                                                                  00000097
+000098                                                                  00000098
+000099      PERFORM 1900-LOAD-ROUTE-PARM     THRU 1900-EXIT             00000099
+000100      PERFORM 2000-DISPATCH THRU 2000-EXIT                        00000100
+000101                                                                  00000101
+000102      DISPLAY MYNAME ' End'                                       00000102
+000103                                                                  00000103
+000104      PERFORM 2210-WRITE-RUNHIST-END THRU 2210-EXIT               00000104
+000105      CLOSE Run-History                                           00000105
+000106                                                                  00000106
+000107      IF WS-DSPAUDIT-IS-OPEN                                      00000107
+000108          CLOSE Dispatch-Audit                                    00000108
+000109      END-IF                                                      00000109
+000110                                                                  00000110
+000111      GOBACK                                                      00000111
+000112      .                                                           00000112
+000113                                                                  00000113
+000114* ****************************************************************00000114
+000115* 1900-LOAD-ROUTE-PARM                                            00000115
+000116*                                                                 00000116
+000117* READS THE ONE-RECORD ROUTEPRM FILE, IF PRESENT, AND OVERLAYS    00000117
+000118* WS-ROUTE-CODE WITH RTP-ROUTE-CODE.  NO FILE, OR A STATUS OTHER  00000118
+000119* THAN '00', LEAVES WS-ROUTE-CODE ON ITS COMPILED-IN DEFAULT.     00000119
+000120* ****************************************************************00000120
+000121  1900-LOAD-ROUTE-PARM.                                           00000121
+000122                                                                  00000122
+000123     OPEN INPUT Route-Parm                                        00000123
+000124     IF WS-ROUTEPRM-STATUS NOT = '00'                             00000124
+000125         GO TO 1900-EXIT                                          00000125
+000126     END-IF                                                       00000126
+000127                                                                  00000127
+000128     READ Route-Parm                                              00000128
+000129         NOT AT END                                               00000129
+000130             MOVE RTP-ROUTE-CODE TO WS-ROUTE-CODE                 00000130
+000131     END-READ                                                     00000131
+000132                                                                  00000132
+000133     CLOSE Route-Parm                                             00000133
+000134                                                                  00000134
+000135     .                                                            00000135
+000136  1900-EXIT.                                                      00000136
+000137     EXIT.                                                        00000137
+000138                                                                  00000138
+000139* *************************************************************** 00000139
+000140* 2000-DISPATCH                                                   00000140
+000141*                                                                 00000141
+000142* LOOKS WS-ROUTE-CODE UP IN DISPTBL AND CALLS WHATEVER PROGRAM-ID 00000142
+000143* IS ON FILE FOR THAT ROUTE AT RUN TIME, WITH A COMPILED-IN       00000143
+000144* CATCH-ALL FOR ANY ROUTE DISPTBL DOESN'T RECOGNIZE.  WHEN        00000144
+000145* DISPTBL HAS NO ROW FOR THE ROUTE THE CATCH-ALL PGM-0009 RUNS.   00000145
+000146* EVERY DECISION, TABLE-DRIVEN OR CATCH-ALL, IS AUDITED BY        00000146
+000147* 2100-WRITE-DISPATCH-AUDIT BEFORE THE CALL IS MADE.              00000147
+000148* *************************************************************** 00000148
+000149  2000-DISPATCH.                                                  00000149
+000150                                                                  00000150
+000151      OPEN INPUT Dispatch-Table                                   00000151
+000152      IF WS-DISPTBL-STATUS NOT = '00'                             00000152
+000153          DISPLAY MYNAME                                          00000153
+000154              ' DISPATCH-TABLE NOT AVAILABLE, STATUS = '          00000154
+000155              WS-DISPTBL-STATUS ', USING CATCH-ALL'               00000155
+000156          PERFORM 2100-WRITE-DISPATCH-AUDIT THRU 2100-EXIT        00000156
+000157          CALL WS-DISPATCH-PGM                                    00000157
+000158          GO TO 2000-EXIT                                         00000158
+000159      END-IF                                                      00000159
+000160                                                                  00000160
+000161      PERFORM 2010-READ-DISPATCH-TABLE THRU 2010-EXIT             00000161
+000162      PERFORM UNTIL WS-DISPTBL-EOF                                00000162
+000163          IF DSP-ROUTE-CODE = WS-ROUTE-CODE                       00000163
+000164              MOVE DSP-PGM-ID TO WS-DISPATCH-PGM                  00000164
+000165              SET WS-DISPATCH-FROM-TABLE TO TRUE                  00000165
+000166              SET WS-DISPTBL-EOF TO TRUE                          00000166
+000167          ELSE                                                    00000167
+000168              PERFORM 2010-READ-DISPATCH-TABLE THRU 2010-EXIT     00000168
+000169          END-IF                                                  00000169
+000170      END-PERFORM                                                 00000170
+000171                                                                  00000171
+000172      CLOSE Dispatch-Table                                        00000172
+000173      PERFORM 2100-WRITE-DISPATCH-AUDIT THRU 2100-EXIT            00000173
+000174      CALL WS-DISPATCH-PGM                                        00000174
+000175                                                                  00000175
+000176      .                                                           00000176
+000177  2000-EXIT.                                                      00000177
+000178      EXIT.                                                       00000178
+000179                                                                  00000179
+000180* *************************************************************** 00000180
+000181* 2010-READ-DISPATCH-TABLE                                        00000181
+000182*                                                                 00000182
+000183* PRIMES/ADVANCES THE DISPTBL CURSOR USED BY 2000-DISPATCH.       00000183
+000184* *************************************************************** 00000184
+000185  2010-READ-DISPATCH-TABLE.                                       00000185
+000186                                                                  00000186
+000187      READ Dispatch-Table                                         00000187
+000188          AT END                                                  00000188
+000189              SET WS-DISPTBL-EOF TO TRUE                          00000189
+000190      END-READ                                                    00000190
+000191                                                                  00000191
+000192      .                                                           00000192
+000193  2010-EXIT.                                                      00000193
+000194      EXIT.                                                       00000194
+000195                                                                  00000195
+000196* *************************************************************** 00000196
+000197* 2100-WRITE-DISPATCH-AUDIT                                       00000197
+000198*                                                                 00000198
+000199* WRITES ONE DISPATCH-AUDIT RECORD FOR THE DECISION 2000-DISPATCH 00000199
+000200* JUST MADE, WHETHER WS-DISPATCH-PGM CAME FROM DISPTBL OR FROM    00000200
+000201* THE COMPILED-IN CATCH-ALL.                                      00000201
+000202* *************************************************************** 00000202
+000203  2100-WRITE-DISPATCH-AUDIT.                                      00000203
+000204                                                                  00000204
+000205      IF NOT WS-DSPAUDIT-IS-OPEN                                  00000205
+000206          OPEN EXTEND Dispatch-Audit                              00000206
+000207          IF WS-DSPAUDIT-STATUS = '05' OR                         00000207
+000208              WS-DSPAUDIT-STATUS = '35'                           00000208
+000209              OPEN OUTPUT Dispatch-Audit                          00000209
+000210          END-IF                                                  00000210
+000211          SET WS-DSPAUDIT-IS-OPEN TO TRUE                         00000211
+000212      END-IF                                                      00000212
+000213                                                                  00000213
+000214      ACCEPT DAU-TIMESTAMP-DATE FROM DATE YYYYMMDD                00000214
+000215      ACCEPT DAU-TIMESTAMP-TIME FROM TIME                         00000215
+000216      MOVE MYNAME            TO DAU-PROGRAM-ID                    00000216
+000217      MOVE WS-ROUTE-CODE     TO DAU-ROUTE-CODE                    00000217
+000218      MOVE WS-DISPATCH-PGM   TO DAU-DISPATCH-PGM                  00000218
+000219      IF WS-DISPATCH-FROM-TABLE                                   00000219
+000220          SET DAU-SOURCE-TABLE TO TRUE                            00000220
+000221      ELSE                                                        00000221
+000222          SET DAU-SOURCE-CATCH-ALL TO TRUE                        00000222
+000223      END-IF                                                      00000223
+000224                                                                  00000224
+000225      WRITE DAU-AUDIT-RECORD                                      00000225
+000226                                                                  00000226
+000227      .                                                           00000227
+000228  2100-EXIT.                                                      00000228
+000229      EXIT.                                                       00000229
+000230                                                                  00000230
+000231***************************************************************** 00000231
+000232* 2200-WRITE-RUNHIST-START                                        00000232
+000233*                                                                 00000233
+000234* OPENS RUN-HISTORY AND WRITES THE START RECORD FOR THIS RUN.     00000234
+000235* THE RUN-ID IS THE START TIMESTAMP ITSELF, SO 2210-WRITE-RUNHIST 00000235
+000236* END CAN STAMP THE MATCHING END RECORD WITH THE SAME RUN-ID AND  00000236
+000237* THIS PARAGRAPH'S SAVED START TIME CAN BE USED TO COMPUTE HOW    00000237
+000238* LONG THE RUN TOOK.                                              00000238
+000239***************************************************************** 00000239
+000240  2200-WRITE-RUNHIST-START.                                       00000240
+000241                                                                  00000241
+000242      OPEN EXTEND Run-History                                     00000242
+000243      IF WS-RUNHIST-STATUS = '05' OR WS-RUNHIST-STATUS = '35'     00000243
+000244          OPEN OUTPUT Run-History                                 00000244
+000245      END-IF                                                      00000245
+000246                                                                  00000246
+000247      ACCEPT WS-RUNHIST-RUN-ID-DATE FROM DATE YYYYMMDD            00000247
+000248      ACCEPT WS-RUNHIST-RUN-ID-TIME FROM TIME                     00000248
+000249                                                                  00000249
+000250      MOVE MYNAME                 TO RHR-PROGRAM-ID               00000250
+000251      MOVE WS-RUNHIST-RUN-ID-DATE  TO RHR-RUN-ID-DATE             00000251
+000252      MOVE WS-RUNHIST-RUN-ID-TIME  TO RHR-RUN-ID-TIME             00000252
+000253      SET RHR-TYPE-START           TO TRUE                        00000253
+000254      MOVE WS-RUNHIST-RUN-ID-DATE  TO RHR-TIMESTAMP-DATE          00000254
+000255      MOVE WS-RUNHIST-RUN-ID-TIME  TO RHR-TIMESTAMP-TIME          00000255
+000256      MOVE 0                       TO RHR-ELAPSED-SECONDS         00000256
+000257                                                                  00000257
+000258      WRITE RHR-HISTORY-RECORD                                    00000258
+000259                                                                  00000259
+000260      .                                                           00000260
+000261  2200-EXIT.                                                      00000261
+000262      EXIT.                                                       00000262
+000263                                                                  00000263
+000264***************************************************************** 00000264
+000265* 2210-WRITE-RUNHIST-END                                          00000265
+000266*                                                                 00000266
+000267* WRITES THE MATCHING END RECORD FOR THE RUN 2200-WRITE-RUNHIST-  00000267
+000268* START OPENED, CARRYING THE SAME RUN-ID AND THE ELAPSED SECONDS  00000268
+000269* COMPUTED FROM THE SAVED START TIME AND THE CURRENT CLOCK.  RUN- 00000269
+000270* HISTORY IS CLOSED BY THE CALLER AFTER THIS PARAGRAPH RETURNS.   00000270
+000271***************************************************************** 00000271
+000272  2210-WRITE-RUNHIST-END.                                         00000272
+000273                                                                  00000273
+000274      ACCEPT WS-RUNHIST-END-TIME FROM TIME                        00000274
+000275                                                                  00000275
+000276      COMPUTE WS-RUNHIST-ELAPSED =                                00000276
+000277          ((WS-RHT-END-HH * 3600) + (WS-RHT-END-MM * 60)          00000277
+000278              + WS-RHT-END-SS)                                    00000278
+000279        - ((WS-RHT-START-HH * 3600) + (WS-RHT-START-MM * 60)      00000279
+000280              + WS-RHT-START-SS)                                  00000280
+000281      IF WS-RUNHIST-ELAPSED < 0                                   00000281
+000282          ADD 86400 TO WS-RUNHIST-ELAPSED                         00000282
+000283      END-IF                                                      00000283
+000284                                                                  00000284
+000285      MOVE MYNAME                 TO RHR-PROGRAM-ID               00000285
+000286      MOVE WS-RUNHIST-RUN-ID-DATE  TO RHR-RUN-ID-DATE             00000286
+000287      MOVE WS-RUNHIST-RUN-ID-TIME  TO RHR-RUN-ID-TIME             00000287
+000288      SET RHR-TYPE-END             TO TRUE                        00000288
+000289      ACCEPT RHR-TIMESTAMP-DATE FROM DATE YYYYMMDD                00000289
+000290      MOVE WS-RUNHIST-END-TIME    TO RHR-TIMESTAMP-TIME           00000290
+000291      MOVE WS-RUNHIST-ELAPSED     TO RHR-ELAPSED-SECONDS          00000291
+000292                                                                  00000292
+000293      WRITE RHR-HISTORY-RECORD                                    00000293
+000294                                                                  00000294
+000295      .                                                           00000295
+000296  2210-EXIT.                                                      00000296
+000297      EXIT.                                                       00000297
+000298                                                                  00000298
