@@ -1,38 +1,245 @@
        Identification Division.
        Program-ID. testantlr032.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Control-Header Assign to 'CTLHDR'
+               Organization is Line Sequential
+               File Status is WS-CTLHDR-STATUS.
+           Select Name-Table Assign to 'NAMETBL'
+               Organization is Line Sequential
+               File Status is WS-NAMETBL-STATUS.
+           Select Suppress-Table Assign to 'SUPPRTBL'
+               Organization is Line Sequential
+               File Status is WS-SUPPRTBL-STATUS.
+           Select Utf8-Reject-File Assign to 'UTF8REJ'
+               Organization is Line Sequential
+               File Status is WS-UTF8REJ-STATUS.
+           Select Rename-Audit Assign to 'RNMAUDIT'
+               Organization is Line Sequential
+               File Status is WS-RNMAUDIT-STATUS.
+           Select Count-Bounds-Log Assign to 'CNTBOUND'
+               Organization is Line Sequential
+               File Status is WS-CNTBOUND-STATUS.
+           Select Json-Archive Assign to 'JSONARCH'
+               Organization is Line Sequential
+               File Status is WS-JSONARCH-STATUS.
+           Select Run-Totals Assign to 'RUNTOTL'
+               Organization is Line Sequential
+               File Status is WS-RUNTOTL-STATUS.
        Data Division.
+       File Section.
+       FD  Control-Header
+           Label Records are Standard
+           Recording Mode is F.
+       01  CTLHDR-REC.
+           05  CTLHDR-COUNT         PIC 9(008).
+           05  FILLER               PIC X(072).
+
+       FD  Name-Table
+           Label Records are Standard
+           Recording Mode is F.
+       COPY NAMETBL.
+
+       FD  Suppress-Table
+           Label Records are Standard
+           Recording Mode is F.
+       COPY SUPPRTBL.
+
+       FD  Utf8-Reject-File
+           Label Records are Standard
+           Recording Mode is F.
+       COPY UTF8REJ.
+
+       FD  Rename-Audit
+           Label Records are Standard
+           Recording Mode is F.
+       COPY RNMAUDIT.
+
+       FD  Count-Bounds-Log
+           Label Records are Standard
+           Recording Mode is F.
+       COPY CNTBOUND.
+
+       FD  Json-Archive
+           Label Records are Standard
+           Recording Mode is F.
+       COPY JSNARCH.
+
+       FD  Run-Totals
+           Label Records are Standard
+           Recording Mode is F.
+       COPY RUNTOTL.
+
        Working-Storage Section.
        01  CONSTANTS.
            05  MYNAME               PIC X(012) VALUE 'testantlr032'.
 
-      * 
-       01  SOME-DATA.
-           05  SD-001               PIC X(008).
-           05  SD-002.
-               10  SD-002-A         PIC X(001).
-               10  SD-002-B         PIC X(001).
-           05  SD-003               PIC X(008).
+      *
+       COPY SOMEDATA.
+
+      *
+      * SHARED COUNTER/SWITCH GROUP -- SEE WORKAREA.CPY.
+       COPY WORKAREA.
+
+      *
+      * JSON/XML EXCEPTION SEVERITY CLASSIFICATION WORK AREA -- SEE
+      * JSONSEV.CPY.
+       COPY JSONSEV.
 
        01  WS-BUF                   PIC X(100).
 
        77  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
 
+       01  WS-CTLHDR-STATUS         PIC X(002) VALUE '00'.
+       01  WS-CTLHDR-COUNT          PIC 9(008) VALUE 0.
+       01  WS-COUNT-BREAK-SW        PIC X(001) VALUE 'N'.
+           88  WS-COUNT-IS-IN-BREAK     VALUE 'Y'.
+
+      *
+      * WS-CNTBOUND-OPEN-SW TRACKS WHETHER COUNT-BOUNDS-LOG HAS BEEN
+      * OPENED YET THIS RUN SO 5110-WRITE-COUNT-BOUNDS-LOG CAN OPEN IT
+      * ON ITS FIRST CALL AND LEAVE IT OPEN FOR THE REST OF THE RUN.
+       01  WS-CNTBOUND-STATUS       PIC X(002) VALUE '00'.
+       01  WS-CNTBOUND-OPEN-SW      PIC X(001) VALUE 'N'.
+           88  WS-CNTBOUND-IS-OPEN      VALUE 'Y'.
+       01  WS-CNTBOUND-LIMIT        PIC 9(008) VALUE 0.
+
+      *
+      * DATED ARCHIVE OF EVERY JSON GENERATE BUFFER, WRITTEN BY
+      * 4350-WRITE-JSON-ARCHIVE RIGHT AFTER EACH JSON GENERATE SO THE
+      * EXACT BYTES SENT TO A PARTNER ON A GIVEN DAY ARE ON RECORD
+      * INSTEAD OF ONLY LIVING TRANSIENTLY IN WS-BUF.
+       01  WS-JSONARCH-STATUS       PIC X(002) VALUE '00'.
+       01  WS-JSONARCH-OPEN-SW      PIC X(001) VALUE 'N'.
+           88  WS-JSONARCH-IS-OPEN      VALUE 'Y'.
+       01  WS-JSONARCH-SEQ          PIC 9(004) VALUE 0.
+
+      *
+      * SHARED RUN-TOTALS FILE, WRITTEN BY 4360-WRITE-RUN-TOTALS RIGHT
+      * AFTER EVERY JSON GENERATE THAT CARRIES A COUNT CLAUSE, SO
+      * END-OF-DAY RECONCILIATION AGAINST SOURCE RECORD COUNTS IS A
+      * FILE LOOKUP INSTEAD OF RE-READING SPOOL LISTINGS.
+       01  WS-RUNTOTL-STATUS        PIC X(002) VALUE '00'.
+       01  WS-RUNTOTL-OPEN-SW       PIC X(001) VALUE 'N'.
+           88  WS-RUNTOTL-IS-OPEN       VALUE 'Y'.
+
+      *
+      * NAMETBL-DRIVEN RENAME TARGETS FOR SD-001/SD-002.  THE NAME
+      * CLAUSE ON JSON GENERATE ONLY ACCEPTS A LITERAL, NOT A DATA
+      * NAME, SO THE LOOKED-UP NAMES CANNOT BE FED BACK INTO A NAME
+      * CLAUSE DIRECTLY; 4100-BUILD-PARTNER-JSON USES THEM TO BUILD
+      * THE RENAMED OBJECT BY HAND INSTEAD.  THE VALUE CLAUSES BELOW
+      * ARE THE DEFAULTS USED WHEN NAMETBL HAS NO ROW FOR THE FEED,
+      * SO AN UNCONFIGURED FEED BEHAVES EXACTLY AS BEFORE.
+       01  WS-OUTPUT-FEED-ID        PIC X(010) VALUE 'DEFAULT'.
+       01  WS-NAME1                 PIC X(020) VALUE 'ARTHUR'.
+       01  WS-NAME2                 PIC X(020) VALUE 'DENT'.
+       01  WS-NAMETBL-STATUS        PIC X(002) VALUE '00'.
+       01  WS-NAMETBL-EOF-SW        PIC X(001) VALUE 'N'.
+           88  WS-NAMETBL-EOF           VALUE 'Y'.
+
+      *
+      * SUPPRTBL-DRIVEN SUPPRESS RULES FOR SD-001/SD-002, HONORED BY
+      * 4100-BUILD-PARTNER-JSON.  DEFAULTS TO 'N' (NOT SUPPRESSED) SO
+      * AN UNCONFIGURED FEED LEAVES BOTH FIELDS IN THE OUTPUT.
+       01  WS-SUPPRESS-SD001-SW     PIC X(001) VALUE 'N'.
+           88  WS-SUPPRESS-SD001        VALUE 'Y'.
+       01  WS-SUPPRESS-SD002-SW     PIC X(001) VALUE 'N'.
+           88  WS-SUPPRESS-SD002        VALUE 'Y'.
+       01  WS-SUPPRTBL-STATUS       PIC X(002) VALUE '00'.
+       01  WS-SUPPRTBL-EOF-SW       PIC X(001) VALUE 'N'.
+           88  WS-SUPPRTBL-EOF          VALUE 'Y'.
+
+      *
+      * UTF-8 BYTE-SEQUENCE VALIDATION FOR THE CHARACTER FIELDS THAT
+      * FEED JSON GENERATE, PERFORMED BY 3000-VALIDATE-UTF8-FIELDS
+      * BELOW.  A FIELD THAT FAILS GETS A ROW ON UTF8REJ INSTEAD OF
+      * FLOWING INTO THE GENERATE UNEXAMINED.
+       01  WS-U8-INPUT              PIC X(020) VALUE SPACES.
+       01  WS-U8-INPUT-LEN          PIC 9(004) COMP-5 VALUE 0.
+       01  WS-U8-IDX                PIC 9(004) COMP-5 VALUE 0.
+       01  WS-U8-ORD                PIC 9(003) COMP-5 VALUE 0.
+       01  WS-U8-BYTE-VAL           PIC 9(003) COMP-5 VALUE 0.
+       01  WS-U8-CONT-NEEDED        PIC 9(001) COMP-5 VALUE 0.
+       01  WS-U8-CHAR               PIC X(001) VALUE SPACE.
+       01  WS-U8-FIELD-NAME         PIC X(008) VALUE SPACES.
+       01  WS-U8-INVALID-SW         PIC X(001) VALUE 'N'.
+           88  WS-U8-INVALID            VALUE 'Y'.
+       01  WS-UTF8REJ-STATUS        PIC X(002) VALUE '00'.
+       01  WS-UTF8REJ-OPEN-SW       PIC X(001) VALUE 'N'.
+           88  WS-UTF8REJ-IS-OPEN       VALUE 'Y'.
+
+      *
+      * RENAME-MAPPING AUDIT FOR JSON GENERATE, WRITTEN BY
+      * 4300-WRITE-RENAME-AUDIT FOR EVERY NAME SUBSTITUTION ACTUALLY
+      * APPLIED -- EITHER BY A GENERATE'S OWN NAME CLAUSE OR BY
+      * 4100-BUILD-PARTNER-JSON'S HAND-BUILT RENAME.
+       01  WS-RNA-SOURCE-FIELD      PIC X(008) VALUE SPACES.
+       01  WS-RNA-OUTPUT-NAME       PIC X(020) VALUE SPACES.
+       01  WS-RNA-SUPPRESSED-SW     PIC X(001) VALUE 'N'.
+           88  WS-RNA-SUPPRESSED        VALUE 'Y'.
+       01  WS-RNMAUDIT-STATUS       PIC X(002) VALUE '00'.
+       01  WS-RNMAUDIT-OPEN-SW      PIC X(001) VALUE 'N'.
+           88  WS-RNMAUDIT-IS-OPEN      VALUE 'Y'.
+
+      *
+      * XML GENERATE COMPANION OUTPUT, BUILT OFF THE SAME SOME-DATA
+      * LAYOUT AS THE JSON GENERATE STATEMENTS ABOVE, FOR PARTNERS WHO
+      * CANNOT YET CONSUME JSON.  ITS OWN NAME/SUPPRESS CLAUSES BELOW
+      * MIRROR THE JSON GENERATE RENAME/SUPPRESS PAIR AND FEED THE
+      * SAME RNMAUDIT TRAIL VIA 4300-WRITE-RENAME-AUDIT.
+       01  WS-XML-BUF               PIC X(200).
+       01  WS-XML-COUNT             PIC 9(008) COMP-5 VALUE 0.
+
+      *
+      * XML EXCEPTION SEVERITY CLASSIFICATION WORK AREA -- SAME IDEA AS
+      * WS-JSON-SEV-CODE/WS-JSON-SEV-SW ABOVE (SEE JSONSEV.CPY), BUT
+      * XML-CODE IS ITS OWN SPECIAL REGISTER WITH ITS OWN RANGES, SO IT
+      * GETS ITS OWN EVALUATE IN 4450-CLASSIFY-XML-EXCEPTION RATHER
+      * THAN BORROWING WS-JSON-SEV-CODE.
+       01  WS-XML-SEV-CODE          PIC S9(009).
+       01  WS-XML-SEV-SW            PIC X(007) VALUE 'FATAL  '.
+           88  WS-XML-SEV-WARNING       VALUE 'WARNING'.
+           88  WS-XML-SEV-RETRY         VALUE 'RETRY  '.
+           88  WS-XML-SEV-FATAL         VALUE 'FATAL  '.
+
        Procedure Division.
            DISPLAY MYNAME ' Begin'
-           
+
+           PERFORM 4000-LOAD-NAME-TABLE THRU 4000-EXIT
+           PERFORM 4200-LOAD-SUPPRESS-RULES THRU 4200-EXIT
+           PERFORM 3000-VALIDATE-UTF8-FIELDS THRU 3000-EXIT
+
            JSON GENERATE WS-BUF FROM SOME-DATA END-JSON
+           PERFORM 4350-WRITE-JSON-ARCHIVE THRU 4350-EXIT
 
            JSON GENERATE
                WS-BUF FROM SOME-DATA
                COUNT WS-COUNT
                NAME SD-001 'ARTHUR'
                     SD-002 'DENT'
-               SUPPRESS 
+               SUPPRESS
                     SD-001
                     SD-002
-               ON EXCEPTION CALL 'CEE3ABD' END-CALL
+               ON EXCEPTION PERFORM 4400-CLASSIFY-JSON-EXCEPTION
+                   THRU 4400-EXIT
                NOT ON EXCEPTION PERFORM 1000-para
            END-JSON
+           PERFORM 4350-WRITE-JSON-ARCHIVE THRU 4350-EXIT
+           PERFORM 4360-WRITE-RUN-TOTALS THRU 4360-EXIT
+
+           MOVE 'SD-001  '  TO WS-RNA-SOURCE-FIELD
+           MOVE 'ARTHUR'    TO WS-RNA-OUTPUT-NAME
+           SET WS-RNA-SUPPRESSED TO TRUE
+           PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+           MOVE 'SD-002  '  TO WS-RNA-SOURCE-FIELD
+           MOVE 'DENT'      TO WS-RNA-OUTPUT-NAME
+           SET WS-RNA-SUPPRESSED TO TRUE
+           PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+
+           PERFORM 5100-CHECK-COUNT-BOUNDS THRU 5100-EXIT
+           PERFORM 5000-RECONCILE-COUNT THRU 5000-EXIT
 
            JSON GENERATE
                WS-BUF FROM SOME-DATA
@@ -40,13 +247,72 @@
                NAME OF SD-001 IS 'ARTHUR'
                        SD-002 IS 'DENT'
                SUPPRESS SD-001 SD-003
-               ON EXCEPTION CALL 'CEE3ABD' END-CALL
+               ON EXCEPTION PERFORM 4400-CLASSIFY-JSON-EXCEPTION
+                   THRU 4400-EXIT
                NOT ON EXCEPTION PERFORM 1000-para
            END-JSON
+           PERFORM 4350-WRITE-JSON-ARCHIVE THRU 4350-EXIT
+           PERFORM 4360-WRITE-RUN-TOTALS THRU 4360-EXIT
+
+           MOVE 'SD-001  '  TO WS-RNA-SOURCE-FIELD
+           MOVE 'ARTHUR'    TO WS-RNA-OUTPUT-NAME
+           SET WS-RNA-SUPPRESSED TO TRUE
+           PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+           MOVE 'SD-002  '  TO WS-RNA-SOURCE-FIELD
+           MOVE 'DENT'      TO WS-RNA-OUTPUT-NAME
+           MOVE 'N'         TO WS-RNA-SUPPRESSED-SW
+           PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+
+           PERFORM 5100-CHECK-COUNT-BOUNDS THRU 5100-EXIT
+           PERFORM 5000-RECONCILE-COUNT THRU 5000-EXIT
 
+           PERFORM 4100-BUILD-PARTNER-JSON THRU 4100-EXIT
+           PERFORM 4350-WRITE-JSON-ARCHIVE THRU 4350-EXIT
+
+           XML GENERATE WS-XML-BUF FROM SOME-DATA END-XML
+
+           XML GENERATE
+               WS-XML-BUF FROM SOME-DATA
+               COUNT IN WS-XML-COUNT
+               NAME OF SD-001 IS 'ARTHUR'
+                       SD-002 IS 'DENT'
+               SUPPRESS SD-001 SD-002
+               ON EXCEPTION PERFORM 4450-CLASSIFY-XML-EXCEPTION
+                   THRU 4450-EXIT
+               NOT ON EXCEPTION PERFORM 1000-para
+           END-XML
+
+           MOVE 'SD-001  '  TO WS-RNA-SOURCE-FIELD
+           MOVE 'ARTHUR'    TO WS-RNA-OUTPUT-NAME
+           SET WS-RNA-SUPPRESSED TO TRUE
+           PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+           MOVE 'SD-002  '  TO WS-RNA-SOURCE-FIELD
+           MOVE 'DENT'      TO WS-RNA-OUTPUT-NAME
+           SET WS-RNA-SUPPRESSED TO TRUE
+           PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
 
            DISPLAY MYNAME ' End'
-           
+
+           IF WS-UTF8REJ-IS-OPEN
+               CLOSE Utf8-Reject-File
+           END-IF
+
+           IF WS-RNMAUDIT-IS-OPEN
+               CLOSE Rename-Audit
+           END-IF
+
+           IF WS-CNTBOUND-IS-OPEN
+               CLOSE Count-Bounds-Log
+           END-IF
+
+           IF WS-JSONARCH-IS-OPEN
+               CLOSE Json-Archive
+           END-IF
+
+           IF WS-RUNTOTL-IS-OPEN
+               CLOSE Run-Totals
+           END-IF
+
            GOBACK
            .
 
@@ -54,3 +320,568 @@
 
            .
 
+      * ****************************************************************
+      * 3000-VALIDATE-UTF8-FIELDS
+      *
+      * VALIDATES EVERY CHARACTER FIELD THAT FEEDS JSON GENERATE
+      * (SD-001 AND SD-002) FOR WELL-FORMED UTF-8 BYTE SEQUENCES BEFORE
+      * SOME-DATA IS HANDED TO JSON GENERATE, SO A BAD MULTI-BYTE
+      * CHARACTER IS CAUGHT HERE INSTEAD OF FLOWING DOWNSTREAM
+      * UNEXAMINED.
+      * ****************************************************************
+       3000-VALIDATE-UTF8-FIELDS.
+
+           MOVE SPACES          TO WS-U8-INPUT
+           MOVE SD-001          TO WS-U8-INPUT
+           MOVE 'SD-001  '      TO WS-U8-FIELD-NAME
+           MOVE 8               TO WS-U8-INPUT-LEN
+           PERFORM 3005-VALIDATE-ONE-FIELD THRU 3005-EXIT
+
+           MOVE SPACES          TO WS-U8-INPUT
+           MOVE SD-002-A        TO WS-U8-INPUT(1:1)
+           MOVE SD-002-B        TO WS-U8-INPUT(2:1)
+           MOVE 'SD-002  '      TO WS-U8-FIELD-NAME
+           MOVE 2               TO WS-U8-INPUT-LEN
+           PERFORM 3005-VALIDATE-ONE-FIELD THRU 3005-EXIT
+
+           .
+       3000-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 3005-VALIDATE-ONE-FIELD
+      *
+      * SCANS WS-U8-INPUT, WS-U8-INPUT-LEN BYTES LONG, USING THE
+      * BYTE-CLASS STATE MACHINE IN 3010-CHECK-NEXT-BYTE, AND WRITES A
+      * UTF8REJ ROW VIA 3020-WRITE-UTF8-REJECT IF THE FIELD TURNS OUT
+      * NOT TO BE WELL-FORMED UTF-8.
+      * ****************************************************************
+       3005-VALIDATE-ONE-FIELD.
+
+           MOVE 'N'             TO WS-U8-INVALID-SW
+           MOVE 0                TO WS-U8-CONT-NEEDED
+           MOVE 0                TO WS-U8-IDX
+
+           PERFORM 3010-CHECK-NEXT-BYTE THRU 3010-EXIT
+               UNTIL WS-U8-IDX >= WS-U8-INPUT-LEN OR WS-U8-INVALID
+
+           IF WS-U8-CONT-NEEDED > 0
+               SET WS-U8-INVALID TO TRUE
+           END-IF
+
+           IF WS-U8-INVALID
+               PERFORM 3020-WRITE-UTF8-REJECT THRU 3020-EXIT
+           END-IF
+
+           .
+       3005-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 3010-CHECK-NEXT-BYTE
+      *
+      * CLASSIFIES THE NEXT BYTE OF WS-U8-INPUT: ASCII, A UTF-8 LEADING
+      * BYTE (WHICH SETS HOW MANY CONTINUATION BYTES MUST FOLLOW), A
+      * CONTINUATION BYTE (VALID ONLY WHILE ONE IS EXPECTED), OR AN
+      * INVALID BYTE VALUE.
+      * ****************************************************************
+       3010-CHECK-NEXT-BYTE.
+
+           ADD 1 TO WS-U8-IDX
+           MOVE WS-U8-INPUT(WS-U8-IDX:1) TO WS-U8-CHAR
+           MOVE FUNCTION ORD(WS-U8-CHAR) TO WS-U8-ORD
+           COMPUTE WS-U8-BYTE-VAL = WS-U8-ORD - 1
+
+           EVALUATE TRUE
+               WHEN WS-U8-CONT-NEEDED > 0
+                   IF WS-U8-BYTE-VAL >= 128 AND WS-U8-BYTE-VAL <= 191
+                       SUBTRACT 1 FROM WS-U8-CONT-NEEDED
+                   ELSE
+                       SET WS-U8-INVALID TO TRUE
+                   END-IF
+               WHEN WS-U8-BYTE-VAL <= 127
+                   CONTINUE
+               WHEN WS-U8-BYTE-VAL >= 194 AND WS-U8-BYTE-VAL <= 223
+                   MOVE 1 TO WS-U8-CONT-NEEDED
+               WHEN WS-U8-BYTE-VAL >= 224 AND WS-U8-BYTE-VAL <= 239
+                   MOVE 2 TO WS-U8-CONT-NEEDED
+               WHEN WS-U8-BYTE-VAL >= 240 AND WS-U8-BYTE-VAL <= 244
+                   MOVE 3 TO WS-U8-CONT-NEEDED
+               WHEN OTHER
+                   SET WS-U8-INVALID TO TRUE
+           END-EVALUATE
+
+           .
+       3010-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 3020-WRITE-UTF8-REJECT
+      *
+      * WRITES ONE UTF8REJ RECORD FOR A FIELD THAT FAILED UTF-8
+      * VALIDATION, CARRYING THE FIELD NAME AND THE RAW BYTES SO THE
+      * BAD CHARACTER CAN BE TRACED BACK TO ITS SOURCE.
+      * ****************************************************************
+       3020-WRITE-UTF8-REJECT.
+
+           IF NOT WS-UTF8REJ-IS-OPEN
+               OPEN EXTEND Utf8-Reject-File
+               IF WS-UTF8REJ-STATUS = '05' OR WS-UTF8REJ-STATUS = '35'
+                   OPEN OUTPUT Utf8-Reject-File
+               END-IF
+               SET WS-UTF8REJ-IS-OPEN TO TRUE
+           END-IF
+
+           ACCEPT U8R-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT U8R-TIMESTAMP-TIME FROM TIME
+           MOVE MYNAME              TO U8R-PROGRAM-ID
+           MOVE WS-U8-FIELD-NAME    TO U8R-FIELD-NAME
+           MOVE WS-U8-INPUT         TO U8R-RAW-BYTES
+
+           WRITE U8R-REJECT-RECORD
+
+           .
+       3020-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4000-LOAD-NAME-TABLE
+      *
+      * READS NAMETBL LOOKING FOR THE ROW MATCHING WS-OUTPUT-FEED-ID
+      * AND, WHEN FOUND, OVERLAYS THE COMPILED-IN DEFAULTS IN WS-NAME1
+      * AND WS-NAME2 WITH THE PARTNER NAMES CARRIED ON THAT ROW.  A
+      * NEW PARTNER CAN THEREFORE BE ONBOARDED BY ADDING A ROW TO
+      * NAMETBL INSTEAD OF CHANGING AND RECOMPILING THIS PROGRAM.
+      * ****************************************************************
+       4000-LOAD-NAME-TABLE.
+
+           OPEN INPUT Name-Table
+           IF WS-NAMETBL-STATUS NOT = '00'
+               DISPLAY MYNAME
+                   ' NAME-TABLE NOT AVAILABLE, STATUS = '
+                   WS-NAMETBL-STATUS ', USING COMPILED-IN DEFAULTS'
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4010-READ-NAME-TABLE THRU 4010-EXIT
+           PERFORM UNTIL WS-NAMETBL-EOF
+               IF ONT-FEED-ID = WS-OUTPUT-FEED-ID
+                   MOVE ONT-SD001-NAME TO WS-NAME1
+                   MOVE ONT-SD002-NAME TO WS-NAME2
+                   SET WS-NAMETBL-EOF TO TRUE
+               ELSE
+                   PERFORM 4010-READ-NAME-TABLE THRU 4010-EXIT
+               END-IF
+           END-PERFORM
+
+           CLOSE Name-Table
+
+           .
+       4000-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4010-READ-NAME-TABLE
+      *
+      * PRIMES/ADVANCES THE NAMETBL CURSOR USED BY 4000-LOAD-NAME-TABLE.
+      * ****************************************************************
+       4010-READ-NAME-TABLE.
+
+           READ Name-Table
+               AT END
+                   SET WS-NAMETBL-EOF TO TRUE
+           END-READ
+
+           .
+       4010-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4100-BUILD-PARTNER-JSON
+      *
+      * BUILDS THE PARTNER-FACING JSON OBJECT BY HAND, USING THE
+      * RENAME TARGETS LOADED FROM NAMETBL AND THE SUPPRESS RULES
+      * LOADED FROM SUPPRTBL.  JSON GENERATE'S NAME AND SUPPRESS
+      * CLAUSES ONLY ACCEPT LITERALS AND FIXED FIELD REFERENCES, SO
+      * BOTH THE RENAME AND THE SUPPRESS DECISION ARE APPLIED HERE
+      * WITH STRING INSTEAD, WHICH IS HOW THIS PROGRAM KEEPS THEM
+      * EXTERNALIZED END TO END.
+      * ****************************************************************
+       4100-BUILD-PARTNER-JSON.
+
+           EVALUATE WS-SUPPRESS-SD001-SW ALSO WS-SUPPRESS-SD002-SW
+               WHEN 'Y' ALSO 'Y'
+                   STRING '{}'        DELIMITED BY SIZE
+                       INTO WS-BUF
+               WHEN 'Y' ALSO 'N'
+                   STRING '{"'        DELIMITED BY SIZE
+                          WS-NAME2    DELIMITED BY SPACE
+                          '":"'       DELIMITED BY SIZE
+                          SD-002      DELIMITED BY SIZE
+                          '"}'        DELIMITED BY SIZE
+                       INTO WS-BUF
+                   MOVE 'SD-002  '  TO WS-RNA-SOURCE-FIELD
+                   MOVE WS-NAME2    TO WS-RNA-OUTPUT-NAME
+                   MOVE 'N'         TO WS-RNA-SUPPRESSED-SW
+                   PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+               WHEN 'N' ALSO 'Y'
+                   STRING '{"'        DELIMITED BY SIZE
+                          WS-NAME1    DELIMITED BY SPACE
+                          '":"'       DELIMITED BY SIZE
+                          SD-001      DELIMITED BY SIZE
+                          '"}'        DELIMITED BY SIZE
+                       INTO WS-BUF
+                   MOVE 'SD-001  '  TO WS-RNA-SOURCE-FIELD
+                   MOVE WS-NAME1    TO WS-RNA-OUTPUT-NAME
+                   MOVE 'N'         TO WS-RNA-SUPPRESSED-SW
+                   PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+               WHEN OTHER
+                   STRING '{"'        DELIMITED BY SIZE
+                          WS-NAME1    DELIMITED BY SPACE
+                          '":"'       DELIMITED BY SIZE
+                          SD-001      DELIMITED BY SIZE
+                          '","'       DELIMITED BY SIZE
+                          WS-NAME2    DELIMITED BY SPACE
+                          '":"'       DELIMITED BY SIZE
+                          SD-002      DELIMITED BY SIZE
+                          '"}'        DELIMITED BY SIZE
+                       INTO WS-BUF
+                   MOVE 'SD-001  '  TO WS-RNA-SOURCE-FIELD
+                   MOVE WS-NAME1    TO WS-RNA-OUTPUT-NAME
+                   MOVE 'N'         TO WS-RNA-SUPPRESSED-SW
+                   PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+                   MOVE 'SD-002  '  TO WS-RNA-SOURCE-FIELD
+                   MOVE WS-NAME2    TO WS-RNA-OUTPUT-NAME
+                   MOVE 'N'         TO WS-RNA-SUPPRESSED-SW
+                   PERFORM 4300-WRITE-RENAME-AUDIT THRU 4300-EXIT
+           END-EVALUATE
+
+           .
+       4100-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4200-LOAD-SUPPRESS-RULES
+      *
+      * READS SUPPRTBL LOOKING FOR THE ROW MATCHING WS-OUTPUT-FEED-ID
+      * AND, WHEN FOUND, OVERLAYS THE COMPILED-IN DEFAULTS IN
+      * WS-SUPPRESS-SD001-SW AND WS-SUPPRESS-SD002-SW WITH THE RULES
+      * CARRIED ON THAT ROW.  A PARTNER'S SUPPRESS RULES CAN THEREFORE
+      * BE CHANGED BY UPDATING SUPPRTBL INSTEAD OF RECOMPILING.
+      * ****************************************************************
+       4200-LOAD-SUPPRESS-RULES.
+
+           OPEN INPUT Suppress-Table
+           IF WS-SUPPRTBL-STATUS NOT = '00'
+               DISPLAY MYNAME
+                   ' SUPPRESS-TABLE NOT AVAILABLE, STATUS = '
+                   WS-SUPPRTBL-STATUS ', USING COMPILED-IN DEFAULTS'
+               GO TO 4200-EXIT
+           END-IF
+
+           PERFORM 4210-READ-SUPPRESS-TABLE THRU 4210-EXIT
+           PERFORM UNTIL WS-SUPPRTBL-EOF
+               IF SPT-FEED-ID = WS-OUTPUT-FEED-ID
+                   MOVE SPT-SUPPRESS-SD001 TO WS-SUPPRESS-SD001-SW
+                   MOVE SPT-SUPPRESS-SD002 TO WS-SUPPRESS-SD002-SW
+                   SET WS-SUPPRTBL-EOF TO TRUE
+               ELSE
+                   PERFORM 4210-READ-SUPPRESS-TABLE THRU 4210-EXIT
+               END-IF
+           END-PERFORM
+
+           CLOSE Suppress-Table
+
+           .
+       4200-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4210-READ-SUPPRESS-TABLE
+      *
+      * PRIMES/ADVANCES THE SUPPRTBL CURSOR USED BY
+      * 4200-LOAD-SUPPRESS-RULES.
+      * ****************************************************************
+       4210-READ-SUPPRESS-TABLE.
+
+           READ Suppress-Table
+               AT END
+                   SET WS-SUPPRTBL-EOF TO TRUE
+           END-READ
+
+           .
+       4210-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4300-WRITE-RENAME-AUDIT
+      *
+      * WRITES ONE RNMAUDIT RECORD FOR A NAME SUBSTITUTION THE CALLER
+      * HAS JUST APPLIED, USING WS-RNA-SOURCE-FIELD, WS-RNA-OUTPUT-NAME,
+      * AND WS-RNA-SUPPRESSED-SW AS SET BY THE CALLER.  THIS IS HOW
+      * BOTH A JSON GENERATE NAME CLAUSE AND 4100-BUILD-PARTNER-JSON'S
+      * HAND-BUILT RENAME FEED THE SAME AUDIT TRAIL.
+      * ****************************************************************
+       4300-WRITE-RENAME-AUDIT.
+
+           IF NOT WS-RNMAUDIT-IS-OPEN
+               OPEN EXTEND Rename-Audit
+               IF WS-RNMAUDIT-STATUS = '05' OR WS-RNMAUDIT-STATUS = '35'
+                   OPEN OUTPUT Rename-Audit
+               END-IF
+               SET WS-RNMAUDIT-IS-OPEN TO TRUE
+           END-IF
+
+           ACCEPT RNA-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT RNA-TIMESTAMP-TIME FROM TIME
+           MOVE MYNAME               TO RNA-PROGRAM-ID
+           MOVE WS-RNA-SOURCE-FIELD  TO RNA-SOURCE-FIELD
+           MOVE WS-RNA-OUTPUT-NAME   TO RNA-OUTPUT-NAME
+           MOVE WS-RNA-SUPPRESSED-SW TO RNA-SUPPRESSED-SW
+
+           WRITE RNA-AUDIT-RECORD
+
+           .
+       4300-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4350-WRITE-JSON-ARCHIVE
+      *
+      * WRITES ONE JAR-ARCHIVE-RECORD CARRYING THE CURRENT CONTENTS OF
+      * WS-BUF, CALLED RIGHT AFTER EACH JSON GENERATE -- AND AFTER
+      * 4100-BUILD-PARTNER-JSON'S HAND-BUILT PARTNER OBJECT, SINCE THAT
+      * IS ALSO A BUFFER SENT TO A PARTNER -- SO THE EXACT BYTES
+      * PRODUCED ARE ON RECORD EVEN THOUGH WS-BUF ITSELF IS OVERWRITTEN
+      * BY THE NEXT BUFFER AND NEVER OUTLIVES THE RUN.  WS-JSONARCH-SEQ
+      * NUMBERS THE BUFFER WITHIN THE RUN SO THE FOUR ARCHIVED BUFFERS
+      * CAN BE TOLD APART.
+      * ****************************************************************
+       4350-WRITE-JSON-ARCHIVE.
+
+           IF NOT WS-JSONARCH-IS-OPEN
+               OPEN EXTEND Json-Archive
+               IF WS-JSONARCH-STATUS = '05' OR WS-JSONARCH-STATUS = '35'
+                   OPEN OUTPUT Json-Archive
+               END-IF
+               SET WS-JSONARCH-IS-OPEN TO TRUE
+           END-IF
+
+           ADD 1 TO WS-JSONARCH-SEQ
+
+           ACCEPT JAR-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT JAR-TIMESTAMP-TIME FROM TIME
+           MOVE MYNAME           TO JAR-PROGRAM-ID
+           MOVE WS-JSONARCH-SEQ  TO JAR-SEQUENCE-NBR
+           MOVE WS-BUF           TO JAR-BUFFER
+
+           WRITE JAR-ARCHIVE-RECORD
+
+           .
+       4350-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4360-WRITE-RUN-TOTALS
+      *
+      * WRITES ONE RTT-TOTAL-RECORD TO THE SHARED RUN-TOTALS FILE,
+      * CALLED RIGHT AFTER EACH JSON GENERATE THAT CARRIES A COUNT
+      * CLAUSE, SO WS-COUNT IS STILL AVAILABLE FOR END-OF-DAY
+      * RECONCILIATION AFTER THE PROGRAM ENDS INSTEAD OF GOING NOWHERE.
+      * RUN-TOTALS IS SHARED ACROSS PROGRAMS, SO IT IS OPENED EXTEND
+      * THE SAME WAY AS EVERY OTHER APPEND-STYLE LOG IN THIS PROGRAM.
+      * ****************************************************************
+       4360-WRITE-RUN-TOTALS.
+
+           IF NOT WS-RUNTOTL-IS-OPEN
+               OPEN EXTEND Run-Totals
+               IF WS-RUNTOTL-STATUS = '05' OR WS-RUNTOTL-STATUS = '35'
+                   OPEN OUTPUT Run-Totals
+               END-IF
+               SET WS-RUNTOTL-IS-OPEN TO TRUE
+           END-IF
+
+           ACCEPT RTT-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT RTT-TIMESTAMP-TIME FROM TIME
+           MOVE MYNAME       TO RTT-PROGRAM-ID
+           MOVE WS-COUNT     TO RTT-COUNT-VALUE
+
+           WRITE RTT-TOTAL-RECORD
+
+           .
+       4360-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4400-CLASSIFY-JSON-EXCEPTION
+      *
+      * MOVES JSON-STATUS INTO WS-JSON-SEV-CODE AND EVALUATES IT
+      * AGAINST THE RANGES DOCUMENTED IN JSONSEV.CPY TO DECIDE WHETHER
+      * THE JSON GENERATE EXCEPTION THAT JUST FIRED IS A WARNING, A
+      * RETRY CONDITION, OR FATAL.  ONLY A FATAL CLASSIFICATION CALLS
+      * CEE3ABD -- A SINGLE BAD OPTIONAL FIELD NO LONGER ABORTS THE
+      * WHOLE RUN THE WAY AN UNCONDITIONAL CALL 'CEE3ABD' DID.
+      * ****************************************************************
+       4400-CLASSIFY-JSON-EXCEPTION.
+
+           MOVE JSON-STATUS TO WS-JSON-SEV-CODE
+
+           EVALUATE TRUE
+               WHEN WS-JSON-SEV-CODE = 1
+                   SET WS-JSON-SEV-WARNING TO TRUE
+               WHEN WS-JSON-SEV-CODE >= 2 AND WS-JSON-SEV-CODE <= 3
+                   SET WS-JSON-SEV-RETRY TO TRUE
+               WHEN OTHER
+                   SET WS-JSON-SEV-FATAL TO TRUE
+           END-EVALUATE
+
+           DISPLAY MYNAME ' JSON GENERATE EXCEPTION, STATUS = '
+               WS-JSON-SEV-CODE ' SEVERITY = ' WS-JSON-SEV-SW
+
+           IF WS-JSON-SEV-FATAL
+               CALL 'CEE3ABD'
+           END-IF
+
+           .
+       4400-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 4450-CLASSIFY-XML-EXCEPTION
+      *
+      * MOVES XML-CODE INTO WS-XML-SEV-CODE AND EVALUATES IT AGAINST
+      * ITS OWN RANGES -- XML-CODE IS A SEPARATE SPECIAL REGISTER FROM
+      * JSON-STATUS AND DOES NOT SHARE ITS SEVERITY BUCKETS -- TO
+      * DECIDE WHETHER THE XML GENERATE EXCEPTION THAT JUST FIRED IS A
+      * WARNING, A RETRY CONDITION, OR FATAL.  ONLY A FATAL
+      * CLASSIFICATION CALLS CEE3ABD, SO A SINGLE BAD OPTIONAL FIELD
+      * DOES NOT ABORT THE WHOLE RUN HERE EITHER.
+      * ****************************************************************
+       4450-CLASSIFY-XML-EXCEPTION.
+
+           MOVE XML-CODE TO WS-XML-SEV-CODE
+
+           EVALUATE TRUE
+               WHEN WS-XML-SEV-CODE = 1
+                   SET WS-XML-SEV-WARNING TO TRUE
+               WHEN WS-XML-SEV-CODE >= 2 AND WS-XML-SEV-CODE <= 3
+                   SET WS-XML-SEV-RETRY TO TRUE
+               WHEN OTHER
+                   SET WS-XML-SEV-FATAL TO TRUE
+           END-EVALUATE
+
+           DISPLAY MYNAME ' XML GENERATE EXCEPTION, CODE = '
+               WS-XML-SEV-CODE ' SEVERITY = ' WS-XML-SEV-SW
+
+           IF WS-XML-SEV-FATAL
+               CALL 'CEE3ABD'
+           END-IF
+
+           .
+       4450-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 5000-RECONCILE-COUNT
+      *
+      * COMPARES THE ELEMENT COUNT JSON GENERATE JUST PRODUCED IN
+      * WS-COUNT AGAINST AN INDEPENDENTLY READ CONTROL-HEADER RECORD
+      * SO A GENERATE RUN THAT SILENTLY TRUNCATED ITS OUTPUT SHOWS UP
+      * AS A CONTROL BREAK INSTEAD OF SLIPPING THROUGH UNNOTICED.
+      * ****************************************************************
+       5000-RECONCILE-COUNT.
+
+           OPEN INPUT Control-Header
+           IF WS-CTLHDR-STATUS NOT = '00'
+               DISPLAY MYNAME
+                   ' CONTROL-HEADER NOT AVAILABLE, STATUS = '
+                   WS-CTLHDR-STATUS
+               GO TO 5000-EXIT
+           END-IF
+
+           READ Control-Header
+               AT END
+                   DISPLAY MYNAME ' CONTROL-HEADER IS EMPTY'
+                   CLOSE Control-Header
+                   GO TO 5000-EXIT
+           END-READ
+
+           MOVE CTLHDR-COUNT TO WS-CTLHDR-COUNT
+           CLOSE Control-Header
+
+           IF WS-COUNT NOT = WS-CTLHDR-COUNT
+               SET WS-COUNT-IS-IN-BREAK TO TRUE
+               DISPLAY MYNAME ' CONTROL BREAK -- JSON GENERATE COUNT '
+                   WS-COUNT ' DOES NOT MATCH HEADER CONTROL COUNT '
+                   WS-CTLHDR-COUNT
+           ELSE
+               MOVE 'N' TO WS-COUNT-BREAK-SW
+           END-IF
+
+           .
+       5000-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 5100-CHECK-COUNT-BOUNDS
+      *
+      * WS-COUNT IS THE PIC 9(008) COMP-5 FIELD JSON GENERATE JUST
+      * FILLED IN VIA ITS COUNT CLAUSE.  THIS PARAGRAPH COMPARES IT
+      * AGAINST THE SAME WKA-COUNT-MAX/WKA-COUNT-WARN-AT THRESHOLDS
+      * TEST9025 USES FOR ITS OWN COUNTER, SO A SOME-DATA COLLECTION
+      * LARGE ENOUGH TO APPROACH THE FIELD'S CAPACITY IS FLAGGED AND
+      * LOGGED HERE INSTEAD OF LETTING THE COUNTER WRAP AND UNDER-
+      * REPORT SILENTLY.
+      * ****************************************************************
+       5100-CHECK-COUNT-BOUNDS.
+
+           IF WS-COUNT > WKA-COUNT-MAX
+               SET WKA-COUNT-OVERFLOW TO TRUE
+               DISPLAY MYNAME ' WS-COUNT OVERFLOW, VALUE = ' WS-COUNT
+               MOVE WKA-COUNT-MAX TO WS-CNTBOUND-LIMIT
+               SET CNB-SEVERITY-OVERFLOW TO TRUE
+               PERFORM 5110-WRITE-COUNT-BOUNDS-LOG THRU 5110-EXIT
+           ELSE
+               IF WS-COUNT >= WKA-COUNT-WARN-AT
+                   DISPLAY MYNAME
+                       ' WS-COUNT APPROACHING LIMIT, VALUE = ' WS-COUNT
+                   MOVE WKA-COUNT-WARN-AT TO WS-CNTBOUND-LIMIT
+                   SET CNB-SEVERITY-WARNING TO TRUE
+                   PERFORM 5110-WRITE-COUNT-BOUNDS-LOG THRU 5110-EXIT
+               END-IF
+           END-IF
+
+           .
+       5100-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 5110-WRITE-COUNT-BOUNDS-LOG
+      *
+      * WRITES ONE CNB-BOUNDS-RECORD TO COUNT-BOUNDS-LOG, OPENING THE
+      * FILE ON ITS FIRST USE THIS RUN AND LEAVING IT OPEN FOR ANY
+      * LATER CALL.  WS-CNTBOUND-LIMIT AND THE CNB-SEVERITY SWITCH ARE
+      * SET BY THE CALLER BEFORE THIS PARAGRAPH IS PERFORMED.
+      * ****************************************************************
+       5110-WRITE-COUNT-BOUNDS-LOG.
+
+           IF NOT WS-CNTBOUND-IS-OPEN
+               OPEN EXTEND Count-Bounds-Log
+               IF WS-CNTBOUND-STATUS = '05'
+                   OR WS-CNTBOUND-STATUS = '35'
+                   OPEN OUTPUT Count-Bounds-Log
+               END-IF
+               SET WS-CNTBOUND-IS-OPEN TO TRUE
+           END-IF
+
+           ACCEPT CNB-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT CNB-TIMESTAMP-TIME FROM TIME
+           MOVE MYNAME           TO CNB-PROGRAM-ID
+           MOVE WS-COUNT         TO CNB-COUNT-VALUE
+           MOVE WS-CNTBOUND-LIMIT TO CNB-COUNT-LIMIT
+
+           WRITE CNB-BOUNDS-RECORD
+
+           .
+       5110-EXIT.
+           EXIT.
