@@ -2,15 +2,148 @@
        Program-ID. test9025.
        Environment Division.
        Configuration Section.
+       Input-Output Section.
+       File-Control.
+           Select Pointer-Trace-Control Assign to 'PTRCTL'
+               Organization is Line Sequential
+               File Status is WS-PTRCTL-STATUS.
+           Select Pointer-Trace-File Assign to 'PTRTRACE'
+               Organization is Line Sequential
+               File Status is WS-PTRTRACE-STATUS.
        Data Division.
+       File Section.
+       FD  Pointer-Trace-Control
+           Label Records are Standard
+           Recording Mode is F.
+       COPY PTRCTL.
+       FD  Pointer-Trace-File
+           Label Records are Standard
+           Recording Mode is F.
+       COPY PTRTRACE.
        Working-Storage Section.
-       01  WORK-AREAS.
-           05  WS-COUNT              PIC S9999 COMP-3 VALUE +0.
-           05  WS-COUNT-1            PIC S9999 COMP-3 NATIVE VALUE +0.
-           05  WS-PTR-32             POINTER-32.
-           05  WS-UTF-8              PIC X USAGE IS UTF-8.
-           05  WS-UTF-8-A            PIC X USAGE IS UTF-8 NATIVE.
+      *
+      * WORK-AREAS IS NOW A SHARED COPYBOOK (WORKAREA.CPY) SO ITS
+      * COUNTERS AND SWITCHES STAY IN SYNC WITH TESTANTLR032,
+      * TESTANTLR133, AND THE DISPATCHER PROGRAMS INSTEAD OF EACH
+      * GROWING ITS OWN DIVERGENT COPY.
+       COPY WORKAREA.
+
+      *
+      * PTR-32 LIFECYCLE TRACE CONTROLS.  WKA-PTR-TRACE-SW IS LOADED
+      * FROM PTRCTL BY 9700-LOAD-TRACE-CONTROL AT STARTUP SO TRACING
+      * CAN BE TURNED ON FOR A RUN WITHOUT A RECOMPILE; 9710-TRACE-
+      * POINTER-EVENT IS A NO-OP UNLESS WKA-PTR-TRACE-ON.
+       01  WS-PTRCTL-STATUS         PIC X(002) VALUE '00'.
+       01  WS-PTRTRACE-STATUS       PIC X(002) VALUE '00'.
+       01  WS-PTRTRACE-OPEN-SW      PIC X(001) VALUE 'N'.
+           88  WS-PTRTRACE-IS-OPEN      VALUE 'Y'.
+
        Procedure Division.
            MOVE REVERSE(WORK-AREAS) TO RETURN-CODE
 
+           PERFORM 9800-CHECK-COUNT-OVERFLOW THRU 9800-EXIT
+
+           PERFORM 9700-LOAD-TRACE-CONTROL THRU 9700-EXIT
+
+           SET WKA-PTR-32 TO ADDRESS OF WKA-COUNT
+           SET PTE-EVENT-ALLOCATE TO TRUE
+           PERFORM 9710-TRACE-POINTER-EVENT THRU 9710-EXIT
+
+           SET ADDRESS OF WKA-COUNT-1 TO WKA-PTR-32
+           SET PTE-EVENT-DEREFERENCE TO TRUE
+           PERFORM 9710-TRACE-POINTER-EVENT THRU 9710-EXIT
+
+           IF WS-PTRTRACE-IS-OPEN
+               CLOSE Pointer-Trace-File
+           END-IF
+
            EXIT PROGRAM.
+
+      * ****************************************************************
+      * 9700-LOAD-TRACE-CONTROL
+      *
+      * READS THE ONE-RECORD PTRCTL CONTROL FILE, IF PRESENT, AND SETS
+      * WKA-PTR-TRACE-SW FROM PTC-TRACE-SW.  NO FILE, OR A FILE STATUS
+      * OTHER THAN '00', LEAVES TRACING OFF.
+      * ****************************************************************
+       9700-LOAD-TRACE-CONTROL.
+
+           OPEN INPUT Pointer-Trace-Control
+           IF WS-PTRCTL-STATUS NOT = '00'
+               GO TO 9700-EXIT
+           END-IF
+
+           READ Pointer-Trace-Control
+               AT END
+                   MOVE 'N' TO WKA-PTR-TRACE-SW
+               NOT AT END
+                   MOVE PTC-TRACE-SW TO WKA-PTR-TRACE-SW
+           END-READ
+
+           CLOSE Pointer-Trace-Control
+
+           .
+       9700-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 9710-TRACE-POINTER-EVENT
+      *
+      * WRITES ONE PTRTRACE RECORD FOR AN ALLOCATE OR DEREFERENCE
+      * EVENT AGAINST WKA-PTR-32 WHEN WKA-PTR-TRACE-ON, SO AN
+      * ADDRESSING FAULT IN THIS AREA HAS A LIFECYCLE TRACE TO LOOK AT
+      * BESIDES A DUMP.  A NO-OP WHEN TRACING IS OFF.
+      * ****************************************************************
+       9710-TRACE-POINTER-EVENT.
+
+           IF NOT WKA-PTR-TRACE-ON
+               GO TO 9710-EXIT
+           END-IF
+
+           IF NOT WS-PTRTRACE-IS-OPEN
+               OPEN EXTEND Pointer-Trace-File
+               IF WS-PTRTRACE-STATUS = '05' OR WS-PTRTRACE-STATUS = '35'
+                   OPEN OUTPUT Pointer-Trace-File
+               END-IF
+               SET WS-PTRTRACE-IS-OPEN TO TRUE
+           END-IF
+
+           ACCEPT PTE-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT PTE-TIMESTAMP-TIME FROM TIME
+           MOVE 'test9025   ' TO PTE-PROGRAM-ID
+           MOVE 'WKA-PTR-32  ' TO PTE-POINTER-NAME
+
+           WRITE PTE-TRACE-RECORD
+
+           .
+       9710-EXIT.
+           EXIT.
+
+      * ****************************************************************
+      * 9800-CHECK-COUNT-OVERFLOW
+      *
+      * WKA-COUNT USED TO BE TEST9025'S OWN PIC S9999 COMP-3 WS-COUNT,
+      * WHICH TOPPED OUT AT 9999 AND WRAPPED SILENTLY ON ANY RUN OF
+      * MORE THAN FOUR DIGITS OF RECORDS.  IT IS NOW THE SHARED
+      * WORK-AREAS COPYBOOK'S PIC S9(8) COUNTER; THIS PARAGRAPH STILL
+      * CHECKS THE WIDENED FIELD AGAINST ITS OWN CAPACITY SO THE SAME
+      * SILENT WRAP CANNOT HAPPEN AGAIN -- A WARNING FIRES WHEN THE
+      * COUNT IS APPROACHING WKA-COUNT-MAX, AND WKA-COUNT-OVERFLOW IS
+      * SET IF IT HAS ALREADY GONE PAST IT.
+      * ****************************************************************
+       9800-CHECK-COUNT-OVERFLOW.
+
+           IF WKA-COUNT > WKA-COUNT-MAX
+               SET WKA-COUNT-OVERFLOW TO TRUE
+               DISPLAY 'TEST9025 WKA-COUNT OVERFLOW, VALUE=' WKA-COUNT
+           ELSE
+               IF WKA-COUNT >= WKA-COUNT-WARN-AT
+                   DISPLAY
+                       'TEST9025 WKA-COUNT APPROACHING LIMIT, VALUE='
+                       WKA-COUNT
+               END-IF
+           END-IF
+
+           .
+       9800-EXIT.
+           EXIT.
