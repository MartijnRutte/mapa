@@ -0,0 +1,208 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. CALLRPT.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                  *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  READS THE CALLFREQ LOG      *
+001500*                  TESTANTLR242 WRITES ON EVERY CALL PGM-0001     *
+001600*                  AND ROLLS IT UP INTO ONE CALL-COUNT PER TARGET *
+001700*                  PROGRAM (PGMA0001, PGMA0002, PGMA0003, AND THE *
+001800*                  CATCH-ALL PGMA0009), SO CAPACITY PLANNING CAN  *
+001900*                  SEE WHICH DOWNSTREAM HANDLERS ARE ACTUALLY     *
+002000*                  BEING EXERCISED WITHOUT RE-READING THE RAW LOG.*
+002100******************************************************************
+002200 Environment Division.
+002300 Input-Output Section.
+002400 File-Control.
+002500     Select Call-Frequency-Log Assign to 'CALLFREQ'
+002600         Organization is Line Sequential
+002700         File Status is WS-CALLFREQ-STATUS.
+002800
+002900     Select Call-Frequency-Report Assign to 'CALLRPT'
+003000         Organization is Line Sequential
+003100         File Status is WS-CALLRPT-STATUS.
+003200 Data Division.
+003300 File Section.
+003400 FD  Call-Frequency-Log
+003500     Label Records are Standard
+003600     Recording Mode is F.
+003700 COPY CALLFREQ.
+003800
+003900 FD  Call-Frequency-Report
+004000     Label Records are Standard
+004100     Recording Mode is F.
+004200 COPY CALLRPT.
+004300
+004400 Working-Storage Section.
+004500 01  CONSTANTS.
+004600     05  MYNAME               PIC X(008) VALUE 'CALLRPT '.
+004700
+004800 01  WS-CALLFREQ-STATUS       PIC X(002) VALUE '00'.
+004900 01  WS-CALLRPT-STATUS        PIC X(002) VALUE '00'.
+005000
+005100 01  WS-RUN-DATE              PIC 9(008) VALUE 0.
+005200
+005300 01  WS-SWITCHES.
+005400     05  WS-EOF-SW            PIC X(001) VALUE 'N'.
+005500         88  WS-EOF           VALUE 'Y'.
+005600
+005700*
+005800* ONE COUNTER PER KNOWN DISPATCH TARGET, PLUS A CATCH-ALL FOR ANY
+005900* TARGET NAME CALLFREQ CARRIES THAT THIS PROGRAM DOES NOT
+006000* RECOGNIZE, SO AN UNEXPECTED VALUE STILL SHOWS UP ON THE REPORT
+006100* INSTEAD OF BEING SILENTLY DROPPED.
+006200 01  WS-CALL-COUNTS.
+006300     05  WS-COUNT-PGMA0001     PIC 9(008) COMP-5 VALUE 0.
+006400     05  WS-COUNT-PGMA0002     PIC 9(008) COMP-5 VALUE 0.
+006500     05  WS-COUNT-PGMA0003     PIC 9(008) COMP-5 VALUE 0.
+006600     05  WS-COUNT-PGMA0009     PIC 9(008) COMP-5 VALUE 0.
+006700     05  WS-COUNT-OTHER        PIC 9(008) COMP-5 VALUE 0.
+006800
+006900******************************************************************
+007000 Procedure Division.
+007100******************************************************************
+007200 0000-MAINLINE.
+007300
+007400     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+007500     PERFORM 2000-TALLY-CALL-LOG   THRU 2000-EXIT
+007600         UNTIL WS-EOF
+007700     PERFORM 3000-WRITE-REPORT     THRU 3000-EXIT
+007800     PERFORM 4000-TERMINATE        THRU 4000-EXIT
+007900
+008000     GOBACK
+008100     .
+008200 0000-EXIT.
+008300     EXIT.
+008400
+008500******************************************************************
+008600* 1000-INITIALIZE  --  OPENS BOTH FILES AND PRIMES THE FIRST       *
+008700*                      CALLFREQ RECORD.                           *
+008800******************************************************************
+008900 1000-INITIALIZE.
+009000
+009100     DISPLAY MYNAME ' Begin'
+009200
+009300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009400
+009500     OPEN INPUT Call-Frequency-Log
+009600     IF WS-CALLFREQ-STATUS NOT = '00'
+009700         DISPLAY MYNAME ' UNABLE TO OPEN CALLFREQ, STATUS = '
+009800             WS-CALLFREQ-STATUS
+009900         MOVE 16 TO RETURN-CODE
+010000         GOBACK
+010100     END-IF
+010200
+010300     OPEN OUTPUT Call-Frequency-Report
+010400     IF WS-CALLRPT-STATUS NOT = '00'
+010500         DISPLAY MYNAME ' UNABLE TO OPEN CALLRPT, STATUS = '
+010600             WS-CALLRPT-STATUS
+010700         MOVE 16 TO RETURN-CODE
+010800         GOBACK
+010900     END-IF
+011000
+011100     PERFORM 8000-READ-CALLFREQ THRU 8000-EXIT
+011200
+011300     .
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700******************************************************************
+011800* 2000-TALLY-CALL-LOG  --  ADDS THE CURRENT CALLFREQ RECORD TO     *
+011900*                          WHICHEVER TARGET COUNTER IT BELONGS TO, *
+012000*                          THEN READS THE NEXT RECORD.             *
+012100******************************************************************
+012200 2000-TALLY-CALL-LOG.
+012300
+012400     EVALUATE CFQ-TARGET-PGM
+012500         WHEN 'PGMA0001'
+012600             ADD 1 TO WS-COUNT-PGMA0001
+012700         WHEN 'PGMA0002'
+012800             ADD 1 TO WS-COUNT-PGMA0002
+012900         WHEN 'PGMA0003'
+013000             ADD 1 TO WS-COUNT-PGMA0003
+013100         WHEN 'PGMA0009'
+013200             ADD 1 TO WS-COUNT-PGMA0009
+013300         WHEN OTHER
+013400             ADD 1 TO WS-COUNT-OTHER
+013500     END-EVALUATE
+013600
+013700     PERFORM 8000-READ-CALLFREQ THRU 8000-EXIT
+013800
+013900     .
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400* 3000-WRITE-REPORT  --  WRITES ONE CRP-REPORT-RECORD PER KNOWN    *
+014500*                        TARGET, SKIPPING THE CATCH-ALL-FOR-       *
+014600*                        UNRECOGNIZED-NAMES COUNTER WHEN IT IS     *
+014700*                        STILL ZERO.                               *
+014800******************************************************************
+014900 3000-WRITE-REPORT.
+015000
+015100     MOVE WS-RUN-DATE      TO CRP-RUN-DATE
+015200     MOVE 'PGMA0001'       TO CRP-TARGET-PGM
+015300     MOVE WS-COUNT-PGMA0001 TO CRP-CALL-COUNT
+015400     WRITE CRP-REPORT-RECORD
+015500
+015600     MOVE WS-RUN-DATE      TO CRP-RUN-DATE
+015700     MOVE 'PGMA0002'       TO CRP-TARGET-PGM
+015800     MOVE WS-COUNT-PGMA0002 TO CRP-CALL-COUNT
+015900     WRITE CRP-REPORT-RECORD
+016000
+016100     MOVE WS-RUN-DATE      TO CRP-RUN-DATE
+016200     MOVE 'PGMA0003'       TO CRP-TARGET-PGM
+016300     MOVE WS-COUNT-PGMA0003 TO CRP-CALL-COUNT
+016400     WRITE CRP-REPORT-RECORD
+016500
+016600     MOVE WS-RUN-DATE      TO CRP-RUN-DATE
+016700     MOVE 'PGMA0009'       TO CRP-TARGET-PGM
+016800     MOVE WS-COUNT-PGMA0009 TO CRP-CALL-COUNT
+016900     WRITE CRP-REPORT-RECORD
+017000
+017100     IF WS-COUNT-OTHER > 0
+017200         MOVE WS-RUN-DATE      TO CRP-RUN-DATE
+017300         MOVE 'OTHER   '       TO CRP-TARGET-PGM
+017400         MOVE WS-COUNT-OTHER   TO CRP-CALL-COUNT
+017500         WRITE CRP-REPORT-RECORD
+017600     END-IF
+017700
+017800     .
+017900 3000-EXIT.
+018000     EXIT.
+018100
+018200******************************************************************
+018300* 4000-TERMINATE  --  CLOSES BOTH FILES.                          *
+018400******************************************************************
+018500 4000-TERMINATE.
+018600
+018700     CLOSE Call-Frequency-Log
+018800     CLOSE Call-Frequency-Report
+018900
+019000     DISPLAY MYNAME ' End'
+019100
+019200     .
+019300 4000-EXIT.
+019400     EXIT.
+019500
+019600******************************************************************
+019700* 8000-READ-CALLFREQ  --  PRIMES/ADVANCES THE CALLFREQ CURSOR.     *
+019800******************************************************************
+019900 8000-READ-CALLFREQ.
+020000
+020100     READ Call-Frequency-Log
+020200         AT END
+020300             SET WS-EOF TO TRUE
+020400     END-READ
+020500
+020600     .
+020700 8000-EXIT.
+020800     EXIT.
