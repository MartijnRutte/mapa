@@ -0,0 +1,384 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. JSNGDLY.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                  *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  NIGHTLY WRAPPER AROUND THE *
+001500*                  JSON GENERATE LOGIC PROVEN OUT IN TESTANTLR032*
+001600*                  AND JSNGBAT, DRIVEN OVER THE REAL CUSTOMER    *
+001700*                  MASTER FILE INSTEAD OF A SAMPLE EXTRACT, WITH *
+001800*                  THE NAME/SUPPRESS RULES LOADED FROM NAMETBL/  *
+001900*                  SUPPRTBL RATHER THAN HARDCODED, AND A DATED   *
+002000*                  RUN HEADER WRITTEN AHEAD OF THE FEED SO EACH  *
+002100*                  NIGHT'S OUTPUT CARRIES ITS OWN RUN DATE.  THE  *
+002200*                  OUTPUT DSN ITSELF IS DATED BY THE GDG THE JCL  *
+002300*                  STEP ALLOCATES IT UNDER -- SEE JSNGDLY.JCL.    *
+002400******************************************************************
+002500 Environment Division.
+002600 Input-Output Section.
+002700 File-Control.
+002800     Select Customer-Master Assign to 'CUSTMAST'
+002900         Organization is Sequential
+003000         File Status is WS-CUSTMAST-STATUS.
+003100
+003200     Select Name-Table Assign to 'NAMETBL'
+003300         Organization is Line Sequential
+003400         File Status is WS-NAMETBL-STATUS.
+003500
+003600     Select Suppress-Table Assign to 'SUPPRTBL'
+003700         Organization is Line Sequential
+003800         File Status is WS-SUPPRTBL-STATUS.
+003900
+004000     Select Jsonfeed-Out Assign to 'JSONFEED'
+004100         Organization is Line Sequential
+004200         File Status is WS-JSONFEED-OUT-STATUS.
+004300 Data Division.
+004400 File Section.
+004500 FD  Customer-Master
+004600     Label Records are Standard
+004700     Recording Mode is F.
+004800 COPY SOMEDATA Replacing ==SOME-DATA== By ==CUSTMAST-REC==.
+004900
+005000 FD  Name-Table
+005100     Label Records are Standard
+005200     Recording Mode is F.
+005300 COPY NAMETBL.
+005400
+005500 FD  Suppress-Table
+005600     Label Records are Standard
+005700     Recording Mode is F.
+005800 COPY SUPPRTBL.
+005900
+006000 FD  Jsonfeed-Out
+006100     Label Records are Standard
+006200     Recording Mode is V.
+006300 01  JSONFEED-OUT-REC         PIC X(100).
+006400
+006500 Working-Storage Section.
+006600 01  CONSTANTS.
+006700     05  MYNAME               PIC X(008) VALUE 'JSNGDLY '.
+006800
+006900 COPY SOMEDATA.
+007000
+007100 01  WS-BUF                   PIC X(100).
+007200
+007300 77  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
+007400
+007500 01  WS-CUSTMAST-STATUS       PIC X(002) VALUE '00'.
+007600 01  WS-JSONFEED-OUT-STATUS   PIC X(002) VALUE '00'.
+007700
+007800 01  WS-SWITCHES.
+007900     05  WS-EOF-SW            PIC X(001) VALUE 'N'.
+008000         88  WS-EOF           VALUE 'Y'.
+008100
+008200 01  WS-COUNTERS.
+008300     05  WS-RECS-READ         PIC 9(009) COMP-5 VALUE 0.
+008400     05  WS-RECS-WRITTEN      PIC 9(009) COMP-5 VALUE 0.
+008500
+008600*
+008700* NAMETBL/SUPPRTBL-DRIVEN RENAME AND SUPPRESS RULES FOR SD-001/
+008800* SD-002, LOADED ONCE AT START-UP AND APPLIED TO EVERY RECORD ON
+008900* THE RUN, EXACTLY AS TESTANTLR032 APPLIES THEM TO ITS SINGLE
+009000* IN-MEMORY RECORD.  DEFAULTS TO THE COMPILED-IN NAMES/RULES
+009100* BELOW WHEN NEITHER TABLE HAS A ROW FOR WS-OUTPUT-FEED-ID.
+009200 01  WS-OUTPUT-FEED-ID        PIC X(010) VALUE 'DEFAULT'.
+009300 01  WS-NAME1                 PIC X(020) VALUE 'ARTHUR'.
+009400 01  WS-NAME2                 PIC X(020) VALUE 'DENT'.
+009500 01  WS-NAMETBL-STATUS        PIC X(002) VALUE '00'.
+009600 01  WS-NAMETBL-EOF-SW        PIC X(001) VALUE 'N'.
+009700     88  WS-NAMETBL-EOF           VALUE 'Y'.
+009800
+009900 01  WS-SUPPRESS-SD001-SW     PIC X(001) VALUE 'N'.
+010000     88  WS-SUPPRESS-SD001        VALUE 'Y'.
+010100 01  WS-SUPPRESS-SD002-SW     PIC X(001) VALUE 'N'.
+010200     88  WS-SUPPRESS-SD002        VALUE 'Y'.
+010300 01  WS-SUPPRTBL-STATUS       PIC X(002) VALUE '00'.
+010400 01  WS-SUPPRTBL-EOF-SW       PIC X(001) VALUE 'N'.
+010500     88  WS-SUPPRTBL-EOF          VALUE 'Y'.
+010600
+010700*
+010800* THE DATED RUN HEADER WRITTEN AHEAD OF THE FEED BY
+010900* 1300-WRITE-RUN-HEADER.
+011000 01  WS-RUN-DATE              PIC 9(008) VALUE 0.
+011100 01  WS-RUN-TIME              PIC 9(008) VALUE 0.
+011200
+011300******************************************************************
+011400 Procedure Division.
+011500******************************************************************
+011600 0000-MAINLINE.
+011700
+011800     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+011900     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+012000         UNTIL WS-EOF
+012100     PERFORM 3000-TERMINATE       THRU 3000-EXIT
+012200
+012300     GOBACK
+012400     .
+012500 0000-EXIT.
+012600     EXIT.
+012700
+012800******************************************************************
+012900* 1000-INITIALIZE  --  OPEN THE FILES, LOAD THE NAME/SUPPRESS     *
+013000*                      RULES, WRITE THE DATED RUN HEADER, AND     *
+013100*                      PRIME THE FIRST CUSTOMER-MASTER RECORD.    *
+013200******************************************************************
+013300 1000-INITIALIZE.
+013400
+013500     DISPLAY MYNAME ' Begin'
+013600
+013700     OPEN INPUT  Customer-Master
+013800     IF WS-CUSTMAST-STATUS NOT = '00'
+013900         DISPLAY MYNAME ' UNABLE TO OPEN CUSTMAST, STATUS = '
+014000             WS-CUSTMAST-STATUS
+014100         MOVE 16 TO RETURN-CODE
+014200         GOBACK
+014300     END-IF
+014400
+014500     OPEN OUTPUT Jsonfeed-Out
+014600     IF WS-JSONFEED-OUT-STATUS NOT = '00'
+014700         DISPLAY MYNAME ' UNABLE TO OPEN JSONFEED-OUT, STATUS = '
+014800             WS-JSONFEED-OUT-STATUS
+014900         MOVE 16 TO RETURN-CODE
+015000         GOBACK
+015100     END-IF
+015200
+015300     PERFORM 1100-LOAD-NAME-TABLE     THRU 1100-EXIT
+015400     PERFORM 1200-LOAD-SUPPRESS-RULES THRU 1200-EXIT
+015500     PERFORM 1300-WRITE-RUN-HEADER    THRU 1300-EXIT
+015600
+015700     PERFORM 8000-READ-CUSTMAST THRU 8000-EXIT
+015800
+015900     .
+016000 1000-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400* 1100-LOAD-NAME-TABLE  --  SAME LOOKUP AS TESTANTLR032'S           *
+016500*                           4000-LOAD-NAME-TABLE, DUPLICATED HERE  *
+016600*                           SO THIS DRIVER DOES NOT DEPEND ON      *
+016700*                           ANOTHER PROGRAM'S WORKING-STORAGE.     *
+016800******************************************************************
+016900 1100-LOAD-NAME-TABLE.
+017000
+017100     OPEN INPUT Name-Table
+017200     IF WS-NAMETBL-STATUS NOT = '00'
+017300         DISPLAY MYNAME
+017400             ' NAME-TABLE NOT AVAILABLE, STATUS = '
+017500             WS-NAMETBL-STATUS ', USING COMPILED-IN DEFAULTS'
+017600         GO TO 1100-EXIT
+017700     END-IF
+017800
+017900     PERFORM 1110-READ-NAME-TABLE THRU 1110-EXIT
+018000     PERFORM UNTIL WS-NAMETBL-EOF
+018100         IF ONT-FEED-ID = WS-OUTPUT-FEED-ID
+018200             MOVE ONT-SD001-NAME TO WS-NAME1
+018300             MOVE ONT-SD002-NAME TO WS-NAME2
+018400             SET WS-NAMETBL-EOF TO TRUE
+018500         ELSE
+018600             PERFORM 1110-READ-NAME-TABLE THRU 1110-EXIT
+018700         END-IF
+018800     END-PERFORM
+018900
+019000     CLOSE Name-Table
+019100
+019200     .
+019300 1100-EXIT.
+019400     EXIT.
+019500
+019600******************************************************************
+019700* 1110-READ-NAME-TABLE  --  PRIMES/ADVANCES THE NAMETBL CURSOR.    *
+019800******************************************************************
+019900 1110-READ-NAME-TABLE.
+020000
+020100     READ Name-Table
+020200         AT END
+020300             SET WS-NAMETBL-EOF TO TRUE
+020400     END-READ
+020500
+020600     .
+020700 1110-EXIT.
+020800     EXIT.
+020900
+021000******************************************************************
+021100* 1200-LOAD-SUPPRESS-RULES  --  SAME LOOKUP AS TESTANTLR032'S       *
+021200*                                4200-LOAD-SUPPRESS-RULES,          *
+021300*                                DUPLICATED HERE FOR THE SAME       *
+021400*                                REASON AS 1100-LOAD-NAME-TABLE.    *
+021500******************************************************************
+021600 1200-LOAD-SUPPRESS-RULES.
+021700
+021800     OPEN INPUT Suppress-Table
+021900     IF WS-SUPPRTBL-STATUS NOT = '00'
+022000         DISPLAY MYNAME
+022100             ' SUPPRESS-TABLE NOT AVAILABLE, STATUS = '
+022200             WS-SUPPRTBL-STATUS ', USING COMPILED-IN DEFAULTS'
+022300         GO TO 1200-EXIT
+022400     END-IF
+022500
+022600     PERFORM 1210-READ-SUPPRESS-TABLE THRU 1210-EXIT
+022700     PERFORM UNTIL WS-SUPPRTBL-EOF
+022800         IF SPT-FEED-ID = WS-OUTPUT-FEED-ID
+022900             MOVE SPT-SUPPRESS-SD001 TO WS-SUPPRESS-SD001-SW
+023000             MOVE SPT-SUPPRESS-SD002 TO WS-SUPPRESS-SD002-SW
+023100             SET WS-SUPPRTBL-EOF TO TRUE
+023200         ELSE
+023300             PERFORM 1210-READ-SUPPRESS-TABLE THRU 1210-EXIT
+023400         END-IF
+023500     END-PERFORM
+023600
+023700     CLOSE Suppress-Table
+023800
+023900     .
+024000 1200-EXIT.
+024100     EXIT.
+024200
+024300******************************************************************
+024400* 1210-READ-SUPPRESS-TABLE  --  PRIMES/ADVANCES THE SUPPRTBL       *
+024500*                                CURSOR.                           *
+024600******************************************************************
+024700 1210-READ-SUPPRESS-TABLE.
+024800
+024900     READ Suppress-Table
+025000         AT END
+025100             SET WS-SUPPRTBL-EOF TO TRUE
+025200     END-READ
+025300
+025400     .
+025500 1210-EXIT.
+025600     EXIT.
+025700
+025800******************************************************************
+025900* 1300-WRITE-RUN-HEADER  --  WRITES A DATED HEADER RECORD AHEAD    *
+026000*                            OF THE FEED SO EACH NIGHT'S OUTPUT    *
+026100*                            CARRIES ITS OWN RUN DATE EVEN IF THE  *
+026200*                            DSN ITSELF IS EVER RENAMED.           *
+026300******************************************************************
+026400 1300-WRITE-RUN-HEADER.
+026500
+026600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+026700     ACCEPT WS-RUN-TIME FROM TIME
+026800
+026900     MOVE SPACES TO JSONFEED-OUT-REC
+027000     STRING '{"RUN-DATE":"'  DELIMITED BY SIZE
+027100            WS-RUN-DATE      DELIMITED BY SIZE
+027200            '","RUN-TIME":"' DELIMITED BY SIZE
+027300            WS-RUN-TIME      DELIMITED BY SIZE
+027400            '"}'             DELIMITED BY SIZE
+027500         INTO JSONFEED-OUT-REC
+027600
+027700     WRITE JSONFEED-OUT-REC
+027800
+027900     .
+028000 1300-EXIT.
+028100     EXIT.
+028200
+028300******************************************************************
+028400* 2000-PROCESS-RECORDS  --  RUN ONE CUSTOMER-MASTER RECORD THROUGH *
+028500*                           THE SAME HAND-BUILT PARTNER-JSON       *
+028600*                           LOGIC AS TESTANTLR032'S                *
+028700*                           4100-BUILD-PARTNER-JSON, SINCE JSON    *
+028800*                           GENERATE'S NAME/SUPPRESS CLAUSES WILL  *
+028900*                           NOT TAKE THE TABLE-DRIVEN WS-NAME1/    *
+029000*                           WS-NAME2/WS-SUPPRESS-SDXXX-SW DATA     *
+029100*                           NAMES DIRECTLY.                        *
+029200******************************************************************
+029300 2000-PROCESS-RECORDS.
+029400
+029500     MOVE CUSTMAST-REC TO SOME-DATA
+029600
+029700     PERFORM 2100-BUILD-PARTNER-JSON THRU 2100-EXIT
+029800
+029900     MOVE WS-BUF TO JSONFEED-OUT-REC
+030000     WRITE JSONFEED-OUT-REC
+030100     ADD 1 TO WS-RECS-WRITTEN
+030200
+030300     PERFORM 8000-READ-CUSTMAST THRU 8000-EXIT
+030400
+030500     .
+030600 2000-EXIT.
+030700     EXIT.
+030800
+030900******************************************************************
+031000* 2100-BUILD-PARTNER-JSON  --  DUPLICATED FROM TESTANTLR032'S       *
+031100*                               4100-BUILD-PARTNER-JSON SO THIS     *
+031200*                               DRIVER APPLIES THE SAME RENAME/     *
+031300*                               SUPPRESS RULES PER RECORD.          *
+031400******************************************************************
+031500 2100-BUILD-PARTNER-JSON.
+031600
+031700     EVALUATE WS-SUPPRESS-SD001-SW ALSO WS-SUPPRESS-SD002-SW
+031800         WHEN 'Y' ALSO 'Y'
+031900             STRING '{}'        DELIMITED BY SIZE
+032000                 INTO WS-BUF
+032100         WHEN 'Y' ALSO 'N'
+032200             STRING '{"'        DELIMITED BY SIZE
+032300                    WS-NAME2    DELIMITED BY SPACE
+032400                    '":"'       DELIMITED BY SIZE
+032500                    SD-002 OF SOME-DATA DELIMITED BY SIZE
+032600                    '"}'        DELIMITED BY SIZE
+032700                 INTO WS-BUF
+032800         WHEN 'N' ALSO 'Y'
+032900             STRING '{"'        DELIMITED BY SIZE
+033000                    WS-NAME1    DELIMITED BY SPACE
+033100                    '":"'       DELIMITED BY SIZE
+033200                    SD-001 OF SOME-DATA DELIMITED BY SIZE
+033300                    '"}'        DELIMITED BY SIZE
+033400                 INTO WS-BUF
+033500         WHEN OTHER
+033600             STRING '{"'        DELIMITED BY SIZE
+033700                    WS-NAME1    DELIMITED BY SPACE
+033800                    '":"'       DELIMITED BY SIZE
+033900                    SD-001 OF SOME-DATA DELIMITED BY SIZE
+034000                    '","'       DELIMITED BY SIZE
+034100                    WS-NAME2    DELIMITED BY SPACE
+034200                    '":"'       DELIMITED BY SIZE
+034300                    SD-002 OF SOME-DATA DELIMITED BY SIZE
+034400                    '"}'        DELIMITED BY SIZE
+034500                 INTO WS-BUF
+034600     END-EVALUATE
+034700
+034800     .
+034900 2100-EXIT.
+035000     EXIT.
+035100
+035200******************************************************************
+035300* 3000-TERMINATE  --  CLOSE THE FILES AND REPORT THE RUN TOTALS.   *
+035400******************************************************************
+035500 3000-TERMINATE.
+035600
+035700     CLOSE Customer-Master
+035800     CLOSE Jsonfeed-Out
+035900
+036000     DISPLAY MYNAME ' RECORDS READ    = ' WS-RECS-READ
+036100     DISPLAY MYNAME ' RECORDS WRITTEN = ' WS-RECS-WRITTEN
+036200     DISPLAY MYNAME ' End'
+036300
+036400     .
+036500 3000-EXIT.
+036600     EXIT.
+036700
+036800******************************************************************
+036900* 8000-READ-CUSTMAST  --  READ THE NEXT CUSTOMER-MASTER RECORD AND *
+037000*                         SET THE END-OF-FILE SWITCH WHEN          *
+037100*                         EXHAUSTED.                                *
+037200******************************************************************
+037300 8000-READ-CUSTMAST.
+037400
+037500     READ Customer-Master
+037600         AT END
+037700             SET WS-EOF TO TRUE
+037800         NOT AT END
+037900             ADD 1 TO WS-RECS-READ
+038000     END-READ
+038100
+038200     .
+038300 8000-EXIT.
+038400     EXIT.
