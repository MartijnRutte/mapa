@@ -0,0 +1,212 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. DISPSIM.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                  *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  READS A FILE OF HYPOTHET-   *
+001500*                  ICAL A/B VALUES AND REPORTS, FOR EACH CASE,    *
+001600*                  WHICH CALL TARGETS TESTANTLR344 AND            *
+001700*                  TESTANTLR347 WOULD DISPATCH TO UNDER THE        *
+001800*                  >>DEFINE/>>IF CHAINS THOSE PROGRAMS ARE         *
+001900*                  COMPILED WITH, WITHOUT ISSUING ANY CALLS, SO A *
+002000*                  DIRECTIVE CHANGE CAN BE SANITY-CHECKED BEFORE   *
+002100*                  IT GOES INTO THE REAL BUILD.                    *
+002200******************************************************************
+002300 Environment Division.
+002400 Input-Output Section.
+002500 File-Control.
+002600     Select Simulation-Input Assign to 'DSPSIMIN'
+002700         Organization is Line Sequential
+002800         File Status is WS-DSPSIMIN-STATUS.
+002900 Data Division.
+003000 File Section.
+003100 FD  Simulation-Input
+003200     Label Records are Standard
+003300     Recording Mode is F.
+003400 COPY DSPSIM.
+003500 Working-Storage Section.
+003600 01  CONSTANTS.
+003700     05  MYNAME               PIC X(008) VALUE 'DISPSIM '.
+003800
+003900 01  WS-DSPSIMIN-STATUS       PIC X(002) VALUE '00'.
+004000 01  WS-SWITCHES.
+004100     05  WS-EOF-SW            PIC X(001) VALUE 'N'.
+004200         88  WS-EOF               VALUE 'Y'.
+004300
+004400*
+004500* ----------------------------------------------------------------
+004600* C, D, AND E ARE DERIVED FROM THE CASE'S A AND B EXACTLY THE WAY
+004700* THE >>DEFINE C/>>DEFINE D/>>DEFINE E CHAIN IN TESTANTLR344 AND
+004800* TESTANTLR347 DERIVES THEM AT COMPILE TIME: C = A + B,
+004900* D = A * B, E = (D * A) / 3 (INTEGER DIVISION, TRUNCATED).
+005000* ----------------------------------------------------------------
+005100 01  WS-SIM-C                 PIC S9(008) VALUE 0.
+005200 01  WS-SIM-D                 PIC S9(008) VALUE 0.
+005300 01  WS-SIM-E                 PIC S9(008) VALUE 0.
+005400
+005500 01  WS-SIM-TARGET             PIC X(008) VALUE SPACES.
+005600
+005700******************************************************************
+005800 Procedure Division.
+005900******************************************************************
+006000 0000-MAINLINE.
+006100
+006200     DISPLAY MYNAME ' Begin'
+006300
+006400     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+006500     PERFORM 2000-RUN-CASE          THRU 2000-EXIT
+006600         UNTIL WS-EOF
+006700     PERFORM 4000-TERMINATE         THRU 4000-EXIT
+006800
+006900     DISPLAY MYNAME ' End'
+007000
+007100     GOBACK
+007200     .
+007300 0000-EXIT.
+007400     EXIT.
+007500
+007600******************************************************************
+007700* 1000-INITIALIZE  --  OPENS SIMULATION-INPUT AND PRIMES THE       *
+007800*                      FIRST CASE.                                *
+007900******************************************************************
+008000 1000-INITIALIZE.
+008100
+008200     OPEN INPUT Simulation-Input
+008300     IF WS-DSPSIMIN-STATUS NOT = '00'
+008400         DISPLAY MYNAME
+008500             ' UNABLE TO OPEN DSPSIMIN, STATUS = '
+008600             WS-DSPSIMIN-STATUS
+008700         MOVE 16 TO RETURN-CODE
+008800         GOBACK
+008900     END-IF
+009000
+009100     PERFORM 8000-READ-SIMULATION-INPUT THRU 8000-EXIT
+009200
+009300     .
+009400 1000-EXIT.
+009500     EXIT.
+009600
+009700******************************************************************
+009800* 2000-RUN-CASE  --  DERIVES C/D/E FOR THE CURRENT CASE, REPORTS   *
+009900*                    THE TARGET EACH DISPATCHER PROGRAM WOULD     *
+010000*                    CALL, THEN ADVANCES TO THE NEXT CASE.        *
+010100******************************************************************
+010200 2000-RUN-CASE.
+010300
+010400     COMPUTE WS-SIM-C = DSM-VALUE-A + DSM-VALUE-B
+010500     COMPUTE WS-SIM-D = DSM-VALUE-A * DSM-VALUE-B
+010600     COMPUTE WS-SIM-E = (WS-SIM-D * DSM-VALUE-A) / 3
+010700
+010800     DISPLAY MYNAME ' CASE ' DSM-CASE-ID
+010900         ' A=' DSM-VALUE-A ' B=' DSM-VALUE-B
+011000         ' C=' WS-SIM-C ' D=' WS-SIM-D ' E=' WS-SIM-E
+011100
+011200     PERFORM 2100-REPORT-TESTANTLR344 THRU 2100-EXIT
+011300     PERFORM 2200-REPORT-TESTANTLR347 THRU 2200-EXIT
+011400
+011500     PERFORM 8000-READ-SIMULATION-INPUT THRU 8000-EXIT
+011600
+011700     .
+011800 2000-EXIT.
+011900     EXIT.
+012000
+012100******************************************************************
+012200* 2100-REPORT-TESTANTLR344  --  MIRRORS THE THREE INDEPENDENT     *
+012300*                               >>IF TESTS IN TESTANTLR344, EACH  *
+012400*                               CALLING ITS OWN TARGET OR THE     *
+012500*                               CATCH-ALL.                        *
+012600******************************************************************
+012700 2100-REPORT-TESTANTLR344.
+012800
+012900     IF WS-SIM-C = 5
+013000         MOVE 'PGMA0001' TO WS-SIM-TARGET
+013100     ELSE
+013200         MOVE 'PGMA0009' TO WS-SIM-TARGET
+013300     END-IF
+013400     DISPLAY MYNAME '   TESTANTLR344 WOULD CALL ' WS-SIM-TARGET
+013500
+013600     IF WS-SIM-D = 6
+013700         MOVE 'PGMA0002' TO WS-SIM-TARGET
+013800     ELSE
+013900         MOVE 'PGMA0009' TO WS-SIM-TARGET
+014000     END-IF
+014100     DISPLAY MYNAME '   TESTANTLR344 WOULD CALL ' WS-SIM-TARGET
+014200
+014300     IF WS-SIM-E = 4
+014400         MOVE 'PGMA0003' TO WS-SIM-TARGET
+014500     ELSE
+014600         MOVE 'PGMA0009' TO WS-SIM-TARGET
+014700     END-IF
+014800     DISPLAY MYNAME '   TESTANTLR344 WOULD CALL ' WS-SIM-TARGET
+014900
+015000     .
+015100 2100-EXIT.
+015200     EXIT.
+015300
+015400******************************************************************
+015500* 2200-REPORT-TESTANTLR347  --  MIRRORS TESTANTLR347'S COMPILED   *
+015600*                               LOGIC.  >>IF F DEFINED IS FALSE   *
+015700*                               IN THAT PROGRAM'S SOURCE AS IT    *
+015800*                               STANDS TODAY (F IS NEVER          *
+015900*                               >>DEFINE'D THERE), SO THE D=6     *
+016000*                               AND E=4 TESTS ARE THE ONLY ONES   *
+016100*                               THAT COMPILE IN; THE C=5/PGMA0001  *
+016200*                               BRANCH IS DEAD CODE UNTIL THAT     *
+016300*                               CHANGES.  IF TESTANTLR347 IS EVER  *
+016400*                               REVISED TO >>DEFINE F, THIS        *
+016500*                               PARAGRAPH MUST BE REVISED TO       *
+016600*                               MATCH.                             *
+016700******************************************************************
+016800 2200-REPORT-TESTANTLR347.
+016900
+017000     IF WS-SIM-D = 6
+017100         MOVE 'PGMA0002' TO WS-SIM-TARGET
+017200     ELSE
+017300         MOVE 'PGMA0009' TO WS-SIM-TARGET
+017400     END-IF
+017500     DISPLAY MYNAME '   TESTANTLR347 WOULD CALL ' WS-SIM-TARGET
+017600
+017700     IF WS-SIM-E = 4
+017800         MOVE 'PGMA0003' TO WS-SIM-TARGET
+017900     ELSE
+018000         MOVE 'PGMA0009' TO WS-SIM-TARGET
+018100     END-IF
+018200     DISPLAY MYNAME '   TESTANTLR347 WOULD CALL ' WS-SIM-TARGET
+018300
+018400     .
+018500 2200-EXIT.
+018600     EXIT.
+018700
+018800******************************************************************
+018900* 4000-TERMINATE  --  CLOSES SIMULATION-INPUT.                    *
+019000******************************************************************
+019100 4000-TERMINATE.
+019200
+019300     CLOSE Simulation-Input
+019400
+019500     .
+019600 4000-EXIT.
+019700     EXIT.
+019800
+019900******************************************************************
+020000* 8000-READ-SIMULATION-INPUT  --  PRIMES/ADVANCES THE DSPSIMIN     *
+020100*                                 CURSOR.                         *
+020200******************************************************************
+020300 8000-READ-SIMULATION-INPUT.
+020400
+020500     READ Simulation-Input
+020600         AT END
+020700             SET WS-EOF TO TRUE
+020800     END-READ
+020900
+021000     .
+021100 8000-EXIT.
+021200     EXIT.
