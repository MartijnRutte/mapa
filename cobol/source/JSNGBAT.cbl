@@ -0,0 +1,168 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. JSNGBAT.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                  *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  DRIVES THE JSON GENERATE   *
+001500*                  LOGIC PROVEN OUT IN TESTANTLR032 OVER A FULL  *
+001600*                  FILE OF SOME-DATA RECORDS INSTEAD OF A SINGLE *
+001700*                  IN-MEMORY RECORD, WRITING A JSON-LINES FILE.  *
+001800******************************************************************
+001900 Environment Division.
+002300 Input-Output Section.
+002400 File-Control.
+002500     Select SOMEDATA-IN Assign to 'SOMEDATA'
+002600         Organization is Sequential
+002700         File Status is WS-SOMEDATA-IN-STATUS.
+002800
+002900     Select JSONLINES-OUT Assign to 'JSONOUT'
+003000         Organization is Line Sequential
+003100         File Status is WS-JSONLINES-OUT-STATUS.
+003200 Data Division.
+003300 File Section.
+003400 FD  SOMEDATA-IN
+003500     Label Records are Standard
+003600     Recording Mode is F.
+003700 COPY SOMEDATA Replacing ==SOME-DATA== By ==SOMEDATA-IN-REC==.
+003900
+004000 FD  JSONLINES-OUT
+004100     Label Records are Standard
+004200     Recording Mode is V.
+004300 01  JSONLINES-OUT-REC        PIC X(100).
+004400
+004500 Working-Storage Section.
+004600 01  CONSTANTS.
+004700     05  MYNAME               PIC X(008) VALUE 'JSNGBAT '.
+004800
+004900 COPY SOMEDATA.
+005100
+005200 01  WS-BUF                   PIC X(100).
+005300
+005400 77  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
+005500
+005600 01  WS-SOMEDATA-IN-STATUS    PIC X(002) VALUE '00'.
+005700 01  WS-JSONLINES-OUT-STATUS  PIC X(002) VALUE '00'.
+005800
+005900 01  WS-SWITCHES.
+006000     05  WS-EOF-SW            PIC X(001) VALUE 'N'.
+006100         88  WS-EOF           VALUE 'Y'.
+006200
+006300 01  WS-COUNTERS.
+006400     05  WS-RECS-READ         PIC 9(009) COMP-5 VALUE 0.
+006500     05  WS-RECS-WRITTEN      PIC 9(009) COMP-5 VALUE 0.
+006600
+006700******************************************************************
+006800 Procedure Division.
+006900******************************************************************
+007000 0000-MAINLINE.
+007100
+007200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+007300     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+007400         UNTIL WS-EOF
+007500     PERFORM 3000-TERMINATE       THRU 3000-EXIT
+007600
+007700     GOBACK
+007800     .
+007900 0000-EXIT.
+008000     EXIT.
+008100
+008200******************************************************************
+008300* 1000-INITIALIZE  --  OPEN THE INPUT AND OUTPUT FILES AND PRIME  *
+008400*                      THE FIRST RECORD.                        *
+008500******************************************************************
+008600 1000-INITIALIZE.
+008700
+008800     DISPLAY MYNAME ' Begin'
+008900
+009000     OPEN INPUT  SOMEDATA-IN
+009100     IF WS-SOMEDATA-IN-STATUS NOT = '00'
+009200         DISPLAY MYNAME ' UNABLE TO OPEN SOMEDATA-IN, STATUS = '
+009300             WS-SOMEDATA-IN-STATUS
+009400         MOVE 16 TO RETURN-CODE
+009500         GOBACK
+009600     END-IF
+009700
+009800     OPEN OUTPUT JSONLINES-OUT
+009900     IF WS-JSONLINES-OUT-STATUS NOT = '00'
+010000         DISPLAY MYNAME ' UNABLE TO OPEN JSONLINES-OUT, STATUS = '
+010100             WS-JSONLINES-OUT-STATUS
+010200         MOVE 16 TO RETURN-CODE
+010300         GOBACK
+010400     END-IF
+010500
+010600     PERFORM 8000-READ-SOMEDATA THRU 8000-EXIT
+010700
+010800     .
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300* 2000-PROCESS-RECORDS  --  RUN ONE INPUT RECORD THROUGH THE     *
+011400*                           SAME JSON GENERATE LOGIC AS          *
+011500*                           TESTANTLR032 AND WRITE ONE JSON-LINE.*
+011600******************************************************************
+011700 2000-PROCESS-RECORDS.
+011800
+011900     MOVE SOMEDATA-IN-REC TO SOME-DATA
+012000
+012100     JSON GENERATE
+012200         WS-BUF FROM SOME-DATA
+012300         COUNT IN WS-COUNT
+012400         NAME SD-001 OF SOME-DATA 'ARTHUR'
+012500              SD-002 OF SOME-DATA 'DENT'
+012600         SUPPRESS SD-001 OF SOME-DATA SD-002 OF SOME-DATA
+012700         ON EXCEPTION
+012800             DISPLAY MYNAME ' JSON GENERATE EXCEPTION, STATUS = '
+012900                 JSON-STATUS ' AT RECORD ' WS-RECS-READ
+013000         NOT ON EXCEPTION
+013100             MOVE WS-BUF TO JSONLINES-OUT-REC
+013200             WRITE JSONLINES-OUT-REC
+013300             ADD 1 TO WS-RECS-WRITTEN
+013400     END-JSON
+013500
+013600     PERFORM 8000-READ-SOMEDATA THRU 8000-EXIT
+013700
+013800     .
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200******************************************************************
+014300* 3000-TERMINATE  --  CLOSE THE FILES AND REPORT THE RUN TOTALS. *
+014400******************************************************************
+014500 3000-TERMINATE.
+014600
+014700     CLOSE SOMEDATA-IN
+014800     CLOSE JSONLINES-OUT
+014900
+015000     DISPLAY MYNAME ' RECORDS READ    = ' WS-RECS-READ
+015100     DISPLAY MYNAME ' RECORDS WRITTEN = ' WS-RECS-WRITTEN
+015200     DISPLAY MYNAME ' End'
+015300
+015400     .
+015500 3000-EXIT.
+015600     EXIT.
+015700
+015800******************************************************************
+015900* 8000-READ-SOMEDATA  --  READ THE NEXT SOME-DATA RECORD AND SET *
+016000*                         THE END-OF-FILE SWITCH WHEN EXHAUSTED. *
+016100******************************************************************
+016200 8000-READ-SOMEDATA.
+016300
+016400     READ SOMEDATA-IN
+016500         AT END
+016600             SET WS-EOF TO TRUE
+016700         NOT AT END
+016800             ADD 1 TO WS-RECS-READ
+016900     END-READ
+017000
+017100     .
+017200 8000-EXIT.
+017300     EXIT.
