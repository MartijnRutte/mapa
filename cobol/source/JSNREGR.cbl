@@ -0,0 +1,413 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. JSNREGR.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                           *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                   *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  FEEDS A FIXED SET OF KNOWN *
+001500*                  SOME-DATA VALUES THROUGH EVERY NAME/SUPPRESS  *
+001600*                  COMBINATION TESTANTLR032'S JSON GENERATE AND  *
+001700*                  TESTANTLR133'S JSON PARSE ARE KNOWN TO SHARE, *
+001800*                  AND FLAGS ANY FIELD THAT DOES NOT SURVIVE A   *
+001900*                  GENERATE-THEN-PARSE ROUND TRIP WITH THE VALUE *
+002000*                  THAT COMBINATION IS SUPPOSED TO PRODUCE.  THE *
+002100*                  CONVERTING ... FROM JSON BOOLEAN/DATE CLAUSES *
+002200*                  TESTANTLR133 ALSO EXERCISES HAVE NO GENERATE  *
+002300*                  SIDE COUNTERPART -- THEY TRANSLATE AN INBOUND *
+002400*                  PARTNER REPRESENTATION OUR OWN GENERATE NEVER *
+002500*                  PRODUCES -- SO THEY ARE OUT OF SCOPE FOR A    *
+002600*                  ROUND-TRIP CHECK; BOOLXREF ALREADY CATCHES AN *
+002700*                  UNRECOGNIZED INCOMING BOOLEAN TOKEN ON THAT   *
+002800*                  SIDE.                                         *
+002900******************************************************************
+003000 Environment Division.
+003100 Input-Output Section.
+003200 File-Control.
+003300     Select Roundtrip-Audit Assign to 'JSNRTAUD'
+003400         Organization is Line Sequential
+003500         File Status is WS-JSNRTAUD-STATUS.
+003600 Data Division.
+003700 File Section.
+003800 FD  Roundtrip-Audit
+003900     Label Records are Standard
+004000     Recording Mode is F.
+004100 COPY JSNRTAUD.
+004200 Working-Storage Section.
+004300 01  CONSTANTS.
+004400     05  MYNAME               PIC X(012) VALUE 'JSNREGR'.
+004500
+004600 01  WS-JSNRTAUD-STATUS       PIC X(002) VALUE '00'.
+004700
+004800* SOME-DATA IS THE SHARED RECORD JSON GENERATE/PARSE RUN         *
+004900* AGAINST, EXACTLY AS TESTANTLR032 AND TESTANTLR133 USE IT.      *
+005000 COPY SOMEDATA.
+005100
+005200 01  WS-BUF                   PIC X(200) VALUE SPACES.
+005300 01  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
+005400
+005500* A KNOWN CASE'S STARTING VALUES, SAVED SO EACH COMBO            *
+005600* PARAGRAPH CAN RESTORE SOME-DATA TO THE SAME STARTING           *
+005700* POINT REGARDLESS OF WHAT AN EARLIER COMBO LEFT BEHIND.         *
+005800 01  WS-CASE-VALUES.
+005900     05  WS-CASE-ID           PIC X(008).
+006000     05  WS-CASE-SD-001       PIC X(008).
+006100     05  WS-CASE-SD-002       PIC X(002).
+006200     05  WS-CASE-SD-003       PIC X(008).
+006300     05  WS-CASE-SD-004       PIC 9(008).
+006400     05  WS-CASE-SD-VERSION   PIC X(001).
+006500
+006600* THE VALUE EACH FIELD IS EXPECTED TO HOLD AFTER THE             *
+006700* CURRENT COMBO'S ROUND TRIP -- THE CASE'S OWN VALUE IF          *
+006800* THE COMBO DOESN'T SUPPRESS THAT FIELD, SPACES/ZERO IF          *
+006900* IT DOES.                                                       *
+007000 01  WS-EXPECTED-VALUES.
+007100     05  WS-EXP-SD-001        PIC X(008).
+007200     05  WS-EXP-SD-002        PIC X(002).
+007300     05  WS-EXP-SD-003        PIC X(008).
+007400     05  WS-EXP-SD-004        PIC 9(008).
+007500     05  WS-EXP-SD-VERSION    PIC X(001).
+007600
+007700* CURRENT COMBO IDENTIFIER, CARRIED INTO ANY MISMATCH ROW        *
+007800* 9500-CHECK-FIELD WRITES.                                       *
+007900 01  WS-COMBO-ID              PIC X(012) VALUE SPACES.
+008000
+008100* WORK FIELDS 9500-CHECK-FIELD COMPARES -- THE CALLER MOVES      *
+008200* THE FIELD'S NAME, ITS EXPECTED VALUE, AND ITS ACTUAL VALUE     *
+008300* IN HERE BEFORE PERFORMING IT.                                  *
+008400 01  WS-CHK-FIELD-NAME        PIC X(012) VALUE SPACES.
+008500 01  WS-CHK-EXPECTED          PIC X(020) VALUE SPACES.
+008600 01  WS-CHK-ACTUAL            PIC X(020) VALUE SPACES.
+008700
+008800******************************************************************
+008900 Procedure Division.
+009000******************************************************************
+009100 0000-MAINLINE.
+009200
+009300     DISPLAY MYNAME ' Begin'
+009400
+009500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009600     PERFORM 2100-RUN-CASE-1        THRU 2100-EXIT
+009700     PERFORM 2200-RUN-CASE-2        THRU 2200-EXIT
+009800     PERFORM 4000-TERMINATE         THRU 4000-EXIT
+009900
+010000     DISPLAY MYNAME ' End'
+010100
+010200     GOBACK
+010300     .
+010400 0000-EXIT.
+010500     EXIT.
+010600
+010700******************************************************************
+010800* 1000-INITIALIZE  --  OPENS THE ROUND-TRIP AUDIT FILE.          *
+010900******************************************************************
+011000 1000-INITIALIZE.
+011100
+011200     OPEN OUTPUT Roundtrip-Audit
+011300     IF WS-JSNRTAUD-STATUS NOT = '00'
+011400         DISPLAY MYNAME ' UNABLE TO OPEN JSNRTAUD, STATUS = '
+011500             WS-JSNRTAUD-STATUS
+011600         MOVE 16 TO RETURN-CODE
+011700         GOBACK
+011800     END-IF
+011900
+012000     .
+012100 1000-EXIT.
+012200     EXIT.
+012300
+012400******************************************************************
+012500* 2100-RUN-CASE-1  --  A WELL-FORMED, CURRENT-VERSION RECORD     *
+012600* WITH NO EDGE-CASE VALUES.                                      *
+012700******************************************************************
+012800 2100-RUN-CASE-1.
+012900
+013000     MOVE 'CASE-0001' TO WS-CASE-ID
+013100     MOVE 'ARTHUR01'  TO WS-CASE-SD-001
+013200     MOVE 'DT'         TO WS-CASE-SD-002
+013300     MOVE 'PRIMARY01'  TO WS-CASE-SD-003
+013400     MOVE 20260809      TO WS-CASE-SD-004
+013500     MOVE '2'           TO WS-CASE-SD-VERSION
+013600
+013700     PERFORM 3000-RUN-ALL-COMBINATIONS THRU 3000-EXIT
+013800
+013900     .
+014000 2100-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400* 2200-RUN-CASE-2  --  A LEGACY-VERSION RECORD WITH A            *
+014500* DIFFERENT SD-002 SPLIT, TO CATCH A COMBO THAT ONLY WORKS       *
+014600* BY ACCIDENT FOR ONE PARTICULAR BYTE PAIR.                      *
+014700******************************************************************
+014800 2200-RUN-CASE-2.
+014900
+015000     MOVE 'CASE-0002' TO WS-CASE-ID
+015100     MOVE 'ZAPHOD42'  TO WS-CASE-SD-001
+015200     MOVE 'ZQ'         TO WS-CASE-SD-002
+015300     MOVE 'BEEBLE01'   TO WS-CASE-SD-003
+015400     MOVE 20261231      TO WS-CASE-SD-004
+015500     MOVE '1'           TO WS-CASE-SD-VERSION
+015600
+015700     PERFORM 3000-RUN-ALL-COMBINATIONS THRU 3000-EXIT
+015800
+015900     .
+016000 2200-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400* 3000-RUN-ALL-COMBINATIONS  --  RUNS THE CURRENT CASE           *
+016500* THROUGH EVERY NAME/SUPPRESS COMBINATION SHARED BY              *
+016600* TESTANTLR032'S GENERATE AND TESTANTLR133'S PARSE.              *
+016700******************************************************************
+016800 3000-RUN-ALL-COMBINATIONS.
+016900
+017000     PERFORM 3100-RUN-COMBO-PLAIN           THRU 3100-EXIT
+017100     PERFORM 3200-RUN-COMBO-SUPPRESS-BOTH   THRU 3200-EXIT
+017200     PERFORM 3300-RUN-COMBO-SUPPRESS-SD003  THRU 3300-EXIT
+017300
+017400     .
+017500 3000-EXIT.
+017600     EXIT.
+017700
+017800******************************************************************
+017900* 3100-RUN-COMBO-PLAIN  --  MIRRORS TESTANTLR032'S FIRST JSON    *
+018000* GENERATE, WHICH CARRIES NO NAME OR SUPPRESS CLAUSE AT ALL.     *
+018100* EVERY FIELD IS EXPECTED TO SURVIVE UNCHANGED.                  *
+018200******************************************************************
+018300 3100-RUN-COMBO-PLAIN.
+018400
+018500     MOVE 'PLAIN'        TO WS-COMBO-ID
+018600     PERFORM 3900-RESTORE-CASE-VALUES THRU 3900-EXIT
+018700
+018800     MOVE WS-CASE-SD-001     TO WS-EXP-SD-001
+018900     MOVE WS-CASE-SD-002     TO WS-EXP-SD-002
+019000     MOVE WS-CASE-SD-003     TO WS-EXP-SD-003
+019100     MOVE WS-CASE-SD-004     TO WS-EXP-SD-004
+019200     MOVE WS-CASE-SD-VERSION TO WS-EXP-SD-VERSION
+019300
+019400     JSON GENERATE WS-BUF FROM SOME-DATA
+019500         ON EXCEPTION
+019600             DISPLAY MYNAME ' GENERATE EXCEPTION, STATUS = '
+019700                 JSON-STATUS
+019800     END-JSON
+019900
+020000     PERFORM 3950-CLEAR-SOME-DATA THRU 3950-EXIT
+020100
+020200     JSON PARSE WS-BUF INTO SOME-DATA
+020300         ON EXCEPTION
+020400             DISPLAY MYNAME ' PARSE EXCEPTION, STATUS = '
+020500                 JSON-STATUS
+020600     END-JSON
+020700
+020800     PERFORM 3990-COMPARE-ALL-FIELDS THRU 3990-EXIT
+020900
+021000     .
+021100 3100-EXIT.
+021200     EXIT.
+021300
+021400******************************************************************
+021500* 3200-RUN-COMBO-SUPPRESS-BOTH  --  MIRRORS TESTANTLR032'S       *
+021600* SECOND JSON GENERATE: RENAMES SD-001/SD-002 TO ARTHUR/DENT     *
+021700* AND THEN SUPPRESSES BOTH, SO THE RENAME NEVER ACTUALLY         *
+021800* REACHES THE BUFFER.  SD-001/SD-002 ARE EXPECTED TO COME        *
+021900* BACK CLEARED; SD-003/SD-004/SD-VERSION ARE EXPECTED TO         *
+022000* SURVIVE UNCHANGED.                                             *
+022100******************************************************************
+022200 3200-RUN-COMBO-SUPPRESS-BOTH.
+022300
+022400     MOVE 'SUPPRESS-12'  TO WS-COMBO-ID
+022500     PERFORM 3900-RESTORE-CASE-VALUES THRU 3900-EXIT
+022600
+022700     MOVE SPACES             TO WS-EXP-SD-001
+022800     MOVE SPACES             TO WS-EXP-SD-002
+022900     MOVE WS-CASE-SD-003     TO WS-EXP-SD-003
+023000     MOVE WS-CASE-SD-004     TO WS-EXP-SD-004
+023100     MOVE WS-CASE-SD-VERSION TO WS-EXP-SD-VERSION
+023200
+023300     JSON GENERATE
+023400         WS-BUF FROM SOME-DATA
+023500         COUNT WS-COUNT
+023600         NAME SD-001 'ARTHUR'
+023700              SD-002 'DENT'
+023800         SUPPRESS
+023900              SD-001
+024000              SD-002
+024100         ON EXCEPTION
+024200             DISPLAY MYNAME ' GENERATE EXCEPTION, STATUS = '
+024300                 JSON-STATUS
+024400     END-JSON
+024500
+024600     PERFORM 3950-CLEAR-SOME-DATA THRU 3950-EXIT
+024700
+024800     JSON PARSE WS-BUF INTO SOME-DATA
+024900         ON EXCEPTION
+025000             DISPLAY MYNAME ' PARSE EXCEPTION, STATUS = '
+025100                 JSON-STATUS
+025200     END-JSON
+025300
+025400     PERFORM 3990-COMPARE-ALL-FIELDS THRU 3990-EXIT
+025500
+025600     .
+025700 3200-EXIT.
+025800     EXIT.
+025900
+026000******************************************************************
+026100* 3300-RUN-COMBO-SUPPRESS-SD003  --  MIRRORS TESTANTLR032'S      *
+026200* THIRD JSON GENERATE: RENAMES SD-001/SD-002 TO ARTHUR/DENT BUT  *
+026300* ONLY SUPPRESSES SD-001 AND SD-003, SO SD-002 REACHES THE       *
+026400* BUFFER UNDER ITS RENAMED KEY.  THE MATCHING PARSE MIRRORS      *
+026500* TESTANTLR133'S OWN PARSE OF THIS SAME COMBINATION, WHICH       *
+026600* CARRIES SD-002 IS OMITTED RATHER THAN LOOKING FOR IT UNDER     *
+026700* THE RENAMED KEY -- SO SD-001/SD-002/SD-003 ALL COME BACK       *
+026800* CLEARED; ONLY SD-004/SD-VERSION ARE EXPECTED TO SURVIVE.       *
+026900******************************************************************
+027000 3300-RUN-COMBO-SUPPRESS-SD003.
+027100
+027200     MOVE 'SUPPRESS-13'  TO WS-COMBO-ID
+027300     PERFORM 3900-RESTORE-CASE-VALUES THRU 3900-EXIT
+027400
+027500     MOVE SPACES             TO WS-EXP-SD-001
+027600     MOVE SPACES             TO WS-EXP-SD-002
+027700     MOVE SPACES             TO WS-EXP-SD-003
+027800     MOVE WS-CASE-SD-004     TO WS-EXP-SD-004
+027900     MOVE WS-CASE-SD-VERSION TO WS-EXP-SD-VERSION
+028000
+028100     JSON GENERATE
+028200         WS-BUF FROM SOME-DATA
+028300         COUNT IN WS-COUNT
+028400         NAME OF SD-001 IS 'ARTHUR'
+028500                 SD-002 IS 'DENT'
+028600         SUPPRESS SD-001 SD-003
+028700         ON EXCEPTION
+028800             DISPLAY MYNAME ' GENERATE EXCEPTION, STATUS = '
+028900                 JSON-STATUS
+029000     END-JSON
+029100
+029200     PERFORM 3950-CLEAR-SOME-DATA THRU 3950-EXIT
+029300
+029400     JSON PARSE
+029500         WS-BUF INTO SOME-DATA
+029600         NAME OF SD-001 IS 'ARTHUR'
+029700                 SD-002 IS OMITTED
+029800         SUPPRESS SD-001 SD-003
+029900         ON EXCEPTION
+030000             DISPLAY MYNAME ' PARSE EXCEPTION, STATUS = '
+030100                 JSON-STATUS
+030200     END-JSON
+030300
+030400     PERFORM 3990-COMPARE-ALL-FIELDS THRU 3990-EXIT
+030500
+030600     .
+030700 3300-EXIT.
+030800     EXIT.
+030900
+031000******************************************************************
+031100* 3900-RESTORE-CASE-VALUES  --  RESETS SOME-DATA TO THE          *
+031200* CURRENT CASE'S STARTING VALUES BEFORE A COMBO'S GENERATE       *
+031300* RUNS, SO ONE COMBO'S CLEARED FIELDS CAN'T LEAK INTO THE        *
+031400* NEXT COMBO'S INPUT.                                            *
+031500******************************************************************
+031600 3900-RESTORE-CASE-VALUES.
+031700
+031800     MOVE WS-CASE-SD-001     TO SD-001
+031900     MOVE WS-CASE-SD-002     TO SD-002-OLD
+032000     MOVE WS-CASE-SD-003     TO SD-003
+032100     MOVE WS-CASE-SD-004     TO SD-004
+032200     MOVE WS-CASE-SD-VERSION TO SD-VERSION
+032300
+032400     .
+032500 3900-EXIT.
+032600     EXIT.
+032700
+032800******************************************************************
+032900* 3950-CLEAR-SOME-DATA  --  BLANKS SOME-DATA BEFORE A PARSE      *
+033000* SO A FIELD THE PARSE FAILS TO REPOPULATE SHOWS UP AS           *
+033100* CLEARED RATHER THAN AS A LEFTOVER PRE-GENERATE VALUE.          *
+033200******************************************************************
+033300 3950-CLEAR-SOME-DATA.
+033400
+033500     MOVE SPACES TO SD-001
+033600     MOVE SPACES TO SD-002-OLD
+033700     MOVE SPACES TO SD-003
+033800     MOVE 0      TO SD-004
+033900     MOVE SPACE  TO SD-VERSION
+034000
+034100     .
+034200 3950-EXIT.
+034300     EXIT.
+034400
+034500******************************************************************
+034600* 3990-COMPARE-ALL-FIELDS  --  CHECKS EVERY SOME-DATA FIELD      *
+034700* AGAINST THIS COMBO'S EXPECTED VALUES, ONE EXPLICIT CHECK       *
+034800* PER FIELD.                                                     *
+034900******************************************************************
+035000 3990-COMPARE-ALL-FIELDS.
+035100
+035200     MOVE 'SD-001'       TO WS-CHK-FIELD-NAME
+035300     MOVE WS-EXP-SD-001  TO WS-CHK-EXPECTED
+035400     MOVE SD-001         TO WS-CHK-ACTUAL
+035500     PERFORM 9500-CHECK-FIELD THRU 9500-EXIT
+035600
+035700     MOVE 'SD-002'       TO WS-CHK-FIELD-NAME
+035800     MOVE WS-EXP-SD-002  TO WS-CHK-EXPECTED
+035900     MOVE SD-002-OLD     TO WS-CHK-ACTUAL
+036000     PERFORM 9500-CHECK-FIELD THRU 9500-EXIT
+036100
+036200     MOVE 'SD-003'       TO WS-CHK-FIELD-NAME
+036300     MOVE WS-EXP-SD-003  TO WS-CHK-EXPECTED
+036400     MOVE SD-003         TO WS-CHK-ACTUAL
+036500     PERFORM 9500-CHECK-FIELD THRU 9500-EXIT
+036600
+036700     MOVE 'SD-004'       TO WS-CHK-FIELD-NAME
+036800     MOVE WS-EXP-SD-004  TO WS-CHK-EXPECTED
+036900     MOVE SD-004         TO WS-CHK-ACTUAL
+037000     PERFORM 9500-CHECK-FIELD THRU 9500-EXIT
+037100
+037200     MOVE 'SD-VERSION'   TO WS-CHK-FIELD-NAME
+037300     MOVE WS-EXP-SD-VERSION TO WS-CHK-EXPECTED
+037400     MOVE SD-VERSION     TO WS-CHK-ACTUAL
+037500     PERFORM 9500-CHECK-FIELD THRU 9500-EXIT
+037600
+037700     .
+037800 3990-EXIT.
+037900     EXIT.
+038000
+038100******************************************************************
+038200* 9500-CHECK-FIELD  --  WRITES ONE JSNRTAUD ROW IF WS-CHK-       *
+038300* ACTUAL DOES NOT MATCH WS-CHK-EXPECTED FOR THE CURRENT          *
+038400* CASE/COMBO/FIELD.                                              *
+038500******************************************************************
+038600 9500-CHECK-FIELD.
+038700
+038800     IF WS-CHK-ACTUAL NOT = WS-CHK-EXPECTED
+038900         ACCEPT JRT-TIMESTAMP-DATE FROM DATE YYYYMMDD
+039000         ACCEPT JRT-TIMESTAMP-TIME FROM TIME
+039100         MOVE MYNAME          TO JRT-PROGRAM-ID
+039200         MOVE WS-CASE-ID      TO JRT-CASE-ID
+039300         MOVE WS-COMBO-ID     TO JRT-COMBO-ID
+039400         MOVE WS-CHK-FIELD-NAME   TO JRT-FIELD-NAME
+039500         MOVE WS-CHK-EXPECTED     TO JRT-EXPECTED-VALUE
+039600         MOVE WS-CHK-ACTUAL       TO JRT-ACTUAL-VALUE
+039700         WRITE JRT-MISMATCH-RECORD
+039800     END-IF
+039900
+040000     .
+040100 9500-EXIT.
+040200     EXIT.
+040300
+040400******************************************************************
+040500* 4000-TERMINATE  --  CLOSES THE ROUND-TRIP AUDIT FILE.          *
+040600******************************************************************
+040700 4000-TERMINATE.
+040800
+040900     CLOSE Roundtrip-Audit
+041000
+041100     .
+041200 4000-EXIT.
+041300     EXIT.
