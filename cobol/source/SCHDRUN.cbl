@@ -0,0 +1,192 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. SCHDRUN.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                  *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  RUNTIME FRONT END THAT      *
+001500*                  LOOKS TODAY'S SCHEDULE CODE UP IN SCHDTBL AND  *
+001600*                  CALLS WHICHEVER PGM-000X DISPATCHER VARIANT     *
+001700*                  (TESTANTLR242, TESTANTLR344, TESTANTLR347, OR   *
+001800*                  TESTANTLR351) IS ON FILE FOR THAT CODE, SO      *
+001900*                  OPERATIONS DOES NOT NEED TO KNOW BY HEART       *
+002000*                  WHICH JCL STEP MAPS TO WHICH PROGRAM-ID.        *
+002100******************************************************************
+002200 Environment Division.
+002300 Input-Output Section.
+002400 File-Control.
+002500     Select Schedule-Table Assign to 'SCHDTBL'
+002600         Organization is Line Sequential
+002700         File Status is WS-SCHDTBL-STATUS.
+002800     Select Schedule-Audit Assign to 'SCHDAUDIT'
+002900         Organization is Line Sequential
+003000         File Status is WS-SCHDAUDIT-STATUS.
+003100 Data Division.
+003200 File Section.
+003300 FD  Schedule-Table
+003400     Label Records are Standard
+003500     Recording Mode is F.
+003600 COPY SCHDTBL.
+003700
+003800 FD  Schedule-Audit
+003900     Label Records are Standard
+004000     Recording Mode is F.
+004100 COPY SCHDAUDIT.
+004200 Working-Storage Section.
+004300
+004400*
+004500* SHARED COUNTER/SWITCH GROUP -- SEE WORKAREA.CPY.
+004600 COPY WORKAREA.
+004700
+004800 01  CONSTANTS.
+004900     05  MYNAME               PIC X(012) VALUE 'SCHDRUN'.
+005000
+005100*
+005200* ----------------------------------------------------------------
+005300* WS-SCHEDULE-CODE IS THE KEY INTO SCHDTBL.  IT IS BUILT FROM THE
+005400* ISO DAY OF WEEK (1 = MONDAY ... 7 = SUNDAY) SO EACH DAY CAN BE
+005500* ROUTED TO A DIFFERENT DISPATCHER VARIANT WITHOUT OPERATIONS
+005600* HAVING TO TRACK WHICH PROGRAM-ID RUNS ON WHICH DAY.
+005700* WS-DISPATCHER-PGM STARTS OUT POINTING AT THE COMPILED-IN
+005800* CATCH-ALL VARIANT AND IS OVERLAID BY 2000-RUN-SCHEDULE WHEN
+005900* SCHDTBL HAS A ROW FOR TODAY'S CODE.
+006000* ----------------------------------------------------------------
+006100 01  WS-DAY-OF-WEEK           PIC 9(001) VALUE 0.
+006200 01  WS-SCHEDULE-CODE         PIC X(008) VALUE 'DOW-0000'.
+006300 01  WS-DISPATCHER-PGM        PIC X(012) VALUE 'TESTANTLR242'.
+006400 01  WS-SCHDTBL-STATUS        PIC X(002) VALUE '00'.
+006500 01  WS-SCHDTBL-EOF-SW        PIC X(001) VALUE 'N'.
+006600     88  WS-SCHDTBL-EOF           VALUE 'Y'.
+006700 01  WS-SCHEDULE-SOURCE-SW    PIC X(001) VALUE 'N'.
+006800     88  WS-SCHEDULE-FROM-TABLE   VALUE 'Y'.
+006900
+007000*
+007100* WS-SCHDAUDIT-OPEN-SW TRACKS WHETHER SCHEDULE-AUDIT HAS BEEN
+007200* OPENED YET THIS RUN SO 2100-WRITE-SCHEDULE-AUDIT CAN OPEN IT ON
+007300* ITS FIRST CALL AND LEAVE IT OPEN FOR THE REST OF THE RUN.
+007400 01  WS-SCHDAUDIT-STATUS      PIC X(002) VALUE '00'.
+007500 01  WS-SCHDAUDIT-OPEN-SW     PIC X(001) VALUE 'N'.
+007600     88  WS-SCHDAUDIT-IS-OPEN     VALUE 'Y'.
+007700
+007800******************************************************************
+007900 Procedure Division.
+008000******************************************************************
+008100 0000-MAINLINE.
+008200
+008300     DISPLAY MYNAME ' Begin'
+008400
+008600     ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK
+008700     STRING 'DOW-' WS-DAY-OF-WEEK '000'
+008800         DELIMITED BY SIZE INTO WS-SCHEDULE-CODE
+008900
+009000     PERFORM 2000-RUN-SCHEDULE THRU 2000-EXIT
+009100
+009200     DISPLAY MYNAME ' End'
+009300
+009400     IF WS-SCHDAUDIT-IS-OPEN
+009500         CLOSE Schedule-Audit
+009600     END-IF
+009700
+009800     GOBACK
+009900     .
+010000 0000-EXIT.
+010100     EXIT.
+010200
+010300******************************************************************
+010400* 2000-RUN-SCHEDULE                                               *
+010500*                                                                 *
+010600* LOOKS WS-SCHEDULE-CODE UP IN SCHDTBL AND CALLS WHATEVER          *
+010700* DISPATCHER-VARIANT PROGRAM-ID IS ON FILE FOR TODAY'S CODE.       *
+010800* WHEN SCHDTBL IS UNAVAILABLE OR HAS NO ROW FOR TODAY'S CODE, THE  *
+010900* COMPILED-IN CATCH-ALL VARIANT RUNS INSTEAD.  EVERY DECISION,     *
+011000* TABLE-DRIVEN OR CATCH-ALL, IS AUDITED BY                         *
+011100* 2100-WRITE-SCHEDULE-AUDIT BEFORE THE CALL IS MADE.                *
+011200******************************************************************
+011300 2000-RUN-SCHEDULE.
+011400
+011500     OPEN INPUT Schedule-Table
+011600     IF WS-SCHDTBL-STATUS NOT = '00'
+011700         DISPLAY MYNAME
+011800             ' SCHEDULE-TABLE NOT AVAILABLE, STATUS = '
+011900             WS-SCHDTBL-STATUS ', USING CATCH-ALL'
+012000         PERFORM 2100-WRITE-SCHEDULE-AUDIT THRU 2100-EXIT
+012100         CALL WS-DISPATCHER-PGM
+012200         GO TO 2000-EXIT
+012300     END-IF
+012400
+012500     PERFORM 2010-READ-SCHEDULE-TABLE THRU 2010-EXIT
+012600     PERFORM UNTIL WS-SCHDTBL-EOF
+012700         IF SCH-SCHEDULE-CODE = WS-SCHEDULE-CODE
+012800             MOVE SCH-DISPATCHER-PGM TO WS-DISPATCHER-PGM
+012900             SET WS-SCHEDULE-FROM-TABLE TO TRUE
+013000             SET WS-SCHDTBL-EOF TO TRUE
+013100         ELSE
+013200             PERFORM 2010-READ-SCHEDULE-TABLE THRU 2010-EXIT
+013300         END-IF
+013400     END-PERFORM
+013500
+013600     CLOSE Schedule-Table
+013700     PERFORM 2100-WRITE-SCHEDULE-AUDIT THRU 2100-EXIT
+013800     CALL WS-DISPATCHER-PGM
+013900
+014000     .
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400******************************************************************
+014500* 2010-READ-SCHEDULE-TABLE                                         *
+014600*                                                                 *
+014700* PRIMES/ADVANCES THE SCHDTBL CURSOR USED BY 2000-RUN-SCHEDULE.    *
+014800******************************************************************
+014900 2010-READ-SCHEDULE-TABLE.
+015000
+015100     READ Schedule-Table
+015200         AT END
+015300             SET WS-SCHDTBL-EOF TO TRUE
+015400     END-READ
+015500
+015600     .
+015700 2010-EXIT.
+015800     EXIT.
+015900
+016000******************************************************************
+016100* 2100-WRITE-SCHEDULE-AUDIT                                       *
+016200*                                                                 *
+016300* WRITES ONE SCHEDULE-AUDIT RECORD FOR THE DECISION                *
+016400* 2000-RUN-SCHEDULE JUST MADE, WHETHER WS-DISPATCHER-PGM CAME      *
+016500* FROM SCHDTBL OR FROM THE COMPILED-IN CATCH-ALL.                  *
+016600******************************************************************
+016700 2100-WRITE-SCHEDULE-AUDIT.
+016800
+016900     IF NOT WS-SCHDAUDIT-IS-OPEN
+017000         OPEN EXTEND Schedule-Audit
+017050         IF WS-SCHDAUDIT-STATUS = '05'
+017060             OR WS-SCHDAUDIT-STATUS = '35'
+017200             OPEN OUTPUT Schedule-Audit
+017300         END-IF
+017400         SET WS-SCHDAUDIT-IS-OPEN TO TRUE
+017500     END-IF
+017600
+017700     ACCEPT SAU-TIMESTAMP-DATE FROM DATE YYYYMMDD
+017800     ACCEPT SAU-TIMESTAMP-TIME FROM TIME
+017900     MOVE MYNAME            TO SAU-PROGRAM-ID
+018000     MOVE WS-SCHEDULE-CODE  TO SAU-SCHEDULE-CODE
+018100     MOVE WS-DISPATCHER-PGM TO SAU-DISPATCHER-PGM
+018200     IF WS-SCHEDULE-FROM-TABLE
+018300         SET SAU-SOURCE-TABLE TO TRUE
+018400     ELSE
+018500         SET SAU-SOURCE-CATCH-ALL TO TRUE
+018600     END-IF
+018700
+018800     WRITE SAU-AUDIT-RECORD
+018900
+019000     .
+019100 2100-EXIT.
+019200     EXIT.
