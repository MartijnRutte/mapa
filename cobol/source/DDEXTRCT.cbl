@@ -0,0 +1,375 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. DDEXTRCT.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                           *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                   *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  WALKS THE SOME-DATA        *
+001500*                  (TESTANTLR032/133), SWITCHES (TESTANTLR133),  *
+001600*                  AND WORK-AREAS (WORKAREA.CPY) GROUP           *
+001700*                  DEFINITIONS AND WRITES A PLAIN-LANGUAGE FIELD *
+001800*                  REPORT -- NAME, LEVEL, PICTURE, AND PARENT    *
+001900*                  GROUP -- SO A NEW OPERATOR DOES NOT HAVE TO   *
+002000*                  READ THE COBOL SOURCE TO SEE HOW THOSE        *
+002100*                  GROUPS ARE LAID OUT.  THIS REPORT IS A HAND-  *
+002200*                  MAINTAINED MIRROR OF THE THREE GROUPS -- IT   *
+002300*                  MUST BE UPDATED HERE WHENEVER SOMEDATA.CPY,   *
+002400*                  THE SWITCHES GROUP, OR WORKAREA.CPY CHANGES.  *
+002500******************************************************************
+002600 Environment Division.
+002700 Input-Output Section.
+002800 File-Control.
+002900     Select Data-Dictionary-Report Assign to 'DDXREPT'
+003000         Organization is Line Sequential
+003100         File Status is WS-DDXREPT-STATUS.
+003200 Data Division.
+003300 File Section.
+003400 FD  Data-Dictionary-Report
+003500     Label Records are Standard
+003600     Recording Mode is F.
+003700 COPY DDXREPT.
+003800 Working-Storage Section.
+003900 01  CONSTANTS.
+004000     05  MYNAME               PIC X(008) VALUE 'DDEXTRCT'.
+004100
+004200 01  WS-DDXREPT-STATUS        PIC X(002) VALUE '00'.
+004300
+004400******************************************************************
+004500 Procedure Division.
+004600******************************************************************
+004700 0000-MAINLINE.
+004800
+004900     DISPLAY MYNAME ' Begin'
+005000
+005100     PERFORM 1000-INITIALIZE          THRU 1000-EXIT
+005200     PERFORM 2100-REPORT-SOME-DATA    THRU 2100-EXIT
+005300     PERFORM 2200-REPORT-SWITCHES     THRU 2200-EXIT
+005400     PERFORM 2300-REPORT-WORK-AREAS   THRU 2300-EXIT
+005500     PERFORM 4000-TERMINATE           THRU 4000-EXIT
+005600
+005700     DISPLAY MYNAME ' End'
+005800
+005900     GOBACK
+006000     .
+006100 0000-EXIT.
+006200     EXIT.
+006300
+006400******************************************************************
+006500* 1000-INITIALIZE  --  OPENS THE REPORT FILE.                    *
+006600******************************************************************
+006700 1000-INITIALIZE.
+006800
+006900     OPEN OUTPUT Data-Dictionary-Report
+007000     IF WS-DDXREPT-STATUS NOT = '00'
+007100         DISPLAY MYNAME ' UNABLE TO OPEN DDXREPT, STATUS = '
+007200             WS-DDXREPT-STATUS
+007300         MOVE 16 TO RETURN-CODE
+007400         GOBACK
+007500     END-IF
+007600
+007700     .
+007800 1000-EXIT.
+007900     EXIT.
+008000
+008100******************************************************************
+008200* 2100-REPORT-SOME-DATA  --  WRITES ONE ROW PER FIELD IN         *
+008300*                            SOME-DATA (SOMEDATA.CPY), SHARED BY *
+008400*                            TESTANTLR032 AND TESTANTLR133.      *
+008500******************************************************************
+008600 2100-REPORT-SOME-DATA.
+008700
+008800     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+008900     MOVE 'SOME-DATA'
+009000         TO DDX-FIELD-NAME
+009100     MOVE '01' TO DDX-LEVEL
+009200     MOVE SPACES TO DDX-PICTURE
+009300     MOVE SPACES TO DDX-PARENT
+009400     MOVE 'SHARED RECORD FOR THE PARTNER JSON FEED'
+009500         TO DDX-DESCRIPTION
+009600     WRITE DDX-REPORT-RECORD
+009700
+009800     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+009900     MOVE 'SD-001' TO DDX-FIELD-NAME
+010000     MOVE '05' TO DDX-LEVEL
+010100     MOVE 'X(008)'
+010200         TO DDX-PICTURE
+010300     MOVE 'SOME-DATA' TO DDX-PARENT
+010400     MOVE 'PARTNER IDENTIFIER TOKEN'
+010500         TO DDX-DESCRIPTION
+010600     WRITE DDX-REPORT-RECORD
+010700
+010800     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+010900     MOVE 'SD-002' TO DDX-FIELD-NAME
+011000     MOVE '05' TO DDX-LEVEL
+011100     MOVE SPACES TO DDX-PICTURE
+011200     MOVE 'SOME-DATA' TO DDX-PARENT
+011300     MOVE 'TWO-CHAR CODE, SPLIT SD-002-A/SD-002-B'
+011400         TO DDX-DESCRIPTION
+011500     WRITE DDX-REPORT-RECORD
+011600
+011700     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+011800     MOVE 'SD-002-A' TO DDX-FIELD-NAME
+011900     MOVE '10' TO DDX-LEVEL
+012000     MOVE 'X(001)'
+012100         TO DDX-PICTURE
+012200     MOVE 'SD-002' TO DDX-PARENT
+012300     MOVE 'FIRST CHARACTER OF SD-002'
+012400         TO DDX-DESCRIPTION
+012500     WRITE DDX-REPORT-RECORD
+012600
+012700     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+012800     MOVE 'SD-002-B' TO DDX-FIELD-NAME
+012900     MOVE '10' TO DDX-LEVEL
+013000     MOVE 'X(001)'
+013100         TO DDX-PICTURE
+013200     MOVE 'SD-002' TO DDX-PARENT
+013300     MOVE 'SECOND CHARACTER OF SD-002'
+013400         TO DDX-DESCRIPTION
+013500     WRITE DDX-REPORT-RECORD
+013600
+013700     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+013800     MOVE 'SD-002-OLD'
+013900         TO DDX-FIELD-NAME
+014000     MOVE '05' TO DDX-LEVEL
+014100     MOVE 'X(002)'
+014200         TO DDX-PICTURE
+014300     MOVE 'SOME-DATA' TO DDX-PARENT
+014400     MOVE 'REDEFINES SD-002, LEGACY VALUE'
+014500         TO DDX-DESCRIPTION
+014600     WRITE DDX-REPORT-RECORD
+014700
+014800     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+014900     MOVE 'SD-003' TO DDX-FIELD-NAME
+015000     MOVE '05' TO DDX-LEVEL
+015100     MOVE 'X(008)'
+015200         TO DDX-PICTURE
+015300     MOVE 'SOME-DATA' TO DDX-PARENT
+015400     MOVE 'SECONDARY PARTNER TOKEN'
+015500         TO DDX-DESCRIPTION
+015600     WRITE DDX-REPORT-RECORD
+015700
+015800     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+015900     MOVE 'SD-004' TO DDX-FIELD-NAME
+016000     MOVE '05' TO DDX-LEVEL
+016100     MOVE '9(008)'
+016200         TO DDX-PICTURE
+016300     MOVE 'SOME-DATA' TO DDX-PARENT
+016400     MOVE 'EFFECTIVE-DATE, YYYYMMDD'
+016500         TO DDX-DESCRIPTION
+016600     WRITE DDX-REPORT-RECORD
+016700
+016800     MOVE 'SOME-DATA' TO DDX-SOURCE-GROUP
+016900     MOVE 'SD-VERSION'
+017000         TO DDX-FIELD-NAME
+017100     MOVE '05' TO DDX-LEVEL
+017200     MOVE 'X(001)'
+017300         TO DDX-PICTURE
+017400     MOVE 'SOME-DATA' TO DDX-PARENT
+017500     MOVE 'CURRENT/LEGACY LAYOUT SWITCH'
+017600         TO DDX-DESCRIPTION
+017700     WRITE DDX-REPORT-RECORD
+017800
+017900     .
+018000 2100-EXIT.
+018100     EXIT.
+018200
+018300******************************************************************
+018400* 2200-REPORT-SWITCHES  --  WRITES ONE ROW PER FIELD IN THE      *
+018500*                           SWITCHES GROUP IN TESTANTLR133.      *
+018600******************************************************************
+018700 2200-REPORT-SWITCHES.
+018800
+018900     MOVE 'SWITCHES' TO DDX-SOURCE-GROUP
+019000     MOVE 'SWITCHES' TO DDX-FIELD-NAME
+019100     MOVE '01' TO DDX-LEVEL
+019200     MOVE SPACES TO DDX-PICTURE
+019300     MOVE SPACES TO DDX-PARENT
+019400     MOVE 'TESTANTLR133 BOOLEAN-TOKEN WORK AREA'
+019500         TO DDX-DESCRIPTION
+019600     WRITE DDX-REPORT-RECORD
+019700
+019800     MOVE 'SWITCHES' TO DDX-SOURCE-GROUP
+019900     MOVE 'SD-001-TRUTH-SW'
+020000         TO DDX-FIELD-NAME
+020100     MOVE '05' TO DDX-LEVEL
+020200     MOVE 'X(008)'
+020300         TO DDX-PICTURE
+020400     MOVE 'SWITCHES' TO DDX-PARENT
+020500     MOVE 'TOKEN SD-001 CONVERTS TO/FROM'
+020600         TO DDX-DESCRIPTION
+020700     WRITE DDX-REPORT-RECORD
+020800
+020900     MOVE 'SWITCHES' TO DDX-SOURCE-GROUP
+021000     MOVE 'WS-SD001-TRUTH-SW'
+021100         TO DDX-FIELD-NAME
+021200     MOVE '05' TO DDX-LEVEL
+021300     MOVE 'X(001)'
+021400         TO DDX-PICTURE
+021500     MOVE 'SWITCHES' TO DDX-PARENT
+021600     MOVE 'UNIFIED TRUTH CLASSIFICATION RESULT'
+021700         TO DDX-DESCRIPTION
+021800     WRITE DDX-REPORT-RECORD
+021900
+022000     .
+022100 2200-EXIT.
+022200     EXIT.
+022300
+022400******************************************************************
+022500* 2300-REPORT-WORK-AREAS  --  WRITES ONE ROW PER FIELD IN        *
+022600*                             WORK-AREAS (WORKAREA.CPY), SHARED  *
+022700*                             BY TEST9025 AND OTHER PROGRAMS.    *
+022800******************************************************************
+022900 2300-REPORT-WORK-AREAS.
+023000
+023100     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+023200     MOVE 'WORK-AREAS'
+023300         TO DDX-FIELD-NAME
+023400     MOVE '01' TO DDX-LEVEL
+023500     MOVE SPACES TO DDX-PICTURE
+023600     MOVE SPACES TO DDX-PARENT
+023700     MOVE 'COUNTER/SWITCH/POINTER WORK AREA'
+023800         TO DDX-DESCRIPTION
+023900     WRITE DDX-REPORT-RECORD
+024000
+024100     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+024200     MOVE 'WKA-COUNT'
+024300         TO DDX-FIELD-NAME
+024400     MOVE '05' TO DDX-LEVEL
+024500     MOVE 'S9(8) COMP-3'
+024600         TO DDX-PICTURE
+024700     MOVE 'WORK-AREAS' TO DDX-PARENT
+024800     MOVE 'RUNNING RECORD COUNT'
+024900         TO DDX-DESCRIPTION
+025000     WRITE DDX-REPORT-RECORD
+025100
+025200     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+025300     MOVE 'WKA-COUNT-MAX'
+025400         TO DDX-FIELD-NAME
+025500     MOVE '05' TO DDX-LEVEL
+025600     MOVE 'S9(8) COMP-3'
+025700         TO DDX-PICTURE
+025800     MOVE 'WORK-AREAS' TO DDX-PARENT
+025900     MOVE 'WKA-COUNT CAPACITY LIMIT'
+026000         TO DDX-DESCRIPTION
+026100     WRITE DDX-REPORT-RECORD
+026200
+026300     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+026400     MOVE 'WKA-COUNT-WARN-AT'
+026500         TO DDX-FIELD-NAME
+026600     MOVE '05' TO DDX-LEVEL
+026700     MOVE 'S9(8) COMP-3'
+026800         TO DDX-PICTURE
+026900     MOVE 'WORK-AREAS' TO DDX-PARENT
+027000     MOVE 'WKA-COUNT WARNING THRESHOLD'
+027100         TO DDX-DESCRIPTION
+027200     WRITE DDX-REPORT-RECORD
+027300
+027400     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+027500     MOVE 'WKA-COUNT-OVERFLOW-SW'
+027600         TO DDX-FIELD-NAME
+027700     MOVE '05' TO DDX-LEVEL
+027800     MOVE 'X(001)'
+027900         TO DDX-PICTURE
+028000     MOVE 'WORK-AREAS' TO DDX-PARENT
+028100     MOVE 'SET PAST WKA-COUNT-MAX'
+028200         TO DDX-DESCRIPTION
+028300     WRITE DDX-REPORT-RECORD
+028400
+028500     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+028600     MOVE 'WKA-COUNT-1'
+028700         TO DDX-FIELD-NAME
+028800     MOVE '05' TO DDX-LEVEL
+028900     MOVE 'S9(8) COMP-3 NATIVE'
+029000         TO DDX-PICTURE
+029100     MOVE 'WORK-AREAS' TO DDX-PARENT
+029200     MOVE 'DEREFERENCE TARGET FOR PTR-32'
+029300         TO DDX-DESCRIPTION
+029400     WRITE DDX-REPORT-RECORD
+029500
+029600     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+029700     MOVE 'WKA-AMOUNT'
+029800         TO DDX-FIELD-NAME
+029900     MOVE '05' TO DDX-LEVEL
+030000     MOVE 'S9(7)V99 COMP-3'
+030100         TO DDX-PICTURE
+030200     MOVE 'WORK-AREAS' TO DDX-PARENT
+030300     MOVE 'SUBSYSTEM MONEY FIELD'
+030400         TO DDX-DESCRIPTION
+030500     WRITE DDX-REPORT-RECORD
+030600
+030700     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+030800     MOVE 'WKA-AMOUNT-ROUND-SW'
+030900         TO DDX-FIELD-NAME
+031000     MOVE '05' TO DDX-LEVEL
+031100     MOVE 'X(001)'
+031200         TO DDX-PICTURE
+031300     MOVE 'WORK-AREAS' TO DDX-PARENT
+031400     MOVE 'SELECTS NEAREST-EVEN ROUNDING'
+031500         TO DDX-DESCRIPTION
+031600     WRITE DDX-REPORT-RECORD
+031700
+031800     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+031900     MOVE 'WKA-PTR-32'
+032000         TO DDX-FIELD-NAME
+032100     MOVE '05' TO DDX-LEVEL
+032200     MOVE 'POINTER-32'
+032300         TO DDX-PICTURE
+032400     MOVE 'WORK-AREAS' TO DDX-PARENT
+032500     MOVE 'ADDRESS AREA TRACED BY TEST9025'
+032600         TO DDX-DESCRIPTION
+032700     WRITE DDX-REPORT-RECORD
+032800
+032900     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+033000     MOVE 'WKA-UTF-8'
+033100         TO DDX-FIELD-NAME
+033200     MOVE '05' TO DDX-LEVEL
+033300     MOVE 'X USAGE UTF-8'
+033400         TO DDX-PICTURE
+033500     MOVE 'WORK-AREAS' TO DDX-PARENT
+033600     MOVE 'UTF-8 USAGE DEMONSTRATION FIELD'
+033700         TO DDX-DESCRIPTION
+033800     WRITE DDX-REPORT-RECORD
+033900
+034000     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+034100     MOVE 'WKA-UTF-8-A'
+034200         TO DDX-FIELD-NAME
+034300     MOVE '05' TO DDX-LEVEL
+034400     MOVE 'X UTF-8 NATIVE'
+034500         TO DDX-PICTURE
+034600     MOVE 'WORK-AREAS' TO DDX-PARENT
+034700     MOVE 'UTF-8 NATIVE USAGE DEMO FIELD'
+034800         TO DDX-DESCRIPTION
+034900     WRITE DDX-REPORT-RECORD
+035000
+035100     MOVE 'WORK-AREAS' TO DDX-SOURCE-GROUP
+035200     MOVE 'WKA-PTR-TRACE-SW'
+035300         TO DDX-FIELD-NAME
+035400     MOVE '05' TO DDX-LEVEL
+035500     MOVE 'X(001)'
+035600         TO DDX-PICTURE
+035700     MOVE 'WORK-AREAS' TO DDX-PARENT
+035800     MOVE 'TURNS ON POINTER TRACING'
+035900         TO DDX-DESCRIPTION
+036000     WRITE DDX-REPORT-RECORD
+036100
+036200     .
+036300 2300-EXIT.
+036400     EXIT.
+036500
+036600******************************************************************
+036700* 4000-TERMINATE  --  CLOSES THE REPORT FILE.                    *
+036800******************************************************************
+036900 4000-TERMINATE.
+037000
+037100     CLOSE Data-Dictionary-Report
+037200
+037300     .
+037400 4000-EXIT.
+037500     EXIT.
