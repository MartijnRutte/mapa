@@ -0,0 +1,204 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.                                       *
+000300******************************************************************
+000400 Identification Division.
+000500 Program-ID. JSNRECON.
+000600 Author. D. PEMBERTON, BATCH SUPPORT.
+000700 Installation. PARTNER INTEGRATION.
+000800 Date-Written. 2026-08-09.
+000900 Date-Compiled. 2026-08-09.
+001000******************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200* ---------------------------------------------------------------*
+001300* DATE       INIT  DESCRIPTION                                  *
+001400* 2026-08-09 MAR   ORIGINAL PROGRAM.  ROUND-TRIPS A SAMPLE       *
+001500*                  SOME-DATA RECORD THROUGH THE SAME JSON        *
+001600*                  GENERATE LOGIC AS TESTANTLR032 AND THE SAME    *
+001700*                  JSON PARSE LOGIC AS TESTANTLR133, THEN         *
+001800*                  COMPARES THE PARSED-BACK RECORD FIELD BY       *
+001900*                  FIELD AGAINST THE ORIGINAL SO A CHANGE TO      *
+002000*                  EITHER PROGRAM'S LOGIC GETS AN AUTOMATIC       *
+002100*                  REGRESSION CHECK INSTEAD OF MANUAL EYEBALLING. *
+002200******************************************************************
+002300 Environment Division.
+002400 Data Division.
+002500 Working-Storage Section.
+002600 01  CONSTANTS.
+002700     05  MYNAME               PIC X(008) VALUE 'JSNRECON'.
+002800
+002900*
+003000* SOME-DATA IS THE SOURCE RECORD FED TO JSON GENERATE; SOME-DATA
+003100* -RESULT IS THE SAME LAYOUT, POPULATED BY THE FOLLOW-ON JSON
+003200* PARSE, SO THE TWO CAN BE COMPARED FIELD BY FIELD.
+003300 COPY SOMEDATA.
+003400 COPY SOMEDATA Replacing ==SOME-DATA== By ==SOME-DATA-RESULT==.
+003500
+003600 01  WS-BUF                   PIC X(100).
+003700
+003800 77  WS-COUNT                 PIC 9(008) COMP-5 VALUE 0.
+003900
+004000 01  WS-MISMATCH-SW           PIC X(001) VALUE 'N'.
+004100     88  WS-MISMATCH-FOUND        VALUE 'Y'.
+004200 01  WS-MISMATCH-COUNT        PIC 9(004) COMP-5 VALUE 0.
+004300
+004400******************************************************************
+004500 Procedure Division.
+004600******************************************************************
+004700 0000-MAINLINE.
+004800
+004900     DISPLAY MYNAME ' Begin'
+005000
+005100     PERFORM 1000-BUILD-SAMPLE-RECORD THRU 1000-EXIT
+005200     PERFORM 2000-GENERATE-SOURCE     THRU 2000-EXIT
+005300     PERFORM 3000-PARSE-RESULT        THRU 3000-EXIT
+005400     PERFORM 4000-COMPARE-FIELDS      THRU 4000-EXIT
+005500     PERFORM 5000-REPORT-RESULT       THRU 5000-EXIT
+005600
+005700     DISPLAY MYNAME ' End'
+005800
+005900     GOBACK
+006000     .
+006100 0000-EXIT.
+006200     EXIT.
+006300
+006400******************************************************************
+006500* 1000-BUILD-SAMPLE-RECORD  --  POPULATES SOME-DATA WITH A KNOWN   *
+006600*                               SAMPLE VALUE SO THE ROUND TRIP HAS *
+006700*                               SOMETHING MEANINGFUL TO COMPARE.   *
+006800******************************************************************
+006900 1000-BUILD-SAMPLE-RECORD.
+007000
+007100     MOVE 'RECONSMP'         TO SD-001 OF SOME-DATA
+007200     MOVE 'X'                TO SD-002-A OF SOME-DATA
+007300     MOVE 'Y'                TO SD-002-B OF SOME-DATA
+007400     MOVE 'RECONCH2'         TO SD-003 OF SOME-DATA
+007500     MOVE 20260809           TO SD-004 OF SOME-DATA
+007600     SET SD-VERSION-IS-CURRENT OF SOME-DATA TO TRUE
+007700
+007800     .
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200******************************************************************
+008300* 2000-GENERATE-SOURCE  --  THE SAME JSON GENERATE LOGIC AS        *
+008400*                           TESTANTLR032, RUN AGAINST THE SAMPLE   *
+008500*                           RECORD.                                *
+008600******************************************************************
+008700 2000-GENERATE-SOURCE.
+008800
+008900     JSON GENERATE
+009000         WS-BUF FROM SOME-DATA
+009100         COUNT IN WS-COUNT
+009200         ON EXCEPTION
+009300             DISPLAY MYNAME ' JSON GENERATE EXCEPTION, STATUS = '
+009400                 JSON-STATUS
+009500     END-JSON
+009600
+009700     .
+009800 2000-EXIT.
+009900     EXIT.
+010000
+010100******************************************************************
+010200* 3000-PARSE-RESULT  --  THE SAME JSON PARSE LOGIC AS TESTANTLR133,*
+010300*                        RUN AGAINST THE BUFFER 2000-GENERATE-     *
+010400*                        SOURCE JUST PRODUCED, POPULATING          *
+010500*                        SOME-DATA-RESULT INSTEAD OF SOME-DATA.    *
+010600******************************************************************
+010700 3000-PARSE-RESULT.
+010800
+010900     JSON PARSE
+011000         WS-BUF INTO SOME-DATA-RESULT
+011100         ON EXCEPTION
+011200             DISPLAY MYNAME ' JSON PARSE EXCEPTION, STATUS = '
+011300                 JSON-STATUS
+011400     END-JSON
+011500
+011600     .
+011700 3000-EXIT.
+011800     EXIT.
+011900
+012000******************************************************************
+012100* 4000-COMPARE-FIELDS  --  COMPARES EVERY SOME-DATA FIELD AGAINST  *
+012200*                          ITS SOME-DATA-RESULT COUNTERPART AND    *
+012300*                          FLAGS ANY MISMATCH.                     *
+012400******************************************************************
+012500 4000-COMPARE-FIELDS.
+012600
+012700     IF SD-001 OF SOME-DATA NOT = SD-001 OF SOME-DATA-RESULT
+012800         PERFORM 4900-FLAG-MISMATCH THRU 4900-EXIT
+012900         DISPLAY MYNAME ' MISMATCH ON SD-001 -- SOURCE = '
+013000             SD-001 OF SOME-DATA
+013100             ' RESULT = ' SD-001 OF SOME-DATA-RESULT
+013200     END-IF
+013300
+013400     IF SD-002-A OF SOME-DATA NOT = SD-002-A OF SOME-DATA-RESULT
+013500         PERFORM 4900-FLAG-MISMATCH THRU 4900-EXIT
+013600         DISPLAY MYNAME ' MISMATCH ON SD-002-A -- SOURCE = '
+013700             SD-002-A OF SOME-DATA
+013800             ' RESULT = ' SD-002-A OF SOME-DATA-RESULT
+013900     END-IF
+014000
+014100     IF SD-002-B OF SOME-DATA NOT = SD-002-B OF SOME-DATA-RESULT
+014200         PERFORM 4900-FLAG-MISMATCH THRU 4900-EXIT
+014300         DISPLAY MYNAME ' MISMATCH ON SD-002-B -- SOURCE = '
+014400             SD-002-B OF SOME-DATA
+014500             ' RESULT = ' SD-002-B OF SOME-DATA-RESULT
+014600     END-IF
+014700
+014800     IF SD-003 OF SOME-DATA NOT = SD-003 OF SOME-DATA-RESULT
+014900         PERFORM 4900-FLAG-MISMATCH THRU 4900-EXIT
+015000         DISPLAY MYNAME ' MISMATCH ON SD-003 -- SOURCE = '
+015100             SD-003 OF SOME-DATA
+015200             ' RESULT = ' SD-003 OF SOME-DATA-RESULT
+015300     END-IF
+015400
+015500     IF SD-004 OF SOME-DATA NOT = SD-004 OF SOME-DATA-RESULT
+015600         PERFORM 4900-FLAG-MISMATCH THRU 4900-EXIT
+015700         DISPLAY MYNAME ' MISMATCH ON SD-004 -- SOURCE = '
+015800             SD-004 OF SOME-DATA
+015900             ' RESULT = ' SD-004 OF SOME-DATA-RESULT
+016000     END-IF
+016100
+016200     IF SD-VERSION OF SOME-DATA NOT =
+016210         SD-VERSION OF SOME-DATA-RESULT
+016300         PERFORM 4900-FLAG-MISMATCH THRU 4900-EXIT
+016400         DISPLAY MYNAME ' MISMATCH ON SD-VERSION -- SOURCE = '
+016500             SD-VERSION OF SOME-DATA ' RESULT = '
+016600             SD-VERSION OF SOME-DATA-RESULT
+016700     END-IF
+016800
+016900     .
+017000 4000-EXIT.
+017100     EXIT.
+017200
+017300******************************************************************
+017400* 4900-FLAG-MISMATCH  --  COMMON COUNTER/SWITCH BUMP SHARED BY     *
+017500*                         EVERY COMPARISON IN 4000-COMPARE-FIELDS.*
+017600******************************************************************
+017700 4900-FLAG-MISMATCH.
+017800
+017900     SET WS-MISMATCH-FOUND TO TRUE
+018000     ADD 1 TO WS-MISMATCH-COUNT
+018100
+018200     .
+018300 4900-EXIT.
+018400     EXIT.
+018500
+018600******************************************************************
+018700* 5000-REPORT-RESULT  --  DISPLAYS THE OVERALL PASS/FAIL VERDICT   *
+018800*                         AND SETS RETURN-CODE FOR THE JOB STEP.   *
+018900******************************************************************
+019000 5000-REPORT-RESULT.
+019100
+019200     IF WS-MISMATCH-FOUND
+019300         DISPLAY MYNAME ' ROUND-TRIP FAILED -- '
+019400             WS-MISMATCH-COUNT ' FIELD(S) DID NOT RECONCILE'
+019500         MOVE 8 TO RETURN-CODE
+019600     ELSE
+019700         DISPLAY MYNAME ' ROUND-TRIP OK -- ALL FIELDS RECONCILE'
+019800         MOVE 0 TO RETURN-CODE
+019900     END-IF
+020000
+020100     .
+020200 5000-EXIT.
+020300     EXIT.
