@@ -0,0 +1,25 @@
+//JSNGDLY  JOB (PARTINT),'NIGHTLY JSON FEED',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JSNGDLY -- NIGHTLY JSON FEED FOR PARTNER INTEGRATION.         *
+//*                                                                *
+//* READS THE CUSTOMER MASTER, DRIVES THE JSON GENERATE / NAME /   *
+//* SUPPRESS LOGIC FROM JSNGDLY (SAME LOGIC PROVEN OUT IN           *
+//* TESTANTLR032 AND JSNGBAT) OVER EVERY RECORD, AND WRITES ONE     *
+//* DATED GENERATION OF THE JSON-LINES FEED TO THE GDG BELOW.       *
+//*                                                                *
+//* MODIFICATION HISTORY                                           *
+//* ---------------------------------------------------------------*
+//* DATE       INIT  DESCRIPTION                                   *
+//* 2026-08-09 MAR   ORIGINAL JOB.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=JSNGDLY
+//STEPLIB  DD DSN=PARTINT.PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PARTINT.PROD.CUSTOMER.MASTER,DISP=SHR
+//NAMETBL  DD DSN=PARTINT.PROD.PARM.NAMETBL,DISP=SHR
+//SUPPRTBL DD DSN=PARTINT.PROD.PARM.SUPPRTBL,DISP=SHR
+//JSONFEED DD DSN=PARTINT.PROD.JSON.DAILY.FEED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=104,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
