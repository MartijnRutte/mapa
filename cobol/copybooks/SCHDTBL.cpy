@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    SCHDTBL.CPY                                                 *
+000300*    DAILY SCHEDULE TABLE RECORD FOR THE DISPATCHER-VARIANT       *
+000400*    FRONT END.                                                  *
+000500*                                                                *
+000600*    ONE RECORD PER SCHEDULE CODE.  CARRIES THE PROGRAM-ID OF    *
+000700*    WHICHEVER DISPATCHER VARIANT (TESTANTLR242, TESTANTLR344,   *
+000800*    TESTANTLR347, TESTANTLR351) IS ON FILE FOR THAT CODE, SO    *
+000900*    OPERATIONS DOES NOT NEED TO KNOW BY HEART WHICH JCL STEP     *
+001000*    MAPS TO WHICH PROGRAM-ID FOR THE DAY'S RUN.                  *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  SCH-SCHEDULE-RECORD.
+001800     05  SCH-SCHEDULE-CODE       PIC X(008).
+001900     05  SCH-DISPATCHER-PGM      PIC X(012).
