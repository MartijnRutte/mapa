@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    FEEDPRM.CPY                                                 *
+000300*    ONE-RECORD FEED IDENTITY PARAMETER FILE.                    *
+000400*                                                                *
+000500*    READ ONCE AT STARTUP SO OPERATIONS CAN TELL THIS RUN WHICH  *
+000600*    PARTNER FEED IT IS PROCESSING, WITHOUT RECOMPILING THE      *
+000700*    PARSER SOURCE FOR EVERY PARTNER.  NO FILE, OR A STATUS      *
+000800*    OTHER THAN '00', LEAVES THE COMPILED-IN DEFAULT FEED ID.    *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001400******************************************************************
+001500 01  FDP-FEED-PARM-RECORD.
+001600     05  FDP-FEED-ID             PIC X(010).
