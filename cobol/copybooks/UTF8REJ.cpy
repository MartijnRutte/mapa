@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    UTF8REJ.CPY                                                 *
+000300*    UTF-8 VALIDATION REJECT RECORD.                             *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN FOR EVERY CHARACTER FIELD THAT FAILS  *
+000600*    UTF-8 BYTE-SEQUENCE VALIDATION BEFORE IT IS HANDED TO JSON  *
+000700*    GENERATE OR JSON PARSE, SO A BAD MULTI-BYTE CHARACTER CAN   *
+000800*    BE TRACED BACK TO THE FEED AND FIELD THAT CARRIED IT        *
+000900*    INSTEAD OF SURFACING AS AN UNEXPLAINED DOWNSTREAM JSON      *
+001000*    FAILURE.                                                   *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001550*    2026-08-09 MAR   WIDENED U8R-RAW-BYTES TO X(100) SO LONGER  *
+001560*                     RAW BUFFERS ARE NOT SILENTLY TRUNCATED.    *
+001600******************************************************************
+001700 01  U8R-REJECT-RECORD.
+001800     05  U8R-TIMESTAMP.
+001900         10  U8R-TIMESTAMP-DATE  PIC 9(008).
+002000         10  U8R-TIMESTAMP-TIME  PIC 9(008).
+002100     05  U8R-PROGRAM-ID          PIC X(012).
+002200     05  U8R-FIELD-NAME          PIC X(008).
+002300     05  U8R-RAW-BYTES           PIC X(100).
