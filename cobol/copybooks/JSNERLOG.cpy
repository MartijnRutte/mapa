@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    JSNERLOG.CPY                                                *
+000300*    JSON EXCEPTION ERROR LOG RECORD.                            *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN FOR EVERY JSON GENERATE OR JSON       *
+000600*    PARSE STATEMENT THAT TAKES THE ON EXCEPTION PATH.  THE      *
+000700*    RECORD CARRIES THE FAILING PROGRAM, THE JSON-STATUS REASON  *
+000800*    CODE AND A COPY OF THE BUFFER THAT WAS BEING PROCESSED SO   *
+000900*    THE PARTNER AND THE CAUSE CAN BE IDENTIFIED AFTER THE FACT. *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  JEL-ERROR-RECORD.
+001700     05  JEL-TIMESTAMP.
+001710         10  JEL-TIMESTAMP-DATE  PIC 9(008).
+001720         10  JEL-TIMESTAMP-TIME  PIC 9(008).
+001800     05  JEL-PROGRAM-ID          PIC X(012).
+001900     05  JEL-REASON-CODE         PIC S9(009).
+002000     05  JEL-SEVERITY            PIC X(007).
+002100         88  JEL-SEVERITY-WARNING    VALUE 'WARNING'.
+002200         88  JEL-SEVERITY-RETRY      VALUE 'RETRY  '.
+002300         88  JEL-SEVERITY-FATAL      VALUE 'FATAL  '.
+002400     05  JEL-FEED-ID             PIC X(010).
+002500     05  JEL-BUFFER              PIC X(100).
