@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    RNMAUDIT.CPY                                                *
+000300*    JSON GENERATE RENAME-MAPPING AUDIT RECORD.                  *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN FOR EVERY NAME SUBSTITUTION ACTUALLY  *
+000600*    APPLIED BY A JSON GENERATE RUN -- WHETHER VIA THE NAME      *
+000700*    CLAUSE ITSELF OR VIA A HAND-BUILT RENAME -- SO PARTNERS CAN *
+000800*    BE HANDED AN ACCURATE FIELD-MAPPING DOCUMENT INSTEAD OF     *
+000900*    HAVING TO REVERSE-ENGINEER ONE FROM SOURCE.                 *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  RNA-AUDIT-RECORD.
+001700     05  RNA-TIMESTAMP.
+001800         10  RNA-TIMESTAMP-DATE  PIC 9(008).
+001900         10  RNA-TIMESTAMP-TIME  PIC 9(008).
+002000     05  RNA-PROGRAM-ID          PIC X(012).
+002100     05  RNA-SOURCE-FIELD        PIC X(008).
+002200     05  RNA-OUTPUT-NAME         PIC X(020).
+002300     05  RNA-SUPPRESSED-SW       PIC X(001).
+002400         88  RNA-SUPPRESSED          VALUE 'Y'.
