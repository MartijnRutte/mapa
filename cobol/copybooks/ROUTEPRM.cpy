@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    ROUTEPRM.CPY                                                 *
+000300*    ONE-RECORD ROUTE PARAMETER FILE FOR THE PGM-000X ROUTER.     *
+000400*                                                                *
+000500*    READ ONCE AT STARTUP SO OPERATIONS CAN SELECT WHICH DISPTBL  *
+000600*    ROUTE A GIVEN RUN USES BY SUPPLYING THIS ONE-RECORD FILE      *
+000700*    INSTEAD OF RECOMPILING THE DISPATCHER WITH A NEW LITERAL.     *
+000800*    NO FILE, OR A STATUS OTHER THAN '00', LEAVES THE DISPATCHER   *
+000900*    ON ITS COMPILED-IN DEFAULT ROUTE.                             *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  RTP-ROUTE-PARM-RECORD.
+001700     05  RTP-ROUTE-CODE          PIC X(008).
