@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    JSNRTAUD.CPY                                                *
+000300*    JSON GENERATE-THEN-PARSE ROUND-TRIP MISMATCH RECORD.        *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN BY JSNREGR FOR EVERY SOME-DATA FIELD  *
+000600*    THAT DOES NOT SURVIVE A GIVEN NAME/SUPPRESS COMBINATION'S   *
+000700*    JSON GENERATE FOLLOWED BY THE MATCHING JSON PARSE WITH THE  *
+000800*    VALUE THE COMBINATION IS SUPPOSED TO PRODUCE -- EITHER THE  *
+000900*    ORIGINAL VALUE UNCHANGED, OR CLEARED IF THE COMBINATION     *
+001000*    SUPPRESSES THAT FIELD.  NO ROWS MEANS EVERY COMBINATION     *
+001100*    ROUND-TRIPPED CLEAN FOR THAT RUN.                           *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                        *
+001400*    ----------------------------------------------------------- *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001700******************************************************************
+001800 01  JRT-MISMATCH-RECORD.
+001900     05  JRT-TIMESTAMP.
+002000         10  JRT-TIMESTAMP-DATE  PIC 9(008).
+002100         10  JRT-TIMESTAMP-TIME  PIC 9(008).
+002200     05  JRT-PROGRAM-ID          PIC X(012).
+002300     05  JRT-CASE-ID             PIC X(008).
+002400     05  JRT-COMBO-ID            PIC X(012).
+002500     05  JRT-FIELD-NAME          PIC X(012).
+002600     05  JRT-EXPECTED-VALUE      PIC X(020).
+002700     05  JRT-ACTUAL-VALUE        PIC X(020).
