@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    SUPPRTBL.CPY                                                *
+000300*    JSON GENERATE SUPPRESS-RULE TABLE RECORD.                   *
+000400*                                                                *
+000500*    ONE RECORD PER OUTPUT FEED.  CARRIES, PER FEED, WHICH OF    *
+000600*    SD-001 AND SD-002 ARE TO BE LEFT OUT OF THE PARTNER JSON    *
+000700*    OBJECT THAT 4100-BUILD-PARTNER-JSON ASSEMBLES, SO A         *
+000800*    PARTNER'S SUPPRESS RULES CAN BE CHANGED BY UPDATING A ROW   *
+000900*    IN SUPPRTBL INSTEAD OF RECOMPILING THE PROGRAM.             *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  SPT-SUPPRESS-RECORD.
+001700     05  SPT-FEED-ID             PIC X(010).
+001800     05  SPT-SUPPRESS-SD001      PIC X(001).
+001900     05  SPT-SUPPRESS-SD002      PIC X(001).
