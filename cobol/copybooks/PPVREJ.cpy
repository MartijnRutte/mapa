@@ -0,0 +1,26 @@
+000001******************************************************************
+000002*    PPVREJ.CPY                                                  *
+000003*    PRE-PARSE VALIDATION REJECT QUEUE RECORD.                   *
+000004*                                                                *
+000005*    ONE RECORD IS WRITTEN FOR EVERY BUFFER THAT FAILS THE       *
+000006*    PRE-PARSE VALIDATION CHECKS (BLANK, OR UNBALANCED JSON      *
+000007*    STRUCTURE) BEFORE JSON PARSE EVER SEES IT, SO THE BAD       *
+000008*    BUFFER TURNS UP ON A REJECT QUEUE WITH ITS RAW CONTENT      *
+000009*    ATTACHED INSTEAD OF BEING DISCOVERED ONLY VIA JSON PARSE'S  *
+000010*    OWN ON EXCEPTION PATH.                                      *
+000011*                                                                *
+000012*    MODIFICATION HISTORY                                       *
+000013*    ----------------------------------------------------------- *
+000014*    DATE       INIT  DESCRIPTION                                *
+000015*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+000016******************************************************************
+000017 01  PPV-REJECT-RECORD.
+000018     05  PPV-TIMESTAMP.
+000019         10  PPV-TIMESTAMP-DATE  PIC 9(008).
+000020         10  PPV-TIMESTAMP-TIME  PIC 9(008).
+000021     05  PPV-PROGRAM-ID          PIC X(012).
+000022     05  PPV-REASON              PIC X(012).
+000023         88  PPV-REASON-BLANK        VALUE 'BLANK       '.
+000024         88  PPV-REASON-UNBALANCED   VALUE 'UNBALANCED  '.
+000025         88  PPV-REASON-XML          VALUE 'XML-FORMAT  '.
+000026     05  PPV-RAW-BUFFER          PIC X(100).
