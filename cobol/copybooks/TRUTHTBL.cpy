@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    TRUTHTBL.CPY                                                *
+000300*    SD-001 BOOLEAN-TRUE TOKEN REGISTRY RECORD.                  *
+000400*                                                                *
+000500*    ONE ROW PER RAW TOKEN A PARTNER MAY SEND FOR SD-001 THAT    *
+000600*    SHOULD BE TREATED AS RECOGNIZED TRUE, IN ADDITION TO THE    *
+000700*    TWO COMPILED-IN DEFAULTS ('ZAPHOD' AND 'FPREFECT') CARRIED  *
+000800*    AS SD-001-TRUTH/SD-001-ALSO-TRUE 88-LEVELS ON SWITCHES.     *
+000900*    ONBOARDING A NEW PARTNER'S SPELLING OF TRUE IS THEREFORE A  *
+001000*    ROW ADDED TO THIS TABLE, NOT A RECOMPILE -- A MATCH SETS    *
+001100*    WS-SD001-RECOGNIZED-TRUE, SEE 2100-CHECK-BOOL-TOKEN AND     *
+001200*    2120-CHECK-TRUTH-TABLE.                                    *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ----------------------------------------------------------- *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001800*    2026-08-09 MAR   CORRECTED CLASSIFICATION TO SET WS-SD001-  *
+001900*                     RECOGNIZED-TRUE, NOT JUST SUPPRESS THE     *
+002000*                     BOOLXREF LOG ENTRY.                        *
+002100******************************************************************
+002200 01  TRT-TRUTH-RECORD.
+002300     05  TRT-TOKEN               PIC X(008).
