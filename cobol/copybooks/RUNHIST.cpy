@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    RUNHIST.CPY                                                 *
+000300*    RUN-HISTORY HEADER RECORD FOR THE DISPATCHER JOBS.          *
+000400*                                                                *
+000500*    ONE RHR-TYPE-START RECORD IS WRITTEN AT THE TOP OF EVERY    *
+000600*    DISPATCHER RUN AND ONE MATCHING RHR-TYPE-END RECORD IS      *
+000700*    WRITTEN JUST BEFORE GOBACK, BOTH CARRYING THE SAME RUN-ID   *
+000800*    (THE START TIMESTAMP), SO "WHEN DID THIS LAST RUN AND HOW   *
+000900*    LONG DID IT TAKE" IS A LOOKUP IN RUN-HISTORY INSTEAD OF A   *
+001000*    SPOOL-LOG SEARCH.                                          *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  RHR-HISTORY-RECORD.
+001800     05  RHR-PROGRAM-ID          PIC X(012).
+001900     05  RHR-RUN-ID.
+002000         10  RHR-RUN-ID-DATE     PIC 9(008).
+002100         10  RHR-RUN-ID-TIME     PIC 9(008).
+002200     05  RHR-RECORD-TYPE         PIC X(005).
+002300         88  RHR-TYPE-START          VALUE 'START'.
+002400         88  RHR-TYPE-END            VALUE 'END  '.
+002500     05  RHR-TIMESTAMP-DATE      PIC 9(008).
+002600     05  RHR-TIMESTAMP-TIME      PIC 9(008).
+002700     05  RHR-ELAPSED-SECONDS     PIC 9(008).
