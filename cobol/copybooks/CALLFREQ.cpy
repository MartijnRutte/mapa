@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    CALLFREQ.CPY                                                *
+000300*    DISPATCH CALL-FREQUENCY LOG RECORD.                         *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN EVERY TIME TESTANTLR242 ISSUES ITS     *
+000600*    CALL PGM-0001, REGARDLESS OF WHICH OF PGMA0001, PGMA0002,    *
+000700*    PGMA0003, OR THE CATCH-ALL PGMA0009 THE COMPILED-IN VALUE    *
+000800*    RESOLVED TO.  CALLRPT LATER READS THIS LOG AND AGGREGATES    *
+000900*    IT INTO A CALL-COUNT PER TARGET PROGRAM.                     *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  CFQ-CALL-RECORD.
+001700     05  CFQ-TIMESTAMP.
+001800         10  CFQ-TIMESTAMP-DATE  PIC 9(008).
+001900         10  CFQ-TIMESTAMP-TIME  PIC 9(008).
+002000     05  CFQ-PROGRAM-ID          PIC X(012).
+002100     05  CFQ-TARGET-PGM          PIC X(008).
