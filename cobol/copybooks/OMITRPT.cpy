@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    OMITRPT.CPY                                                 *
+000300*    OMITTED-FIELD RECONCILIATION REPORT RECORD.                 *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN BY 2160-WRITE-OMITTED-FIELD-REPORT    *
+000600*    FOR EVERY JSON PARSE STATEMENT WHOSE NAME CLAUSE CARRIES    *
+000700*    SD-002 IS OMITTED WHERE THE INCOMING WS-BUF TURNS OUT TO    *
+000800*    HAVE NO "SD-002" KEY AT ALL, BROKEN DOWN BY SOURCE FEED SO  *
+000900*    PARTNERS SENDING INCOMPLETE RECORDS CAN BE FOLLOWED UP WITH *
+001000*    DIRECTLY INSTEAD OF THE GAP GOING UNNOTICED.                *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  OMT-OMITTED-RECORD.
+001800     05  OMT-TIMESTAMP.
+001900         10  OMT-TIMESTAMP-DATE  PIC 9(008).
+002000         10  OMT-TIMESTAMP-TIME  PIC 9(008).
+002100     05  OMT-PROGRAM-ID          PIC X(012).
+002200     05  OMT-FEED-ID             PIC X(010).
+002300     05  OMT-STATEMENT-TAG       PIC X(012).
+002400     05  OMT-FIELD-NAME          PIC X(008).
