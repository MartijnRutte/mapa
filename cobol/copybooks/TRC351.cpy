@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    TRC351.CPY                                                  *
+000300*    CONDITIONAL-COPY EXECUTION TRACE LOG RECORD.                 *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN BY TESTANTLR351 IMMEDIATELY BEFORE THE *
+000600*    >>IF A -GATED COPY TESTANTLR351.CPY STEP, SO WHETHER THAT    *
+000700*    A-GATED CODE PATH ACTUALLY RAN ON A GIVEN PRODUCTION BUILD   *
+000800*    CAN BE CONFIRMED FROM THIS LOG INSTEAD OF BEING INVISIBLE    *
+000900*    AT RUN TIME.                                                 *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  TRC-TRACE-RECORD.
+001700     05  TRC-TIMESTAMP.
+001800         10  TRC-TIMESTAMP-DATE  PIC 9(008).
+001900         10  TRC-TIMESTAMP-TIME  PIC 9(008).
+002000     05  TRC-PROGRAM-ID          PIC X(012).
+002100     05  TRC-COPY-MEMBER         PIC X(012).
