@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    DSPAUDIT.CPY                                                *
+000300*    DISPATCH-DECISION AUDIT RECORD FOR THE PGM-000X ROUTER.     *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN EVERY TIME 2000-DISPATCH RESOLVES A   *
+000600*    ROUTE, WHETHER THE PROGRAM-ID CAME FROM DISPTBL OR FROM THE *
+000700*    COMPILED-IN CATCH-ALL, SO THE ROUTING HISTORY FOR A RUN CAN *
+000800*    BE RECONSTRUCTED WITHOUT RELYING ON THE JOB LOG.            *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001400******************************************************************
+001500 01  DAU-AUDIT-RECORD.
+001600     05  DAU-TIMESTAMP.
+001700         10  DAU-TIMESTAMP-DATE  PIC 9(008).
+001800         10  DAU-TIMESTAMP-TIME  PIC 9(008).
+001900     05  DAU-PROGRAM-ID          PIC X(012).
+002000     05  DAU-ROUTE-CODE          PIC X(008).
+002100     05  DAU-DISPATCH-PGM        PIC X(008).
+002200     05  DAU-SOURCE              PIC X(008).
+002300         88  DAU-SOURCE-TABLE        VALUE 'TABLE   '.
+002400         88  DAU-SOURCE-CATCH-ALL    VALUE 'CATCHALL'.
