@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    DISPTBL.CPY                                                 *
+000300*    RUNTIME DISPATCH TABLE RECORD FOR THE PGM-000X ROUTER.      *
+000400*                                                                *
+000500*    ONE RECORD PER ROUTE CODE.  CARRIES THE PROGRAM-ID TO CALL  *
+000600*    FOR THAT ROUTE, SO A NEW ROUTE OR A CHANGED PROGRAM-ID CAN  *
+000700*    BE PUT INTO PRODUCTION BY UPDATING DISPTBL INSTEAD OF       *
+000800*    RECOMPILING THE >>DEFINE/>>IF DIRECTIVE CHAIN THAT ROUTED   *
+000900*    THESE CALLS AT COMPILE TIME.                                *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  DSP-DISPATCH-RECORD.
+001700     05  DSP-ROUTE-CODE          PIC X(008).
+001800     05  DSP-PGM-ID              PIC X(008).
