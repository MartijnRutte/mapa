@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    PTRTRACE.CPY                                                *
+000300*    POINTER LIFECYCLE DIAGNOSTIC RECORD.                        *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN FOR EVERY TRACED ALLOCATE OR          *
+001000*    DEREFERENCE EVENT AGAINST A POINTER FIELD, SO AN ADDRESSING *
+001100*    FAULT HAS A LIFECYCLE TRACE TO LOOK AT INSTEAD OF JUST A    *
+001200*    DUMP.                                                      *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ----------------------------------------------------------- *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001800******************************************************************
+001900 01  PTE-TRACE-RECORD.
+002000     05  PTE-TIMESTAMP.
+002100         10  PTE-TIMESTAMP-DATE  PIC 9(008).
+002200         10  PTE-TIMESTAMP-TIME  PIC 9(008).
+002300     05  PTE-PROGRAM-ID          PIC X(012).
+002400     05  PTE-POINTER-NAME        PIC X(012).
+002500     05  PTE-EVENT               PIC X(012).
+002600         88  PTE-EVENT-ALLOCATE       VALUE 'ALLOCATE    '.
+002700         88  PTE-EVENT-DEREFERENCE    VALUE 'DEREFERENCE '.
