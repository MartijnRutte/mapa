@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    JSONSEV.CPY                                                 *
+000300*    JSON EXCEPTION SEVERITY CLASSIFICATION WORK AREA.            *
+000400*                                                                *
+000500*    JSON-STATUS IS A COMPILER SPECIAL REGISTER, SO IT CANNOT     *
+000600*    CARRY ITS OWN 88-LEVEL CONDITION-NAMES.  THE CLASSIFYING     *
+000700*    PARAGRAPH MOVES JSON-STATUS INTO WS-JSON-SEV-CODE AND        *
+000800*    EVALUATES IT AGAINST THE RANGES BELOW TO DECIDE WHETHER THE  *
+000900*    JSON GENERATE/PARSE EXCEPTION JUST TAKEN WAS A WARNING (ONE   *
+001000*    FIELD DID NOT CONVERT CLEANLY, THE RECORD IS STILL USABLE),  *
+001100*    A RETRY CONDITION (A SIZE/STORAGE LIMIT WAS HIT AND A RETRY   *
+001200*    WITH A LARGER WORK AREA MIGHT SUCCEED), OR FATAL (THE BUFFER  *
+001300*    OR THE RECORD LAYOUT ITSELF IS UNUSABLE).  ONLY FATAL         *
+001400*    ACTUALLY INVOKES CEE3ABD; WARNING AND RETRY LOG THE REASON    *
+001500*    CODE TO JSNERLOG AND LET THE RUN CONTINUE.                    *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    ----------------------------------------------------------- *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+002100******************************************************************
+002200 01  WS-JSON-SEV-CODE            PIC S9(009).
+002300 01  WS-JSON-SEV-SW              PIC X(007) VALUE 'FATAL  '.
+002400     88  WS-JSON-SEV-WARNING         VALUE 'WARNING'.
+002500     88  WS-JSON-SEV-RETRY           VALUE 'RETRY  '.
+002600     88  WS-JSON-SEV-FATAL           VALUE 'FATAL  '.
