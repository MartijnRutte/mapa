@@ -0,0 +1,40 @@
+000100******************************************************************
+000200*    SOMEDATA.CPY                                                *
+000300*    SHARED SOME-DATA RECORD LAYOUT.                             *
+000400*                                                                *
+000500*    COPIED BY EVERY PROGRAM THAT GENERATES OR PARSES THE        *
+000600*    PARTNER JSON FEED (TESTANTLR032, TESTANTLR133, AND THE      *
+000700*    BATCH DRIVERS BUILT ON TOP OF THEM) SO THE RECORD NEVER     *
+000800*    DRIFTS OUT OF SYNC BETWEEN THE GENERATE SIDE AND THE PARSE  *
+000900*    SIDE.                                                      *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK, LIFTED OUT OF           *
+001500*                     TESTANTLR032 SO THE BATCH DRIVER CAN       *
+001600*                     SHARE THE SAME RECORD.                     *
+001700*    2026-08-09 MAR   ADDED SD-004, THE PARTNER TRANSACTION      *
+001800*                     EFFECTIVE-DATE FIELD.  PICTURE IS 9(008)   *
+001900*                     (YYYYMMDD) SO NON-NUMERIC DATES ARE        *
+002000*                     REJECTED BY THE PICTURE CLAUSE ITSELF ON   *
+002100*                     JSON GENERATE; JSON PARSE CONVERTS THE     *
+002200*                     INCOMING JSON DATE STRING INTO THIS        *
+002300*                     PICTURE VIA CONVERTING ... FROM JSON DATE. *
+002310*    2026-08-09 MAR   ADDED SD-VERSION AND THE SD-002-OLD        *
+002320*                     REDEFINES SO A PRE-SPLIT PARTNER FEED      *
+002330*                     (SD-002 AS ONE UNSPLIT 2-CHARACTER VALUE)  *
+002340*                     CAN STILL BE PARSED INSTEAD OF REJECTED.   *
+002400******************************************************************
+002500 01  SOME-DATA.
+002600     05  SD-001               PIC X(008).
+002700     05  SD-002.
+002800         10  SD-002-A         PIC X(001).
+002900         10  SD-002-B         PIC X(001).
+002910     05  SD-002-OLD REDEFINES SD-002
+002920                              PIC X(002).
+003000     05  SD-003               PIC X(008).
+003100     05  SD-004               PIC 9(008).
+003200     05  SD-VERSION           PIC X(001) VALUE '2'.
+003300         88  SD-VERSION-IS-CURRENT   VALUE '2'.
+003400         88  SD-VERSION-IS-LEGACY    VALUE '1'.
