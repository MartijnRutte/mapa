@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    CNTBOUND.CPY                                                *
+000300*    JSON GENERATE ELEMENT-COUNT BOUNDS-CHECK LOG RECORD.         *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN EVERY TIME THE JSON GENERATE COUNT     *
+000600*    FIELD IS FOUND AT OR ABOVE ITS WARNING THRESHOLD, OR HAS     *
+000700*    ACTUALLY EXCEEDED ITS CAPACITY, SO A VERY LARGE SOME-DATA    *
+000800*    COLLECTION THAT IS CLOSE TO WRAPPING THE COUNTER SHOWS UP     *
+000900*    IN A LOG INSTEAD OF UNDER-REPORTING SILENTLY.                 *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  CNB-BOUNDS-RECORD.
+001700     05  CNB-TIMESTAMP.
+001800         10  CNB-TIMESTAMP-DATE  PIC 9(008).
+001900         10  CNB-TIMESTAMP-TIME  PIC 9(008).
+002000     05  CNB-PROGRAM-ID          PIC X(012).
+002100     05  CNB-COUNT-VALUE         PIC 9(008).
+002200     05  CNB-COUNT-LIMIT         PIC 9(008).
+002300     05  CNB-SEVERITY            PIC X(008).
+002400         88  CNB-SEVERITY-WARNING    VALUE 'WARNING '.
+002500         88  CNB-SEVERITY-OVERFLOW   VALUE 'OVERFLOW'.
