@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    SCHDAUDIT.CPY                                               *
+000300*    SCHEDULE-DECISION AUDIT RECORD FOR THE DISPATCHER-VARIANT    *
+000400*    FRONT END.                                                  *
+000500*                                                                *
+000600*    ONE RECORD IS WRITTEN EVERY TIME 2000-RUN-SCHEDULE RESOLVES *
+000700*    A SCHEDULE CODE, WHETHER THE DISPATCHER PROGRAM-ID CAME     *
+000800*    FROM SCHDTBL OR FROM THE COMPILED-IN CATCH-ALL, SO THE      *
+000900*    ROUTING HISTORY FOR A RUN CAN BE RECONSTRUCTED WITHOUT       *
+001000*    RELYING ON THE JOB LOG.                                      *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  SAU-AUDIT-RECORD.
+001800     05  SAU-TIMESTAMP.
+001900         10  SAU-TIMESTAMP-DATE  PIC 9(008).
+002000         10  SAU-TIMESTAMP-TIME  PIC 9(008).
+002100     05  SAU-PROGRAM-ID          PIC X(012).
+002200     05  SAU-SCHEDULE-CODE       PIC X(008).
+002300     05  SAU-DISPATCHER-PGM      PIC X(012).
+002400     05  SAU-SOURCE              PIC X(008).
+002500         88  SAU-SOURCE-TABLE        VALUE 'TABLE   '.
+002600         88  SAU-SOURCE-CATCH-ALL    VALUE 'CATCHALL'.
