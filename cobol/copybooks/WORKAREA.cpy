@@ -0,0 +1,47 @@
+000100******************************************************************
+000200*    WORKAREA.CPY                                                *
+000300*    SHARED WORK-AREAS COUNTER/SWITCH GROUP.                     *
+000400*                                                                *
+000500*    PULLED OUT OF TEST9025 SO TESTANTLR032, TESTANTLR133, AND   *
+000600*    THE DISPATCHER PROGRAMS ALL COPY ONE DEFINITION INSTEAD OF  *
+000700*    EACH GROWING ITS OWN DIVERGENT COUNTERS AND SWITCHES.  THE  *
+000800*    GROUP-LEVEL NAME STAYS WORK-AREAS; THE ELEMENTARY ITEMS ARE *
+000900*    PREFIXED WKA- (RATHER THAN WS-) SINCE SOME PROGRAMS THAT    *
+001000*    NOW COPY THIS ALREADY HAVE THEIR OWN UNRELATED WS-COUNT.    *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001510*    2026-08-09 MAR   ADDED WKA-AMOUNT, THE SUBSYSTEM'S ONE       *
+001520*                     PACKED-DECIMAL MONEY FIELD, SO A DOLLAR    *
+001530*                     AMOUNT HAS A SINGLE DEFINED PICTURE AND     *
+001540*                     ROUNDING RULE INSTEAD OF BEING BOLTED ON    *
+001550*                     AD HOC WHEREVER ONE IS NEEDED.  ROUNDING IS *
+001560*                     ROUND-HALF-UP (COBOL'S DEFAULT ROUNDED      *
+001570*                     MODE) UNLESS WKA-AMOUNT-ROUND-NEAREST-EVEN  *
+001580*                     IS SET, IN WHICH CASE CALLERS ROUND WITH    *
+001590*                     ROUNDED MODE NEAREST-AWAY-FROM-ZERO REPLACED*
+001600*                     BY NEAREST-EVEN AT THE ARITHMETIC STATEMENT.*
+001610******************************************************************
+001700 01  WORK-AREAS.
+001800     05  WKA-COUNT              PIC S9(8) COMP-3 VALUE +0.
+001900     05  WKA-COUNT-MAX          PIC S9(8) COMP-3 VALUE +99999999.
+002000     05  WKA-COUNT-WARN-AT      PIC S9(8) COMP-3 VALUE +99999990.
+002100     05  WKA-COUNT-OVERFLOW-SW  PIC X(001) VALUE 'N'.
+002200         88  WKA-COUNT-OVERFLOW         VALUE 'Y'.
+002300     05  WKA-COUNT-1            PIC S9(8) COMP-3 NATIVE VALUE +0.
+002310*
+002320* WKA-AMOUNT IS SIGNED PACKED DECIMAL, 7 INTEGER DIGITS AND 2
+002330* DECIMAL PLACES (MAX +/-9999999.99).  ANY STATEMENT THAT MOVES
+002340* OR COMPUTES A VALUE INTO IT MUST USE THE ROUNDED PHRASE SO THE
+002350* TWO DECIMAL PLACES ARE ALWAYS THE RESULT OF A ROUNDING
+002360* DECISION, NEVER A SILENT TRUNCATION.
+002370     05  WKA-AMOUNT             PIC S9(7)V99 COMP-3 VALUE +0.
+002380     05  WKA-AMOUNT-ROUND-SW    PIC X(001) VALUE 'N'.
+002390         88  WKA-AMOUNT-ROUND-NEAREST-EVEN  VALUE 'Y'.
+002400     05  WKA-PTR-32             POINTER-32.
+002500     05  WKA-UTF-8              PIC X USAGE IS UTF-8.
+002600     05  WKA-UTF-8-A            PIC X USAGE IS UTF-8 NATIVE.
+002700     05  WKA-PTR-TRACE-SW       PIC X(001) VALUE 'N'.
+002800         88  WKA-PTR-TRACE-ON           VALUE 'Y'.
