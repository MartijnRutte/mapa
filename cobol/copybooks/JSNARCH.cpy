@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    JSNARCH.CPY                                                 *
+000300*    DATED JSON GENERATE BUFFER ARCHIVE RECORD.                  *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN FOR EVERY JSON GENERATE AGAINST        *
+000600*    SOME-DATA AS WS-BUF IS PRODUCED, CARRYING THE RUN DATE/TIME, *
+000700*    A SEQUENCE NUMBER FOR THE GENERATE WITHIN THE RUN, AND A      *
+000800*    COPY OF THE BUFFER ITSELF, SO EXACTLY WHAT WAS SENT TO A      *
+000900*    PARTNER ON A GIVEN DAY CAN BE REPLAYED OR AUDITED LATER       *
+001000*    INSTEAD OF LEAVING NO RECORD ONCE THE PROGRAM ENDS.           *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  JAR-ARCHIVE-RECORD.
+001800     05  JAR-TIMESTAMP.
+001900         10  JAR-TIMESTAMP-DATE  PIC 9(008).
+002000         10  JAR-TIMESTAMP-TIME  PIC 9(008).
+002100     05  JAR-PROGRAM-ID          PIC X(012).
+002200     05  JAR-SEQUENCE-NBR        PIC 9(004).
+002300     05  JAR-BUFFER              PIC X(100).
