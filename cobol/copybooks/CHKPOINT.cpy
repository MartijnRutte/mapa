@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    CHKPOINT.CPY                                                *
+000300*    CHECKPOINT/RESTART RECORD FOR THE PGM0001A-H CALL CHAIN.    *
+000400*                                                                *
+000500*    CARRIES THE STEP-ID OF THE LAST CALL THAT COMPLETED         *
+000600*    SUCCESSFULLY SO A RERUN AFTER AN ABEND CAN SKIP STEPS       *
+000700*    ALREADY DONE INSTEAD OF CALLING PGM0001A THROUGH H OVER     *
+000800*    AGAIN FROM THE TOP.                                        *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001400******************************************************************
+001500 01  CKP-CHECKPOINT-RECORD.
+001600     05  CKP-PROGRAM-ID          PIC X(012).
+001700     05  CKP-LAST-STEP           PIC X(008).
