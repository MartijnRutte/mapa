@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    DSPSIM.CPY                                                  *
+000300*    HYPOTHETICAL A/B INPUT RECORD FOR THE DISPATCH-DIRECTIVE     *
+000400*    SIMULATION.                                                 *
+000500*                                                                *
+000600*    ONE RECORD PER WHAT-IF CASE.  DSM-VALUE-A AND DSM-VALUE-B   *
+000700*    STAND IN FOR THE >>DEFINE A/>>DEFINE B VALUES TESTANTLR344  *
+000800*    AND TESTANTLR347 ARE COMPILED WITH; C, D, AND E ARE ALWAYS  *
+000900*    DERIVED FROM THEM THE SAME WAY THE >>DEFINE CHAIN DERIVES   *
+001000*    ITS OWN C/D/E, SO THIS RECORD ONLY NEEDS TO CARRY A AND B.  *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  DSM-SIMULATION-INPUT.
+001800     05  DSM-CASE-ID             PIC X(008).
+001900     05  DSM-VALUE-A             PIC 9(004).
+002000     05  DSM-VALUE-B             PIC 9(004).
