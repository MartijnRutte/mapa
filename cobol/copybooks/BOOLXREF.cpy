@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    BOOLXREF.CPY                                                *
+000300*    BOOLEAN-CONVERSION CROSS-REFERENCE REPORT RECORD.            *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN FOR EVERY INCOMING JSON BOOLEAN TOKEN  *
+000600*    THAT A CONVERTING ... FROM JSON BOOLEAN USING CLAUSE FAILS   *
+000700*    TO MATCH TO EITHER OF ITS TWO CONDITION-NAME VALUES, SO A    *
+000800*    PARTNER'S NEW TRUE/FALSE REPRESENTATION SHOWS UP HERE        *
+000900*    INSTEAD OF SILENTLY LEAVING THE SWITCH UNSET.                *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  BXR-XREF-RECORD.
+001700     05  BXR-TIMESTAMP.
+001800         10  BXR-TIMESTAMP-DATE  PIC 9(008).
+001900         10  BXR-TIMESTAMP-TIME  PIC 9(008).
+002000     05  BXR-PROGRAM-ID          PIC X(012).
+002100     05  BXR-STATEMENT-TAG       PIC X(012).
+002200     05  BXR-SOURCE-FIELD        PIC X(008).
+002300     05  BXR-RAW-VALUE           PIC X(008).
