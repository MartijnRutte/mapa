@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    RUNCTL.CPY                                                  *
+000300*    RUN CONTROL RECORD FOR THE PGM0001A-H CHAIN.                *
+000400*                                                                *
+000500*    A SINGLE-RECORD CONTROL FILE READ AT STARTUP SO OPERATIONS  *
+000600*    CAN TURN INDIVIDUAL STEPS OF THE PGM0001A THROUGH PGM0001H  *
+000700*    CHAIN ON OR OFF FOR A GIVEN RUN WITHOUT A RECOMPILE AND A    *
+000800*    NEW LOAD MODULE.  NO FILE, OR A SWITCH NOT EQUAL TO 'Y',     *
+000900*    LEAVES THE CORRESPONDING STEP ENABLED.                      *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  RTC-CONTROL-RECORD.
+001700     05  RTC-STEP-A-SW           PIC X(001).
+001800     05  RTC-STEP-B-SW           PIC X(001).
+001900     05  RTC-STEP-C-SW           PIC X(001).
+002000     05  RTC-STEP-D-SW           PIC X(001).
+002100     05  RTC-STEP-E-SW           PIC X(001).
+002200     05  RTC-STEP-F-SW           PIC X(001).
+002300     05  RTC-STEP-G-SW           PIC X(001).
+002400     05  RTC-STEP-H-SW           PIC X(001).
