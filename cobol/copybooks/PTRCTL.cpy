@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    PTRCTL.CPY                                                  *
+000300*    POINTER-TRACE ON/OFF CONTROL RECORD.                        *
+000400*                                                                *
+000500*    A SINGLE-RECORD CONTROL FILE READ AT STARTUP SO THE         *
+000600*    POINTER LIFECYCLE TRACE IN PTRTRACE.CPY CAN BE TURNED ON    *
+000700*    FOR A RUN WITHOUT A RECOMPILE -- NO FILE, OR A FILE WITH    *
+000800*    PTC-TRACE-SW NOT EQUAL TO 'Y', LEAVES TRACING OFF.          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001400******************************************************************
+001500 01  PTC-CONTROL-RECORD.
+001600     05  PTC-TRACE-SW            PIC X(001).
