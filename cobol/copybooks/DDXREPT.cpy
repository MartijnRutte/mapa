@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    DDXREPT.CPY                                                 *
+000300*    DATA-DICTIONARY EXTRACT REPORT RECORD.                      *
+000400*                                                                *
+000500*    ONE RECORD PER FIELD IN SOME-DATA, SWITCHES, OR WORK-AREAS, *
+000600*    WRITTEN BY DDEXTRCT SO NEW OPERATORS CAN READ A FIELD'S     *
+000700*    NAME, LEVEL, PICTURE, AND PARENT GROUP WITHOUT OPENING THE  *
+000800*    COBOL SOURCE OR ITS COPYBOOKS.                              *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------- *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001400******************************************************************
+001500 01  DDX-REPORT-RECORD.
+001600     05  DDX-SOURCE-GROUP        PIC X(012).
+001700     05  DDX-FIELD-NAME          PIC X(022).
+001800     05  DDX-LEVEL               PIC X(002).
+001900     05  DDX-PICTURE             PIC X(024).
+002000     05  DDX-PARENT              PIC X(022).
+002100     05  DDX-DESCRIPTION         PIC X(048).
