@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    CALLRPT.CPY                                                 *
+000300*    DAILY DISPATCH CALL-FREQUENCY REPORT RECORD.                 *
+000400*                                                                *
+000500*    ONE RECORD PER TARGET PROGRAM SUMMARIZING HOW MANY           *
+000600*    CALLFREQ LOG ENTRIES WERE SEEN FOR IT ON A GIVEN RUN OF      *
+000700*    CALLRPT, SO CAPACITY PLANNING CAN SEE WHICH OF PGMA0001,     *
+000800*    PGMA0002, PGMA0003, OR THE CATCH-ALL PGMA0009 ARE ACTUALLY   *
+000900*    BEING EXERCISED WITHOUT RE-READING THE RAW CALLFREQ LOG.     *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  CRP-REPORT-RECORD.
+001700     05  CRP-RUN-DATE            PIC 9(008).
+001800     05  CRP-TARGET-PGM          PIC X(008).
+001900     05  CRP-CALL-COUNT          PIC 9(008).
