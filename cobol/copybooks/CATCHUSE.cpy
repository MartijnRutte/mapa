@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    CATCHUSE.CPY                                                *
+000300*    CATCH-ALL ROUTE USAGE REPORT RECORD.                        *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN EVERY TIME A >>EVALUATE/>>WHEN        *
+000600*    DIRECTIVE CHAIN FALLS THROUGH TO ITS >>WHEN OTHER BRANCH,   *
+000700*    SO HOW OFTEN A BUILD IS RUNNING ON THE GENERIC FALLBACK     *
+000800*    ROUTE INSTEAD OF A REAL ONE CAN BE SEEN WITHOUT READING     *
+000900*    THE PROCESS DEFINE VALUE THE PROGRAM WAS COMPILED WITH.     *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  CUR-USAGE-RECORD.
+001700     05  CUR-TIMESTAMP.
+001800         10  CUR-TIMESTAMP-DATE  PIC 9(008).
+001900         10  CUR-TIMESTAMP-TIME  PIC 9(008).
+002000     05  CUR-PROGRAM-ID          PIC X(012).
+002100     05  CUR-CATCH-ALL-PGM       PIC X(008).
