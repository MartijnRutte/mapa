@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    NAMETBL.CPY                                                 *
+000300*    JSON GENERATE NAME-RENAME TABLE RECORD.                     *
+000400*                                                                *
+000500*    ONE RECORD PER OUTPUT FEED.  CARRIES THE PARTNER-FACING     *
+000600*    NAMES THAT SD-001 AND SD-002 ARE TO BE RENAMED TO ON THE    *
+000700*    JSON GENERATE STATEMENT FOR THAT FEED, SO A NEW PARTNER     *
+000800*    NAME CAN BE ONBOARDED BY ADDING A RECORD TO NAMETBL         *
+000900*    INSTEAD OF RECOMPILING THE PROGRAM.                         *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------- *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  ONT-NAME-RECORD.
+001700     05  ONT-FEED-ID             PIC X(010).
+001800     05  ONT-SD001-NAME          PIC X(020).
+001900     05  ONT-SD002-NAME          PIC X(020).
