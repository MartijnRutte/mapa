@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    RUNTOTL.CPY                                                 *
+000300*    SHARED JSON GENERATE RUN-TOTALS RECORD.                     *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN AFTER EVERY JSON GENERATE THAT CARRIES *
+000600*    A COUNT CLAUSE, SO THE ELEMENT COUNT SOME-DATA PRODUCED ON A *
+000700*    GIVEN RUN IS STILL AROUND ONCE THE PROGRAM ENDS.  THIS FILE  *
+000800*    IS SHARED ACROSS PROGRAMS SO END-OF-DAY RECONCILIATION       *
+000900*    AGAINST SOURCE RECORD COUNTS IS A FILE LOOKUP INSTEAD OF     *
+001000*    RE-READING SPOOL LISTINGS FROM EVERY JOB.                    *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------- *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    2026-08-09 MAR   ORIGINAL COPYBOOK.                         *
+001600******************************************************************
+001700 01  RTT-TOTAL-RECORD.
+001800     05  RTT-TIMESTAMP.
+001900         10  RTT-TIMESTAMP-DATE  PIC 9(008).
+002000         10  RTT-TIMESTAMP-TIME  PIC 9(008).
+002100     05  RTT-PROGRAM-ID          PIC X(012).
+002200     05  RTT-COUNT-VALUE         PIC 9(008).
